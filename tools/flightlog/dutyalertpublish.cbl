@@ -0,0 +1,144 @@
+        >>SOURCE FORMAT FREE
+identification division.
+program-id. dutyalertpublish.
+*>
+*>  This program is free software; you can redistribute it and/or
+*>  modify it under the terms of the GNU General Public License as
+*>  published by the Free Software Foundation; either version 2,
+*>  or (at your option) any later version.
+*>
+*>  This program is distributed in the hope that it will be useful,
+*>  but WITHOUT ANY WARRANTY; without even the implied warranty of
+*>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+*>  GNU General Public License for more details.
+*>
+*>  You should have received a copy of the GNU General Public
+*>  License along with this software; see the file COPYING.
+*>  If not, write to the Free Software Foundation, Inc.,
+*>  59 Temple Place, Suite 330, Boston, MA 02111-1307 USA
+
+*> ==================================================================
+*> Sends a single UDP datagram alert and returns to the caller - the
+*> socket setup/send sequence is the one used by the standalone
+*> samples/socket/messagesend.cbl, reworked as a CALLable subprogram
+*> (no ACCEPT FROM COMMAND-LINE, no STOP RUN) so flightlog.cbl can
+*> fire an alert from CA236-Check-Limits and carry straight on with
+*> duty-time entry.
+*>
+*> called as:
+*>     call "dutyalertpublish" using
+*>         alert-host    pic x(64)   *> blank defaults to "localhost"
+*>         alert-port    pic x(16)   *> blank defaults to "8000"
+*>         alert-message pic x(64)
+*>     end-call
+*>
+*> return-code is zero if the datagram was sent, else the failing
+*> call's return-code (e.g. -1) - the caller treats this as a
+*> best-effort notification and does not stop for a failure here.
+*> ==================================================================
+
+environment division.
+configuration section.
+repository. function all intrinsic.
+
+data division.
+working-storage section.
+01 errno binary-char unsigned.
+01 errno-name pic x(16).
+01 errno-message pic x(64).
+
+01 socket-descriptor binary-int.
+
+01 AF_INET binary-int value 2.
+01 SOCK_DGRAM binary-int value 2.
+
+01 ws-host pic x(64).
+01 ws-port pic x(16).
+01 ws-message pic x(64).
+
+01 message-length binary-int.
+
+01 timestamp pic x(23).
+01 general-message pic x(128).
+
+linkage section.
+01 lk-alert-host    pic x(64).
+01 lk-alert-port    pic x(16).
+01 lk-alert-message pic x(64).
+
+procedure division using lk-alert-host lk-alert-port lk-alert-message.
+start-dutyalertpublish.
+
+    move lk-alert-host to ws-host
+    move lk-alert-port to ws-port
+    move lk-alert-message to ws-message
+
+    if ws-host = spaces
+        move "localhost" to ws-host
+    end-if
+    if ws-port = spaces
+        move "8000" to ws-port
+    end-if
+
+    call 'connecttoserver' using
+        AF_INET
+        SOCK_DGRAM
+        ws-host
+        ws-port
+        socket-descriptor
+    end-call
+    if return-code = -1
+        call 'gettimestamp' using timestamp end-call
+        display timestamp ' dutyalertpublish connect to ' ws-host
+            ' ' ws-port ' failed' end-display
+        call 'errnomessage' using
+            by reference errno errno-name errno-message
+        end-call
+        display errno space errno-name errno-message end-display
+        goback returning return-code
+    end-if
+
+    perform varying message-length from 1 by 1
+    until message-length > length(ws-message)
+    or ws-message(message-length:) = space
+        continue
+    end-perform
+    subtract 1 from message-length end-subtract
+    if message-length < 1
+        move 1 to message-length
+    end-if
+
+    call 'send' using by value socket-descriptor
+        by reference ws-message
+        by value message-length
+        by value 0
+    end-call
+    if return-code = -1
+        call 'gettimestamp' using timestamp end-call
+        display timestamp ' dutyalertpublish send failed' end-display
+        call 'errnomessage' using
+            by reference errno errno-name errno-message
+        end-call
+        display errno space errno-name errno-message end-display
+        call 'close' using by value socket-descriptor end-call
+        goback returning return-code
+    end-if
+
+    call 'gettimestamp' using timestamp end-call
+    move spaces to general-message
+    string timestamp delimited by size
+        ' dutyalertpublish sent ' delimited by size
+        ws-message(1:message-length) delimited by size
+        ' to ' delimited by size
+        ws-host delimited by space
+        space delimited by size
+        ws-port delimited by space
+        into general-message
+    end-string
+    display general-message end-display
+
+    call 'close' using by value socket-descriptor end-call
+
+    goback returning 0
+    .
+end program dutyalertpublish.
