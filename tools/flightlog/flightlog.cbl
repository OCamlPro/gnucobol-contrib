@@ -106,7 +106,10 @@
 *>                 operating systems such as OSX, Windows.
 *>**
 *>  Called Modules.
-*>                 None.
+*>                 sbrdydff  -  Day-difference between two dates, used for
+*>                              pilot/crew currency and duty-hour checks.
+*>                 sbrwkday  -  Day of week name for a date, used for the
+*>                              missing-flights gap report.
 *>**
 *>  Switches used (88):
 *>                  NO-PRINT-YET of PRINT-FLAG and other internals.
@@ -129,7 +132,7 @@
 *>  Program Error messages used:  Supplied in English.
 *>  -------------------------------------------------
 *>  Programming Errors in file sizing:
-*>                 SY001 thru SY009.  Report all as a major programming defect.
+*>                 SY001 thru SY009, SY013 thru SY015.  Report all as a major programming defect.
 *>**
 *>  Terminal size Errors:
 *>                 SY010 and SY012.   Reset your terminal program to required values
@@ -139,7 +142,7 @@
 *>                 SY021 thru SY024.  Config Data or CSV data incorrect.
 *>=
 *>  Operational, Warning or Error Messages:
-*>                 FL001 thru FL050.  Flightlog usage issues. (FL018 not used)
+*>                 FL001 thru FL056.  Flightlog usage issues. (FL018 not used)
 *>**
 *>  CHANGES.       All old changes saved to file Changelog as list is getting long!
 *>                  last two digits (.nn) is build number.
@@ -155,6 +158,13 @@
 *> 02/01/19 vbc       .05 No data test if trying to run options that expect data to be present. FL016.
 *>                        Silly omission but user could try it!
 *>
+*> 09/08/26 vbc       .06 New Pilot/Crew roster file (pilot.dat) added - tracks licence and medical
+*>                        expiry and doubles as the crew roster checked when a Captain is entered
+*>                        on (A)mend/Menu option (P). Renewals due in the next 30 days are flagged
+*>                        on the main menu. Day-difference work now goes through the shared
+*>                        sbrdydff/sbrwkday routines via new utility ZR000/ZR100 rather than each
+*>                        date feature rolling its own INTEGER-OF-DATE subtraction.
+*>
 *> TODO maybe ? (outstanding):
 *>
 *>  20/10/18            4. Consider using Mysql RDB for all data used on a per pilot
@@ -243,13 +253,13 @@
  FILE-CONTROL.
 *>-----------
 *>
-     SELECT FLIGHTLOG-FILE   ASSIGN       "flitelog.dat"
+     SELECT FLIGHTLOG-FILE   ASSIGN       WS-Flitelog-Dat-Name
                              ACCESS       DYNAMIC
                              ORGANIZATION INDEXED
                              STATUS       FS-REPLY
                              RECORD KEY   FLT-DATE-TIME-KEY.
      SELECT FLIGHTLOGBACKUP-FILE
-                             ASSIGN       "flitelog.seq"
+                             ASSIGN       WS-Flitelog-Seq-Name
                              ORGANIZATION LINE SEQUENTIAL
                              STATUS       FS-REPLY.
 *>
@@ -272,11 +282,50 @@
                              ASSIGN       "aircraft.seq"
                              ORGANIZATION LINE SEQUENTIAL
                              STATUS       FS-REPLY.
+*>
+     SELECT PILOT-FILE       ASSIGN       "pilot.dat"
+                             ACCESS       DYNAMIC
+                             ORGANIZATION INDEXED
+                             STATUS       FS-REPLY
+                             RECORD KEY   PILOT-NAME.
+     SELECT PILOTBACKUP-FILE ASSIGN       "pilot.seq"
+                             ORGANIZATION LINE SEQUENTIAL
+                             STATUS       FS-REPLY.
+*>
+*> Duty/rest hours - one record per Captain per duty day, entered
+*>   alongside the flight itself. See CA236 and CH000.
+*>
+     SELECT DUTY-FILE        ASSIGN       "duty.dat"
+                             ACCESS       DYNAMIC
+                             ORGANIZATION INDEXED
+                             STATUS       FS-REPLY
+                             RECORD KEY   DUTY-CAPTAIN-DATE-KEY.
+     SELECT DUTYBACKUP-FILE  ASSIGN       "duty.seq"
+                             ORGANIZATION LINE SEQUENTIAL
+                             STATUS       FS-REPLY.
+*>
+*> Maintenance-hours reconciliation - one record per airframe
+*> registration, reconciled against flown hours by CW000.
+*>
+     SELECT MAINT-FILE       ASSIGN       "aircmaint.dat"
+                             ACCESS       DYNAMIC
+                             ORGANIZATION INDEXED
+                             STATUS       FS-REPLY
+                             RECORD KEY   MAINT-AC-REG.
+     SELECT MAINTBACKUP-FILE ASSIGN       "aircmaint.seq"
+                             ORGANIZATION LINE SEQUENTIAL
+                             STATUS       FS-REPLY.
 *>
      SELECT PRINT-FILE       ASSIGN       "logbook.rpt"
                              ORGANIZATION LINE SEQUENTIAL
                              STATUS       FS-REPLY.
 *>
+*>  iCalendar export of logged flights - see CJ000.
+*>
+     SELECT ICAL-FILE        ASSIGN       "flightlog.ics"
+                             ORGANIZATION LINE SEQUENTIAL
+                             STATUS       FS-REPLY.
+*>
 *>  File name default is "csv-flitelog" overridden by CSV rec type 3
 *>
      SELECT CSV-Data-File    ASSIGN       CSV-File-Name
@@ -286,6 +335,36 @@
      SELECT CSV-Layout-File  assign       CSV-Config-Name          *> default is "csv-conf.txt"
                              ORGANIZATION LINE SEQUENTIAL
                              STATUS       FS-REPLY.
+*>
+*>  Idempotency control file for CSV imports - one line per completed
+*>   import, appended by F505/F980 - see F500-Process-CSV-Data.
+*>
+     SELECT CSV-Control-File ASSIGN       "csvimport.ctl"
+                             ORGANIZATION LINE SEQUENTIAL
+                             STATUS       FS-REPLY.
+*>
+*>  Pending-flight submission queue, one pipe-delimited line per
+*>   submission - written by the flightlogsubmit CGI program, read
+*>   and pruned here by CQ000-Approve-Pending-Flights.
+*>
+     SELECT PENDING-FLIGHT-FILE ASSIGN     "pendingflt.dat"
+                             ORGANIZATION LINE SEQUENTIAL
+                             STATUS       FS-REPLY.
+*>
+*>  Scratch copy of the above, used while approving/rejecting entries
+*>   so the surviving (skipped) entries can be written back after the
+*>   original is closed - same rewrite-via-temp-file idea as the
+*>   "flg-temp.scr" scratch file used elsewhere in this program.
+*>
+     SELECT PENDING-FLIGHT-TEMP ASSIGN     "pendingflt.scr"
+                             ORGANIZATION LINE SEQUENTIAL
+                             STATUS       FS-REPLY.
+*>
+*>  Bundled ICAO country/lat/long reference data - see ZQ000/ZQ500.
+*>
+     SELECT ICAOREF-FILE     ASSIGN       "icaoref.dat"
+                             ORGANIZATION LINE SEQUENTIAL
+                             STATUS       FS-REPLY.
 *>
  DATA  DIVISION.
 *>==============
@@ -294,7 +373,7 @@
 *>-----------
 *>
 *>   File Definition for the Flight Log Book File
-*>   Rec size 112 bytes
+*>   Rec size 127 bytes
 *>
  FD  FLIGHTLOG-FILE.
  01  FLIGHTLOG-RECORD.
@@ -321,19 +400,25 @@
          05  FLT-P23         PIC 9(4).
      03  FLT-INSTRUMENT      PIC 9(4).   *> 77
      03  FLT-REMARKS         PIC X(32).  *> 109
-     03  filler              pic xxx.    *> unused - for poss. expansion - 112.
+     03  FLT-HOBBS-OUT       PIC 9(5).   *> Hobbs meter, tenths of an hour - 114.
+     03  FLT-HOBBS-IN        PIC 9(5).   *> Ditto - 119.
+     03  FLT-FUEL-UPLIFT     PIC 9(4).   *> Litres uplifted before this flight - 123.
+     03  FLT-FUEL-REMAINING  PIC 9(4).   *> Litres remaining after this flight - 127.
 *>
  FD  FLIGHTLOGBACKUP-FILE.
- 01  FLIGHTLOGBACKUP-RECORD PIC X(112).
+ 01  FLIGHTLOGBACKUP-RECORD PIC X(127).
 *>
  FD  AIRFIELD-FILE.                      *> Name changed 20 to 36 19/12/18. NEED To run proram afldconv1
  01  AIRFIELD-RECORD.                    *>  to update file using .seq file as input.
      03  ICAO-CODE           PIC X(4).
      03  AFLD-Name           pic x(36).
      03  AFLD-Last-Flt       pic 9(8).
+     03  AFLD-Country        pic x(2).                     *> Widened for ICAO lookup enrichment - see ZQ000/ZQ500.
+     03  AFLD-Latitude       pic S9(3)V9(4) sign leading separate.
+     03  AFLD-Longitude      pic S9(3)V9(4) sign leading separate.
 *>
  FD  AIRFIELDBackup-FILE.
- 01  AIRFIELDBackup-RECORD   pic x(48).
+ 01  AIRFIELDBackup-RECORD   pic x(66).
 *>
  FD  AIRCRAFT-FILE.
  01  AIRCRAFT-RECORD.
@@ -348,9 +433,55 @@
  fd  AircraftBackup-File.
  01  AircraftBackup-Record   pic x(24).
  *> 01  AircraftBackup-Record   pic x(64).
+*>
+*>   File Definition for the Pilot/Crew Roster File.  Doubles as both the
+*>   licence/medical currency record and the crew roster validated
+*>   against when a captain is entered.
+*>
+ FD  PILOT-FILE.
+ 01  PILOT-RECORD.
+     03  PILOT-NAME          PIC X(15). *> Same width & content as FLT-CAPTAIN.
+     03  PILOT-LICENCE-NO    PIC X(12).
+     03  PILOT-LICENCE-EXPIRY PIC 9(8). *> ccyymmdd, zero = not tracked.
+     03  PILOT-MEDICAL-EXPIRY PIC 9(8). *> ccyymmdd, zero = not tracked.
+     03  PILOT-LAST-FLT      PIC 9(8).
+*>
+ FD  PILOTBACKUP-FILE.
+ 01  PILOTBACKUP-RECORD      PIC X(51).
+*>
+*>   File Definition for the Duty/Rest hours file - one record per
+*>   Captain per duty day, entered alongside the flight itself.
+*>
+ FD  DUTY-FILE.
+ 01  DUTY-RECORD.
+     03  DUTY-CAPTAIN-DATE-KEY.
+         05  DUTY-CAPTAIN    PIC X(15). *> Same width & content as FLT-CAPTAIN.
+         05  DUTY-DATE       PIC 9(8).  *> ccyymmdd
+     03  DUTY-START          PIC 9(4).  *> In minutes, report/sign-on time.
+     03  DUTY-END            PIC 9(4).  *> In minutes, off-duty time.
+*>
+ FD  DUTYBACKUP-FILE.
+ 01  DUTYBACKUP-RECORD       PIC X(31).
+*>
+*>   File Definition for the aircraft maintenance-hours file - one
+*>   record per airframe registration (not per aircraft type, unlike
+*>   AIRCRAFT-FILE), reconciled by CW000 against hours flown.
+*>
+ FD  MAINT-FILE.
+ 01  MAINT-RECORD.
+     03  MAINT-AC-REG        PIC X(6).  *> Same width & content as FLT-AC-REG.
+     03  MAINT-HRS-SINCE-OVH PIC 9(6)  COMP.  *> Minutes flown since last overhaul/reset.
+     03  MAINT-NEXT-DUE-HRS  PIC 9(6)  COMP.  *> Minutes - cumulative total due for next inspection.
+     03  MAINT-LAST-RECON    PIC 9(8).        *> ccyymmdd - highest FLT-DATE already reconciled in.
+*>
+ FD  MAINTBACKUP-FILE.
+ 01  MAINTBACKUP-RECORD      PIC X(24).
 *>
  FD  PRINT-FILE.
  01  PRINT-RECORD            PIC X(160).
+*>
+ FD  ICAL-FILE.
+ 01  ICAL-RECORD             PIC X(200).
 *>
  01  filler.             *> Print-Head1.
      03  PH1-Prog            PIC X(23).
@@ -401,6 +532,9 @@
      03  PR1-IFR             PIC Z9.99    BLANK WHEN ZERO.           *> 94
      03  PR1-MULTI           PIC Z9.99B   BLANK WHEN ZERO.           *> 100 Multi engine
      03  PR1-REMARKS         PIC X(32).                              *> 132 138 -
+     03  PR1-HOBBS           PIC ZZZ9.9B  BLANK WHEN ZERO.           *> Hobbs (in - out).
+     03  PR1-FUEL-UPLIFT     PIC ZZZ9B    BLANK WHEN ZERO.
+     03  PR1-FUEL-REMAINING  PIC ZZZ9     BLANK WHEN ZERO.
 *>
  01  Print-Extended-Log.
      03  PR11-DATE            PIC X(10)B.
@@ -419,6 +553,43 @@
      03  PR11-IFR             PIC Z9.99    BLANK WHEN ZERO.           *> 94 = 105
      03  PR11-MULTI           PIC Z9.99B   BLANK WHEN ZERO.           *> 100 Multi engine = 111
      03  PR11-REMARKS         PIC X(32).                              *> 132   =  143
+     03  PR11-HOBBS           PIC ZZZ9.9B  BLANK WHEN ZERO.           *> Hobbs (in - out).
+     03  PR11-FUEL-UPLIFT     PIC ZZZ9B    BLANK WHEN ZERO.
+     03  PR11-FUEL-REMAINING  PIC ZZZ9     BLANK WHEN ZERO.
+*>
+*> EASA Part-FCL / FAA 8710 style page - Date, Departure and Arrival
+*>   place/time as separate columns, SP/MP time split instead of the
+*>   P1/P2-3 crew-position columns above, and Pilot Function time
+*>   (PIC/Co-pilot/Instructor) broken out the way a EU/FAA logbook
+*>   page shows it. Landings (day/night) can't be populated - the
+*>   record has never captured discrete take-off/landing counts, the
+*>   same recording gap already noted against the night-currency
+*>   report - so those columns print zero/blank pending that field
+*>   being added to FLIGHTLOG-RECORD.
+*>
+ 01  Print-EASA-Log.
+     03  PR12-DATE            PIC X(10)B.
+     03  PR12-AC-TYPE         PIC X(9).
+     03  PR12-AC-REG          PIC X(7).
+     03  PR12-FROM            PIC X(5).
+     03  PR12-DEP-TIME        PIC 99.99B.
+     03  PR12-TO              PIC X(6).
+     03  PR12-ARR-TIME        PIC 99.99B.
+     03  PR12-PIC-NAME        PIC X(15).     *> 55
+     03  PR12-SP-TIME         PIC Z9.99    BLANK WHEN ZERO.           *> Single-pilot time
+     03  PR12-MP-TIME         PIC Z9.99B   BLANK WHEN ZERO.           *> Multi-pilot time
+     03  PR12-TOTAL-TIME      PIC Z9.99B   BLANK WHEN ZERO.
+     03  PR12-NIGHT           PIC Z9.99    BLANK WHEN ZERO.
+     03  PR12-IFR             PIC Z9.99B   BLANK WHEN ZERO.
+     03  PR12-LDG-DAY         PIC Z9       BLANK WHEN ZERO.
+     03  PR12-LDG-NIGHT       PIC Z9B      BLANK WHEN ZERO.
+     03  PR12-PF-PIC          PIC Z9.99    BLANK WHEN ZERO.           *> Pilot function - PIC
+     03  PR12-PF-COP          PIC Z9.99    BLANK WHEN ZERO.           *> Pilot function - Co-pilot
+     03  PR12-PF-INSTR        PIC Z9.99B   BLANK WHEN ZERO.           *> Pilot function - Instructor
+     03  PR12-REMARKS         PIC X(32).
+     03  PR12-HOBBS           PIC ZZZ9.9B  BLANK WHEN ZERO.           *> Hobbs (in - out).
+     03  PR12-FUEL-UPLIFT     PIC ZZZ9B    BLANK WHEN ZERO.
+     03  PR12-FUEL-REMAINING  PIC ZZZ9     BLANK WHEN ZERO.
 *>
  01  PRINT-RECORD2.                    *> Used for displays
      03  PR2-AIRCRAFT        PIC X(9).                                *> 9
@@ -463,6 +634,20 @@
  FD  CSV-Data-File.                              *> File name in CSV-File-Name via rec type 3.
  01  CSV-Data-Record         pic x(512).         *> Maximum record data size so increase if needed
                                                  *>  also field WS-CSV-Rec-Size.
+*>
+ FD  CSV-Control-File.
+ 01  CSV-CTL-RECORD          pic x(120).
+*>
+*>  Pending-flight queue record - see CQ000-Approve-Pending-Flights.
+*>   Layout written by flightlogsubmit (samples/cgiform/cgiform.cob
+*>   pattern):
+*>     pilotname|acreg|actype|fltdate|fromicao|toicao|p1mins|p23mins|remarks
+*>
+ FD  PENDING-FLIGHT-FILE.
+ 01  PENDING-FLIGHT-RECORD    pic x(200).
+*>
+ FD  PENDING-FLIGHT-TEMP.
+ 01  PENDING-FLIGHT-TEMP-REC  pic x(200).
 *>
  FD  CSV-Layout-File.
 *>
@@ -567,10 +752,25 @@
      03  CSV-New-Cap         pic xx.             *> F6 = Non P1 capacity if in search mode outside of Captain.
      03  CSV-Captain-Search  pic x(30).          *> F7 = Pilot to search and only include for, in CSV data
                                                  *>  (with trailing spaces). Converted to Upper Case.
+*>
+*>  Bundled ICAO country/lat/long reference data, one line per airfield,
+*>   read into ICAOREF-TABLE at ZQ000-Load-Icao-Ref and looked up by
+*>   ZQ500-Lookup-Icao-Ref to auto-populate AFLD-Country/AFLD-Latitude/
+*>   AFLD-Longitude when a new airfield is inserted (see BD000).
+*>   Lat/Long are tenths-of-a-thousandth of a degree, +/- signed,
+*>   +ve = North/East, -ve = South/West, same implied-decimal storage
+*>   style already used for FLT-HOBBS-OUT/IN.
+*>
+ FD  ICAOREF-FILE.
+ 01  ICAOREF-RECORD.
+     03  IREF-ICAO           pic x(4).
+     03  IREF-COUNTRY        pic x(2).
+     03  IREF-LATITUDE       pic S9(3)V9(4) sign leading separate.
+     03  IREF-LONGITUDE      pic S9(3)V9(4) sign leading separate.
 *>
  WORKING-STORAGE SECTION.
 *>----------------------
- 77  PROG-NAME               PIC X(18) VALUE "LOG BOOK (2.02.05)".
+ 77  PROG-NAME               PIC X(18) VALUE "LOG BOOK (2.03.00)".
  77  WS-CSV-Rec-Size         pic 9999 comp  value 512. *> This is the maximum record size for CSV logbook
                                                        *> data records [see manual]. If unsure leave as is
                                                        *>  It is more likely to be smaller i.e., 256.
@@ -602,6 +802,64 @@
  77  CSV-Recs-In             pic 9(4)       value zero.
  77  CSV-Recs-Out            pic 9(4)       value zero.
  77  CSV-Recs-Exist          pic 9(4)       value zero.
+ 77  CSV-Recs-Bad            pic 9(4)       value zero.  *> Failed-validation count, dry run or otherwise.
+ 77  WS-CSV-Bad-Reason       pic x(40)      value spaces.
+*>
+*> Dry-run validation summary - one entry per rejected CSV-Data-Record,
+*>   built up during F510-Read-CSV-File and listed by F596-Display-Bad-
+*>   Rows once the CSV file has been read to end. See F000-Import-CSV-
+*>   Data's opening dry-run prompt.
+*>
+ 01  CSV-BAD-ROW-TABLE.
+     03  CSVB-Size           PIC 9999   COMP   VALUE ZERO.
+     03  CSVB-Max            PIC 9999   COMP   VALUE 200.
+     03  CSVB-Table                            VALUE SPACES.
+         05  CSVB-Entries            OCCURS 200 INDEXED BY QQB.
+             07  CSVB-Row-No     PIC 9(6).
+             07  CSVB-Reason     PIC X(40).
+*>
+*> CSV import idempotency control record - one line per completed
+*>   import written to csvimport.ctl (see F505/F980), keyed on the CSV
+*>   file name, recording row count and a simple byte-total checksum
+*>   so a reprocessed file can be detected and flagged.
+*>
+ 01  WS-CSV-CTL-LINE.
+     03  WS-CTL-File-Name    pic x(64)      value spaces.
+     03  WS-CTL-Rec-Count    pic 9(7)       value zero.
+     03  WS-CTL-Byte-Total   pic 9(9)       value zero.
+     03  WS-CTL-Import-Date  pic 9(8)       value zero.
+*>
+ 77  WS-CTL-Precount         pic 9(7)  comp  value zero.
+ 77  WS-CTL-Prebytes         pic 9(9)  comp  value zero.
+ 77  WS-CTL-Found            pic 9          value zero.
+     88  WS-CTL-Match-Found                 value 1.
+*>
+*> Parsed fields for one pendingflt.dat entry - see
+*>   CQ000-Approve-Pending-Flights.
+*>
+ 01  WS-PF-LINE.
+     03  WS-PF-Pilot         pic x(15)      value spaces.
+     03  WS-PF-AC-Reg        pic x(6)       value spaces.
+     03  WS-PF-AC-Type       pic x(8)       value spaces.
+     03  WS-PF-Date          pic 9(8)       value zero.
+     03  WS-PF-From          pic x(4)       value spaces.
+     03  WS-PF-To            pic x(4)       value spaces.
+     03  WS-PF-P1            pic 9(4)       value zero.
+     03  WS-PF-P23           pic 9(4)       value zero.
+     03  WS-PF-Remarks       pic x(32)      value spaces.
+*>
+ 77  WS-PF-Any-Skipped       pic 9          value zero.
+     88  WS-PF-Some-Skipped                 value 1.
+ 77  WS-PF-Reply             pic x          value space.
+*>
+*> Record counters for ZM000-Recreate-Dat-Files - used to spot the
+*>   first record written to each rebuilt Dat file, so it (and the
+*>   last one, held at ZM040-Finish once each read loop hits end of
+*>   file) can be COBDUMP'ed as a sanity check on the rebuild.
+*>
+ 77  WS-ZM-FL-Count          pic 9(7)  comp  value zero.
+ 77  WS-ZM-AC-Count          pic 9(7)  comp  value zero.
+ 77  WS-ZM-AF-Count          pic 9(7)  comp  value zero.
  77  INS-FLAG                PIC 9    COMP  VALUE ZERO.
  77  DISPLAY-FLAG            PIC 9    COMP  VALUE ZERO.
  77  MONTHLY-ANAL-FLAG       PIC 9    COMP  VALUE ZERO.
@@ -611,6 +869,7 @@
      88 NO-PRINT-YET                        VALUE 1.
  77  Print-Report-Type       pic 9    comp  value zero.    *> for 2.02.00
      88  Extended-Report                    value 1.
+     88  EASA-Report                        value 2.       *> EASA/FAA style page - see CCA000.
  77  Aircraft-Rep-Flag       pic 9    comp  value zero.
  77  ERROR-CODE              PIC 9999 COMP  VALUE ZERO.
  77  LINE-CNT                PIC 99   COMP  VALUE ZERO.
@@ -644,6 +903,8 @@
  77  SW-ACFT-Date            pic 9           value zero.        *> via P3 or P4
  77  SW-EBCDIC-Conv          pic 9           value zero.        *> via P3 or P4 not yet coded.
  77  SW-AFLD-Used            pic 9           value zero.        *> Only print used Airfields.
+ 77  SW-AFLD-In-Use-Flag     pic 9           value zero.        *> Set by BC010-Check-Afld-In-Use.
+     88  SW-AFLD-In-Use                      value 1.
  77  SW-Test                 pic 9           value zero.
      88  SW-Testing                          value 1.
  77  WS-ICAO-CODE            PIC X(4)        VALUE SPACES.
@@ -661,6 +922,16 @@
  77  WS-USER                 PIC X(40)       value spaces.
  77  CSV-File-Name           pic x(64)       value "csv-flitelog".  *> name in config rec type 3.
  77  CSV-Config-Name         pic x(64)       value "csv-conf.txt".
+*>
+*> Logbook name - lets more than one pilot keep a separate logbook on
+*>   the same machine, each with its own FLIGHTLOG-FILE/BACKUP-FILE,
+*>   selected via the "LOG=" P1/P2/P3 parameter (see CSV= above).
+*>   Aircraft/Airfield/Pilot/Duty/Maint files stay shared across all
+*>   logbooks. Default reproduces the original single-user file names.
+*>
+ 77  WS-Logbook-Name          pic x(30)       value spaces.
+ 77  WS-Flitelog-Dat-Name     pic x(64)       value "flitelog.dat".
+ 77  WS-Flitelog-Seq-Name     pic x(64)       value "flitelog.seq".
  77  WS-Data-Delim           pic xx          value "',".
  77  WS-Data-Format          pic x           value "A".         *> Not used but for ASCII and maybe E for EBCDIC.
  77  WS-Scrn-BE-Start        pic 9(4)        value 0302.
@@ -671,9 +942,162 @@
 *>
  77  WS-Dft-Scrn-BE-Length   pic 9(4)        value 2000.        *> updated by (ws-lines x 100) - 400
  77  WS-Dft-Scrn-BE-Cnt      pic 99   Comp   Value 19.          *> updated by WS-lines - 5
+*>
+*> Pilot/crew roster work fields.
+*>
+ 77  WS-Pilot-Renew-Days     pic 999  comp   value 30.          *> Warn inside this many days of expiry.
+ 77  WS-Renewals-Msg         pic x(74)       value spaces.      *> Set once at start up by M900, shown on menu.
+ 77  WS-Pilot-Licence-No     pic x(12)       value spaces.
+ 77  WS-Pilot-Licence-Exp    pic 9(8)        value zero.
+ 77  WS-Pilot-Medical-Exp    pic 9(8)        value zero.
+*>
+*> Night currency report work fields - see CF000.
+*>
+ 77  WS-Night-Currency-Days  pic 999  comp   value 90.          *> Trailing window for the report.
+ 77  WS-Night-From           pic 9(8)        value zero.
+ 77  WS-DISPLAY3             pic 999         value zero.
+*>
+*> Overlap-check work fields - see CA232.
+*>
+ 77  WS-Ovl-Save-Record      pic x(112)      value spaces.
+ 77  SW-Ovl-None             pic 9           value zero.
+ 77  WS-Ovl-Date             pic 9(8)        value zero.
+ 77  WS-Ovl-End              pic 9(4)        value zero.
+ 77  WS-Ovl-Captain          pic x(15)       value spaces.
+ 77  WS-Ovl-Reg              pic x(6)        value spaces.
+*>
+*> Duty/rest hours work fields - see CA236 (capture) and CH000 (report).
+*>
+ 77  WS-Duty-7-Day-Limit     pic 9(6)  comp  value 6000.  *> Minutes - 100 hrs / 7 days.
+ 77  WS-Duty-28-Day-Limit    pic 9(6)  comp  value 19000. *> Minutes - approx. 317 hrs / 28 days.
+ 77  WS-Duty-Mins            pic s9(6) comp  value zero.
+ 77  WS-Duty-7-Day-Total     pic 9(7)  comp  value zero.
+ 77  WS-Duty-28-Day-Total    pic 9(7)  comp  value zero.
+ 77  WS-Duty-From-7          pic 9(8)        value zero.
+ 77  WS-Duty-From-28         pic 9(8)        value zero.
+ 77  WS-Duty-Captain         pic x(15)       value spaces.
+*>
+*> UDP duty-breach alert destination - see CA236-Check-Limits, which
+*>   calls the dutyalertpublish subprogram (built on the socket setup
+*>   used by samples/socket/messagesend.cbl) whenever a limit above is
+*>   exceeded.
+*>
+ 77  WS-Duty-Alert-Host      pic x(64)       value "localhost".
+ 77  WS-Duty-Alert-Port      pic x(16)       value "8000".
+ 77  WS-Duty-Alert-Message   pic x(64)       value spaces.
+*>
+ 01  DUTY-HOURS-TABLE.                *> Accumulated by CH000 for the duty/rest hours report.
+     03  WST-Duty-Size       PIC 9999   COMP   VALUE ZERO.
+     03  WST-Duty-Max        PIC 9999   COMP   VALUE 500.
+     03  WST-Duty-Table                        VALUE SPACES.
+         05  WST-Duty-Groups             OCCURS 500
+                                             Ascending key WST-Duty-Captain INDEXED BY QQD.
+             07  WST-Duty-Captain  PIC X(15).
+             07  WST-Duty-Mins-7   PIC 9(7)  COMP.
+             07  WST-Duty-Mins-28  PIC 9(7)  COMP.
+*>
+*> Maintenance-hours ledger work fields - see CW000. Loaded directly
+*>   from Maint-File in registration order the way ZC000-LOAD-AIRCRAFT
+*>   loads Aircraft-Table, then reconciled against one pass of
+*>   Flightlog-File.
+*>
+ 01  MAINT-HOURS-TABLE.
+     03  WST-Maint-Size      PIC 9999   COMP   VALUE ZERO.
+     03  WST-Maint-Max       PIC 9999   COMP   VALUE 500.
+     03  WST-Maint-Table                       VALUE SPACES.
+         05  WST-Maint-Groups            OCCURS 500
+                                            ASCENDING KEY WST-Maint-AC-Reg
+                                            INDEXED BY QQM.
+             07  WST-Maint-AC-Reg    PIC X(6).
+             07  WST-Maint-Hrs-Ovh   PIC 9(6)  COMP.
+             07  WST-Maint-Due       PIC 9(6)  COMP.
+             07  WST-Maint-Last-Recon PIC 9(8).
+             07  WST-Maint-New-Mins  PIC 9(6)  COMP.
+             07  WST-Maint-Max-Date  PIC 9(8).
+*>
+*> Maintenance-hours are entered as a single HH.MM field the same way
+*>   WSE-TIME/WSF-TIME work for a flight leg's elapsed time, but sized
+*>   for a cumulative hours-since-overhaul or next-due total, which can
+*>   run well past the 23-hour ceiling ZF000-CONVERT-LOGBK-TIME enforces
+*>   for a single sector - see ZF010/ZG010 which use this pair and the
+*>   wider WS-WORK3/WS-WORKB/WS-WORK4 already used by CCC040-RESTORE-
+*>   ANAL-TOTS for the same reason.
+*>
+ 01  WS-MAINT-ENTRY.
+     03  WSM-TIME            PIC 9(6).99     VALUE ZERO.
+     03  WSM-TIME-R REDEFINES WSM-TIME.
+         05  WSM-HH          PIC 9(6).
+         05  WSM-DOT         PIC X.
+         05  WSM-MM          PIC 99.
+ 77  WS-Tmp-Maint-Reg        pic x(6)        value spaces.
+ 77  WS-Maint-Warn-Mins      pic 9(6)  comp  value 600.  *> Warn inside 10 hrs of due.
+*>
+*> Hobbs meter readings (FLT-HOBBS-OUT/FLT-HOBBS-IN) are kept as tenths
+*>   of an hour, entered/displayed the same HH.H way WSE-TIME works for
+*>   a flight leg's elapsed time - see ZF020/ZG020.
+*>
+ 01  WS-HOBBS-ENTRY.
+     03  WSH-HOBBS           PIC 9(4).9      VALUE ZERO.
+     03  WSH-HOBBS-R REDEFINES WSH-HOBBS.
+         05  WSH-HOBBS-WHOLE PIC 9(4).
+         05  WSH-HOBBS-DOT   PIC X.
+         05  WSH-HOBBS-TENTH PIC 9.
+*>
+*> Shared day-difference/weekday/date-arithmetic work fields - see ZR000/ZR100/ZR200.
+*>
+ 77  ZR-Date1                pic x(8)        value spaces.
+ 77  ZR-Date2                pic x(8)        value spaces.
+ 77  ZR-Days                 pic 9(7)        value zero.
+ 77  ZR-Weekday              pic x(9)        value spaces.
+ 77  ZR-Sign                 pic x           value "-".
+ 77  ZR-DaysArg              pic 9(7)        value zero.
+ 77  ZR-ResultDate           pic 9(8)        value zero.
+*>
+*> Missing-flights gap detection work fields - see CCF000, called from
+*>   the end of CC000-LOG-BOOK-REPORT. The user optionally enters how
+*>   many days may elapse between logged flying dates before it is
+*>   flagged as a gap; zero (the default) skips the check entirely.
+*>
+ 77  WS-Gap-Days             pic 9(3)        value zero.
+ 77  WS-Gap-Prev-Date        pic 9(8)        value zero.
+ 01  GAP-TABLE.
+     03  WS-Gap-Size         pic 99   comp   value zero.
+     03  WS-Gap-Max          pic 99   comp   value 50.
+     03  GAP-ENTRY OCCURS 50.
+         05  GAP-FROM-DATE   pic 9(8).
+         05  GAP-TO-DATE     pic 9(8).
+         05  GAP-DAYS        pic 9(5).
+*>
+*> iCalendar export work fields - see CJ000. Zero-padded HH/MM pieces
+*>   of the DTSTART/DTEND timestamps built from FLT-START/FLT-END.
+*>
+ 77  WS-ICAL-SHH             pic 99          value zero.
+ 77  WS-ICAL-SMM             pic 99          value zero.
+ 77  WS-ICAL-EHH             pic 99          value zero.
+ 77  WS-ICAL-EMM             pic 99          value zero.
+*>
+*> YTD / rolling-12-month running totals for the Analysis & Totals
+*>   Display (menu option F) - see CCA020/CC070. Accumulated in
+*>   minutes alongside WS-Totals above, independent of the report's
+*>   own start/end date range (which Menu-Option "F" does not prompt
+*>   for), so these are always this-year-to-date and trailing-365-days.
+*>
+ 77  WS-YTD-Start            pic 9(8)        value zero.
+ 77  WS-R12-Start            pic 9(8)        value zero.
+ 77  WS-YTD-Mins             pic 9(8)  comp  value zero.
+ 77  WS-R12-Mins             pic 9(8)  comp  value zero.
 *>
  01  NO-NIGHT-Calcs          pic 9          value zero.
      88  NONIGHT                            value 1.
+*>
+*> Unattended-run switch - set by the "BACKUP" or "RECREATE" P1/P2/P3
+*>   parameter, for cron use. Runs the seq-backup or dat-rebuild that
+*>   the "S" menu option / D000-Setup-Datafiles run interactively, then
+*>   GOBACKs without ever showing the menu.
+*>
+ 01  WS-Unattended-Run       pic x          value space.
+     88  WS-Unattended-Backup               value "B".
+     88  WS-Unattended-Recreate             value "R".
  01  P1                      pic x(64)     value spaces.       *> P for NONIGHT|NONITE
  01  P2                      pic x(64)     value spaces.       *> P for path/filename of CSV data file
  01  P3                      pic x(64)     value spaces.       *> P for AFLD-DATE
@@ -761,6 +1185,13 @@
          05  CoE-Quarter     pic 9(8).
          05  CoE-6-Mths      pic 9(8).
          05  CoE-13-Mths     pic 9(8).
+         05  CoE-Custom      pic 9(8).
+*>
+*> Optional arbitrary "from" date for CoE analysis, in addition to the
+*>   standard 1/3/6/13 month periods above - see CCE010.
+*>
+     03  SW-CoE-Custom       pic 9           value zero.
+         88  CoE-Custom-Wanted            value 1.
 *>
  01  Save-FLT-Date-Time-Key.
      03  SAVE-FLT-DATE       PIC 9(8)        VALUE ZERO.
@@ -788,6 +1219,9 @@
      03  SY007          pic x(14) value "Flight Bkup = ".
      03  SY008          pic x(19) value "Airfield Bkup = ".
      03  SY009          pic x(16) value "Aircraft bkup = ".
+     03  SY013          pic x(43) value "SY013 Pilot file length not same as back up".
+     03  SY014          pic x(08) value "Pilot = ".
+     03  SY015          pic x(13) value "Pilot Bkup = ".
 *>
 *> THESE TWO IF TERMINAL PROGRAM SET UP TOO SMALL, MUST BE WIDTH => 106
 *>                                               , LENGTH =>24
@@ -855,6 +1289,20 @@
      03  FL048          pic x(43) value "FL048 Flight Capacity data NOT x1, x2 or x3".
      03  FL049          pic x(44) value "Note that dates are checked for valid format".
      03  FL050          pic x(65) value "Spaces for dates gives ALL & space for last, means ALL from start".
+     03  FL051          pic x(55) value "FL051 Not on crew roster - Y to add, N to re-enter name".
+     03  FL052          pic x(44) value "FL052 Pilot licence has EXPIRED".
+     03  FL053          pic x(44) value "FL053 Pilot medical has EXPIRED".
+     03  FL054          pic x(51) value "FL054 Pilot licence expires within 30 days".
+     03  FL055          pic x(51) value "FL055 Pilot medical expires within 30 days".
+     03  FL056          pic x(28) value "FL056 Enter licence number".
+     03  FL057          pic x(58) value "FL057 Overlaps previous entry's end time - check the times".
+     03  FL058          pic x(58) value "FL058 Captain already logged elsewhere at this time".
+     03  FL059          pic x(58) value "FL059 Warning - 7 day duty total exceeds the limit".
+     03  FL060          pic x(58) value "FL060 Warning - 28 day duty total exceeds the limit".
+     03  FL061          pic x(58) value "FL061 No maintenance record on file for this registration".
+     03  FL062          pic x(58) value "FL062 Registration already has a maintenance record".
+     03  FL063          pic x(58) value "FL063 No pending flight submissions to review".
+     03  FL064          pic x(58) value "FL064 Airfield is used by an existing flight - not deleted".
 *>
  01  WS-Data.
      03  WS-Env-Columns pic 999               value zero. *> chks for > 95 & 105
@@ -994,6 +1442,85 @@
              07  WST-AFLD-NAME     PIC X(36).
              07  WST-Afld-Last-Flt pic 9(8).                *> These two are for stat reporting.
              07  WST-Afld-Cnt      pic 9(4).
+*>
+*> Bundled ICAO country/lat/long reference data - see ICAOREF-FILE,
+*>   ZQ000-Load-Icao-Ref and ZQ500-Lookup-Icao-Ref.
+*>
+ 01  ICAOREF-TABLE.
+     03  IREFT-SIZE          PIC 9999   COMP   VALUE ZERO.
+     03  IREFT-MAX           PIC 9999   COMP   VALUE 500.
+     03  IREFT-ENTRIES                         VALUE SPACES.
+         05  IREFT-ENTRY                 OCCURS 500
+                                             Ascending key IREFT-ICAO INDEXED BY QQR.
+             07  IREFT-ICAO        PIC X(4).
+             07  IREFT-COUNTRY     PIC X(2).
+             07  IREFT-LATITUDE    PIC S9(3)V9(4) sign leading separate.
+             07  IREFT-LONGITUDE   PIC S9(3)V9(4) sign leading separate.
+*>
+ 01  WS-Afld-Disp-Lat        pic -999.9999.       *> Display-only, see BB000/BD000.
+ 01  WS-Afld-Disp-Long       pic -999.9999.
+*>
+ 01  NIGHT-CURRENCY-TABLE.         *> Accumulated by CF000 for the night flying currency report.
+     03  WST-Night-Size      PIC 9999   COMP   VALUE ZERO.
+     03  WST-Night-Max       PIC 9999   COMP   VALUE 500.
+     03  WST-Night-Table                       VALUE SPACES.
+         05  WST-Night-Groups            OCCURS 500
+                                             Ascending key WST-Night-Captain INDEXED BY QQN.
+             07  WST-Night-Captain PIC X(15).
+             07  WST-Night-Flights PIC 9(4)  COMP.
+             07  WST-Night-Mins    PIC 9(7)  COMP.
+*>
+*> Instructor hours ledger work fields - see CG000.
+*>
+ 01  INSTRUCTOR-HOURS-TABLE.
+     03  WST-Ins-Size        PIC 9999   COMP   VALUE ZERO.
+     03  WST-Ins-Max         PIC 9999   COMP   VALUE 300.
+     03  WST-Ins-Table                         VALUE SPACES.
+         05  WST-Ins-Groups              OCCURS 300
+                                             ASCENDING KEY WST-Ins-YrMth
+                                                            WST-Ins-AC-Type
+                                             INDEXED BY QQI.
+             07  WST-Ins-YrMth     PIC 9(6).
+             07  WST-Ins-AC-Type   PIC X(8).
+             07  WST-Ins-Mins      PIC 9(7)  COMP.
+*>
+*> Per-registration utilization work fields - see CI000. Grouped by
+*>   A/C Type then Reg, same SEARCH+SORT-insert idiom as
+*>   INSTRUCTOR-HOURS-TABLE above.
+*>
+ 01  UTILIZATION-TABLE.
+     03  WST-Util-Size       PIC 9999   COMP   VALUE ZERO.
+     03  WST-Util-Max        PIC 9999   COMP   VALUE 500.
+     03  WST-Util-Table                        VALUE SPACES.
+         05  WST-Util-Groups             OCCURS 500
+                                             ASCENDING KEY WST-Util-AC-Type
+                                                            WST-Util-AC-Reg
+                                             INDEXED BY QQU.
+             07  WST-Util-AC-Type  PIC X(8).
+             07  WST-Util-AC-Reg   PIC X(6).
+             07  WST-Util-Mins     PIC 9(7)  COMP.
+             07  WST-Util-Sectors  PIC 9(5)  COMP.
+             07  WST-Util-Last-Flt PIC 9(8).
+*>
+ 01  MONTHLY-TOTALS-TABLE.
+     03  WST-MTH-Size        PIC 9999   COMP   VALUE ZERO.
+     03  WST-MTH-Max         PIC 9999   COMP   VALUE 240.
+     03  WST-MTH-Table                         VALUE SPACES.
+         05  WST-MTH-Groups              OCCURS 240
+                                             ASCENDING KEY WST-MTH-YYYYMM
+                                             INDEXED BY QQK.
+             07  WST-MTH-YYYYMM    PIC 9(6).
+             07  WST-MTH-Mins      PIC 9(7)  COMP.
+*>
+ 77  WS-CK-Mins-Edit         PIC 9(7).
+ 01  Ws-No-Paragraph         PIC S9(4) COMP.
+*>
+*> MySQL working storage for CK000-Export-Monthly-Totals-MySQL - the
+*>   host/base name etc. are entered on the export screen rather than
+*>   hard coded, since this system has no other MySQL connection to
+*>   borrow settings from.
+*>
+ COPY "mysql-variables.cpy".
 *>
  01  WS-TOTALS                              value zeros.
      03  WS-ANALYSIS   OCCURS 2.
@@ -1041,6 +1568,8 @@
          88  SW-CSV-Received-Date               value 1.
      03  SW-CSV-Data-Received pic 9             value zero.
          88  SW-CSV-Received-Data               value 1.
+     03  SW-CSV-Dry-Run       pic 9             value zero.  *> validate only, no Flightlog-File write.
+         88  CSV-Dry-Run                        value 1.
      03  WS-CSV-Date-Format   pic 99            value zero.   *> See value in WS-CSV-Held-Date-Time-Formats
      03  WS-CSV-Time-1-Format pic 9             value zero.   *> See value in WS-CSV-Held-Time1-Format
      03  WS-CSV-Time-2-Format pic 9             value zero.   *> See value in WS-CSV-Held-Time2-Format
@@ -1066,12 +1595,31 @@
      03  WS-CSV-Held-Time1-Format pic x(5).
      03  WS-CSV-Held-Time2-Format pic x(5).
 *>
- 01  filler.                       *> WS-CSV-Captain-Subsitute.
-     03  WS-CSV-Held-Cap     pic x(30)         value spaces.
-     03  WS-CSV-Cap-Sub-Name pic x(15)         value spaces.
-     03  WS-CSV-Rec-Pos4Search
-                             pic 99            value zeros.
-     03  WS-CSV-New-Cap      pic xx            value spaces.
+*>
+*>  CSV Data table type 6, captain search/substitute/capacity-override
+*>   rules - now a table so several alias rules can be active in the
+*>   same import run (e.g. one per source field position), rather than
+*>   only the last type 6 record read taking effect. Looked up by
+*>   F640-Lookup-Cap-Sub.
+*>
+ 01  WS-CSV-Cap-Sub-Data.
+     03  WS-CSV-Cap-Sub-Size  pic 99            value zero.
+     03  WS-CSV-Cap-Sub-Max   pic 99            value 20.
+     03  WS-CSV-Cap-Sub-Match pic 99            value zero.   *> entry matched by the most recent F640 call.
+     03  WS-CSV-Cap-Sub-Cap-Match
+                              pic 99            value zero.   *> entry matched against FLT-CAPTAIN, held for the New-Cap
+                                                               *>   override below, reset per row.
+     03  WS-CSV-Cap-Sub-Sub   pic 99            value zero.   *> F640 loop subscript.
+     03  WS-CSV-Cap-Sub-Search-Pos  pic 99            value zero.   *> F640 search args.
+     03  WS-CSV-Cap-Sub-Search-Name pic x(30)         value spaces.
+     03  WS-CSV-Cap-Sub-Any   pic 9             value zero.   *> set by F640 if any entry matches the search position.
+     03  WS-CSV-Cap-Sub-Table                                 value spaces.
+         05  WS-CSV-Cap-Sub-Entry  occurs 20.
+             07  WS-CSV-Held-Cap     pic x(30)         value spaces.
+             07  WS-CSV-Cap-Sub-Name pic x(15)         value spaces.
+             07  WS-CSV-Rec-Pos4Search
+                                     pic 99            value zeros.
+             07  WS-CSV-New-Cap      pic xx            value spaces.
 *>
 *>  Display and reports
 *>  ===================
@@ -1191,6 +1739,16 @@
               move    ws-rec-length-2  to ws-display4
               display SY009 ws-display4 at 0901
               goback.
+*>
+     move     function length (Pilot-Record)          to WS-Rec-Length-1.
+     move     function length (PilotBackup-Record)     to WS-Rec-Length-2.
+     if       WS-Rec-Length-1 not = WS-Rec-Length-2
+              display SY013 at 0701 with erase eos
+              move    ws-rec-length-1  to ws-display4
+              display SY014 ws-display4 at 0801
+              move    ws-rec-length-2  to ws-display4
+              display SY015 ws-display4 at 0901
+              goback.
 *>
 *>  Now that any programming errors on file layout has been checked lets start the program.
 *>     Force Esc, PgUp, PgDown, PrtSC to be detected and, stop program end wait msg.
@@ -1206,9 +1764,17 @@
               display "P2 = 'CSV=' CSV path and file name for Config file if not default"   at 0401
               display "P3 = ACFT-DATE for report excludes unused Aircraft"           at 0501
               display "P4 = EBCDIC conversion of CSV data [NOT CURRENTLY IN USE]"    at 0601
+              display "P  = 'LOG=' name for a separate named logbook, e.g. LOG=DAVE" at 0701
+              display "P  = 'BACKUP' to write the .seq backups then exit, for cron use" at 0901
+              display "P  = 'RECREATE' to rebuild the .dat files from .seq then exit"   at 1001
               display FL006 at 0801
               accept ws-reply at 0831
               goback.
+*>
+     if       "BACKUP" = P1 or = P2 or = P3
+              set WS-Unattended-Backup to true.
+     if       "RECREATE" = P1 or = P2 or = P3
+              set WS-Unattended-Recreate to true.
 *>
      if       P1 (1:8) = "CSV-TEST"
               set SW-Testing to true
@@ -1228,6 +1794,25 @@
      if       "ACFT-DATE" = P3 or = P2 or = P1
               move 1 to SW-ACFT-Date.
 *>
+*>  P = 'LOG=' name selects a separate logbook - see WS-Logbook-Name
+*>    above. Aircraft/Airfield/Pilot/Duty/Maint files are unaffected.
+*>
+     move     spaces to P-Temp.
+     if       P1 (1:4) = "LOG="  move P1 (5:30) to P-Temp.
+     if       P2 (1:4) = "LOG="  move P2 (5:30) to P-Temp.
+     if       P3 (1:4) = "LOG="  move P3 (5:30) to P-Temp.
+     if       P-Temp (1:8) not = spaces
+              move P-Temp (1:30) to WS-Logbook-Name
+              move spaces to WS-Flitelog-Dat-Name WS-Flitelog-Seq-Name
+              string function trim(WS-Logbook-Name) delimited by size
+                     "-flitelog.dat" delimited by size
+                     into WS-Flitelog-Dat-Name
+              end-string
+              string function trim(WS-Logbook-Name) delimited by size
+                     "-flitelog.seq" delimited by size
+                     into WS-Flitelog-Seq-Name
+              end-string.
+*>
 *>  Set WS-Locale-Time-Zone from LC_TIME - Default [3] to Intl (ccyymmdd)
 *>
      accept   WS-Locale from Environment "LC_TIME" on exception
@@ -1290,10 +1875,50 @@
               move     FLT-Start  to Save-FLT-Start
               close    Flightlog-File
      end-if.
+*>
+*>
+*>  Unattended "RECREATE" run (see WS-Unattended-Run above) - rebuild
+*>    the .dat files from the .seq backups then exit, without ever
+*>    opening the .dat files or showing the menu, for cron use.
+*>
+     if       WS-Unattended-Recreate
+              perform ZM000-Recreate-Dat-Files
+              goback.
 *>
      perform  D000-Setup-Datafiles.    *> created if not exist then left closed
      open     output Print-File.       *> Note that printed o/p will be released only after CLOSE at EOJ.
      open     I-O Airfield-File Aircraft-File Flightlog-File.
+     open     I-O Pilot-File.
+     if       FS-Reply not = "00"
+              close Pilot-File
+              open  output Pilot-File
+              close Pilot-File
+              open  I-O Pilot-File.
+     open     I-O Duty-File.
+     if       FS-Reply not = "00"
+              close Duty-File
+              open  output Duty-File
+              close Duty-File
+              open  I-O Duty-File.
+     open     I-O Maint-File.
+     if       FS-Reply not = "00"
+              close Maint-File
+              open  output Maint-File
+              close Maint-File
+              open  I-O Maint-File.
+*>
+*>  Unattended "BACKUP" run (see WS-Unattended-Run above) - all dat
+*>    files are open at this point exactly as ZL000-Create-Seq-Files
+*>    needs them, so write the .seq backups then exit without ever
+*>    showing the menu, for cron use.
+*>
+     if       WS-Unattended-Backup
+              perform ZL000-Create-Seq-Files
+              close   Airfield-File Aircraft-File Flightlog-File
+              close   Pilot-File Duty-File Maint-File Print-File
+              goback.
+*>
+     perform  M900-Check-Renewals-Due.
 *>
  A020-DISPLAY-MENU.
      DISPLAY  SPACE at 0101 with erase eos.
@@ -1313,6 +1938,8 @@
 *>
      DISPLAY  "on " AT 0167 WITH foreground-color COB-COLOR-Green.
      DISPLAY  WSF-Date AT 0170 WITH foreground-color COB-COLOR-Green.
+     if       WS-Renewals-Msg not = spaces
+              DISPLAY WS-Renewals-Msg AT 0201 WITH foreground-color COB-COLOR-RED.
      move     space to Menu-Reply.
 *>
  A030-DISPLAY-GO.
@@ -1328,7 +1955,7 @@
      display  space at line ws-23-Lines col 01 with erase eol.
 *>
  A900-EOJ.
-     close    Print-File Airfield-File Aircraft-File Flightlog-File.
+     close    Print-File Airfield-File Aircraft-File Flightlog-File Pilot-File Duty-File Maint-File.
      goback.
 *>
  B000-EDIT-AIRFIELD-DATA   SECTION.
@@ -1349,6 +1976,7 @@
      DISPLAY  "+-------------+"       AT 2164 WITH foreground-color COB-COLOR-GREEN.
      MOVE     SPACES TO MENU-REPLY.
      PERFORM  ZB000-LOAD-AIRFIELDS.
+     PERFORM  ZD000-Load-Icao-Ref.
      if       Return-code not = zero
               display FL016 at line ws-23-lines col 10 with foreground-color COB-COLOR-RED with erase eol
               accept WS-Reply at line ws-23-lines col 50
@@ -1360,6 +1988,7 @@
      DISPLAY  " [ ]     [    ]   ["             AT 0831 WITH foreground-color COB-COLOR-Yellow.
      display  "]"                               at 0886 WITH foreground-color COB-COLOR-Yellow.
      display  "ICAO code spaces for options V and L" at 1040 with foreground-color COB-Color-Yellow.
+     DISPLAY  "Country  Latitude   Longitude" AT 1201 WITH foreground-color COB-COLOR-Yellow.
      DISPLAY  SPACE AT line ws-22-Lines col 01 with erase eol.
      DISPLAY  SPACE AT line ws-23-Lines col 01 with erase eol.
 *>
@@ -1427,16 +2056,55 @@
               GO TO BB999-EXIT.
 *>
      ACCEPT   AFLD-NAME AT 0850 with update.
+*>
+*>  Country/Lat/Long are system-populated from the bundled ICAO
+*>    reference data (see ZD500-Lookup-Icao-Ref) rather than hand
+*>    entered, so a blank one here just means that airfield isn't in
+*>    the reference data yet.
+*>
+     if       AFLD-Country = spaces
+              perform  ZD500-Lookup-Icao-Ref
+              if       Error-Code > zero
+                       move IREFT-Country   (Error-Code) to AFLD-Country
+                       move IREFT-Latitude  (Error-Code) to AFLD-Latitude
+                       move IREFT-Longitude (Error-Code) to AFLD-Longitude
+              end-if
+     end-if.
      REWRITE  AIRFIELD-RECORD INVALID KEY   MOVE HIGH-VALUES TO FS-REPLY.
 *>
      IF       FS-REPLY NOT = "00"
               DISPLAY FL003 at line ws-22-Lines col 01
               accept ws-reply at line ws-22-Lines col 63.
+*>
+     MOVE     AFLD-Latitude  TO WS-Afld-Disp-Lat.
+     MOVE     AFLD-Longitude TO WS-Afld-Disp-Long.
+     DISPLAY  AFLD-Country     AT 1301 WITH foreground-color COB-COLOR-CYAN.
+     DISPLAY  WS-Afld-Disp-Lat AT 1310 WITH foreground-color COB-COLOR-CYAN.
+     DISPLAY  WS-Afld-Disp-Long AT 1321 WITH foreground-color COB-COLOR-CYAN.
 *>
  BB999-EXIT.  exit section.
 *>
  BC000-DELETE-AFLD     SECTION.
 *>============================
+*>
+*>  Guard against deleting an airfield still referenced by a flight -
+*>   scans Flightlog-File (no alternate key on FLT-From/FLT-To, so a
+*>   full sequential pass is the only way to check) before asking the
+*>   operator to confirm, the same "Are you sure" idiom
+*>   CA039-Amend-Logbk-Date uses for its own record delete.
+*>
+     PERFORM  BC010-CHECK-AFLD-IN-USE THRU BC010-EXIT.
+     IF       SW-AFLD-In-Use
+              DISPLAY FL064 at line ws-22-Lines col 01 with foreground-color COB-COLOR-RED with erase eol
+              accept  ws-reply at line ws-22-Lines col 60
+              DISPLAY SPACE at line ws-22-Lines col 01 with erase eol
+              GO TO BC999-Exit.
+*>
+     DISPLAY  "Delete Airfield - Are you sure [ ]" AT line ws-22-Lines col 01 with foreground-color COB-COLOR-YELLOW with erase eol.
+     ACCEPT   MENU-REPLY AT line ws-22-Lines col 33.
+     DISPLAY  SPACE at line ws-22-Lines col 01 with erase eol.
+     IF       MENU-REPLY not = "Y" and not = "y"
+              GO TO BC999-Exit.
 *>
      MOVE     WS-ICAO-CODE TO ICAO-CODE.
      DELETE   AIRFIELD-FILE INVALID KEY
@@ -1444,6 +2112,22 @@
               accept ws-reply at line ws-22-Lines col 63.
 *>
  BC999-EXIT.  exit section.
+*>
+ BC010-CHECK-AFLD-IN-USE.
+     MOVE     ZERO TO SW-AFLD-In-Use-Flag.
+     START    FLIGHTLOG-FILE FIRST.
+     IF       FS-REPLY NOT = "00"
+              GO TO BC010-Exit.
+*>
+ BC015-Read-Flitelog.
+     READ     FLIGHTLOG-FILE NEXT RECORD AT END  GO TO BC010-Exit.
+     IF       FLT-FROM = WS-ICAO-CODE
+        OR    FLT-TO   = WS-ICAO-CODE
+              SET  SW-AFLD-In-Use to true
+              GO TO BC010-Exit.
+     GO       TO BC015-Read-Flitelog.
+*>
+ BC010-Exit.  exit.
 *>
  BD000-INSERT-AFLD     SECTION.
 *>============================
@@ -1457,12 +2141,29 @@
      MOVE     WS-AFLD-NAME TO AFLD-NAME.
      MOVE     WS-ICAO-CODE TO ICAO-CODE.
      move     zeros        to AFLD-Last-Flt.
+     move     spaces       to AFLD-Country.
+     move     zero         to AFLD-Latitude AFLD-Longitude.
+*>
+*>  Auto-populate Country/Lat/Long from the bundled ICAO reference
+*>    data if this airfield is held there - see ZD500-Lookup-Icao-Ref.
+*>
+     perform  ZD500-Lookup-Icao-Ref.
+     if       Error-Code > zero
+              move IREFT-Country   (Error-Code) to AFLD-Country
+              move IREFT-Latitude  (Error-Code) to AFLD-Latitude
+              move IREFT-Longitude (Error-Code) to AFLD-Longitude.
 *>
      WRITE    AIRFIELD-RECORD INVALID KEY
               DISPLAY FL004 AT line ws-22-Lines col 01 with foreground-color COB-COLOR-RED
               move 8 to Return-Code
           NOT INVALID KEY display space at line ws-22-Lines col 01 with erase eol
               move zero to Return-Code.
+*>
+     MOVE     AFLD-Latitude  TO WS-Afld-Disp-Lat.
+     MOVE     AFLD-Longitude TO WS-Afld-Disp-Long.
+     DISPLAY  AFLD-Country      AT 1301 WITH foreground-color COB-COLOR-CYAN.
+     DISPLAY  WS-Afld-Disp-Lat  AT 1310 WITH foreground-color COB-COLOR-CYAN.
+     DISPLAY  WS-Afld-Disp-Long AT 1321 WITH foreground-color COB-COLOR-CYAN.
 *>
  BD999-EXIT.  exit section.
 *>
@@ -1551,10 +2252,20 @@
      display  "(G)  Cert of Ext. Analysis Report"   at 1215 WITH foreground-color COB-COLOR-CYAN.
      display  "(H)  Change Log Book Airfield Code"  at 1415 WITH foreground-color COB-COLOR-CYAN.
      display  "(J)  Change Log Book Aircraft Type"  at 1515 WITH foreground-color COB-COLOR-CYAN.
-     DISPLAY  "(K)  Edit Airfield Name"             AT 1615 WITH FOREGROUND-COLOUR 3.
-     display  "(S)  Create Sequential files from ISAM" at 1815 with FOREGROUND-COLOUR 3.
+     DISPLAY  "(K)  Edit Airfield Name"             AT 1615 WITH foreground-color 3.
+     display  "(N)  Night Flying Currency Report"  at 1315 WITH foreground-color COB-COLOR-CYAN.
+     display  "(I)  Instructor Hours Report"       at 0655 WITH foreground-color COB-COLOR-CYAN.
+     display  "(R)  Duty/Rest Hours Report"        at 0755 WITH foreground-color COB-COLOR-CYAN.
+     display  "(V)  Maintain A/C Maint. Records"   at 0855 WITH foreground-color COB-COLOR-CYAN.
+     display  "(W)  Maintenance Hours Report"      at 0955 WITH foreground-color COB-COLOR-CYAN.
+     display  "(L)  Aircraft Utilization Report"   at 1055 WITH foreground-color COB-COLOR-CYAN.
+     display  "(P)  Maintain Pilot/Crew Records"   at 1715 WITH foreground-color 3.
+     display  "(S)  Create Sequential files from ISAM" at 1815 with foreground-color 3.
      display  "(T)  Import CSV Data and Parameters" at 1915 WITH foreground-color COB-COLOR-CYAN.
      display  "(U)  Enter User details for Reports" at 2015 WITH foreground-color COB-COLOR-CYAN.
+     display  "(Y)  Export Log Book to iCalendar"  at 1155 WITH foreground-color COB-COLOR-CYAN.
+     display  "(M)  Export Monthly Totals to MySQL" at 1255 WITH foreground-color COB-COLOR-CYAN.
+     display  "(Q)  Approve Pending Flight Submissions" at 1355 WITH foreground-color COB-COLOR-CYAN.
      DISPLAY  "(X)  Quit Log Book System"           AT 2215 WITH foreground-color COB-COLOR-CYAN.
 *>
  C030-ACCEPT-LOGBOOK.
@@ -1590,6 +2301,21 @@
               MOVE 1 TO MONTHLY-ANAL-FLAG
               PERFORM CC000-LOG-BOOK-REPORT
               GO TO C020-DISPLAY-LOG-MENU.
+*>
+*> Hidden EASA/FAA logbook page layout options, alongside the "3"/"4"
+*>   extended layout above - "5" is the plain EASA page, "6" adds the
+*>   monthly analysis break the same way "4" does for "3".
+*>
+     if       Menu-Reply = "5"
+              move 2 to Print-Report-Type
+              PERFORM CC000-LOG-BOOK-REPORT
+              GO TO C020-DISPLAY-LOG-MENU.
+*>
+     if       Menu-Reply = "6"
+              move 2 to Print-Report-Type
+              MOVE 1 TO MONTHLY-ANAL-FLAG
+              PERFORM CC000-LOG-BOOK-REPORT
+              GO TO C020-DISPLAY-LOG-MENU.
 *>
      IF       MENU-REPLY = "E"
               MOVE 1 TO ANALYSIS-ONLY-FLAG
@@ -1608,6 +2334,42 @@
      if       Menu-Reply = "H"
               perform  CD000-Amend-Airfield-Code
               GO TO C020-DISPLAY-LOG-MENU.
+*>
+     if       Menu-Reply = "N"
+              perform  CF000-Night-Currency-Report
+              GO TO C020-DISPLAY-LOG-MENU.
+*>
+     if       Menu-Reply = "I"
+              perform  CG000-Instructor-Hours-Report
+              GO TO C020-DISPLAY-LOG-MENU.
+*>
+     if       Menu-Reply = "R"
+              perform  CH000-Duty-Rest-Report
+              GO TO C020-DISPLAY-LOG-MENU.
+*>
+     if       Menu-Reply = "V"
+              perform  MV000-MAINTAIN-AIRCRAFT-MAINT
+              GO TO C020-DISPLAY-LOG-MENU.
+*>
+     if       Menu-Reply = "W"
+              perform  CW000-Maintenance-Hours-Report
+              GO TO C020-DISPLAY-LOG-MENU.
+*>
+     if       Menu-Reply = "L"
+              perform  CI000-Aircraft-Utilization-Report
+              GO TO C020-DISPLAY-LOG-MENU.
+*>
+     if       Menu-Reply = "Y"
+              perform  CJ000-Export-iCalendar
+              GO TO C020-DISPLAY-LOG-MENU.
+*>
+     if       Menu-Reply = "M"
+              perform  CK000-Export-Monthly-Totals-MySQL
+              GO TO C020-DISPLAY-LOG-MENU.
+*>
+     if       Menu-Reply = "Q"
+              perform  CQ000-Approve-Pending-Flights
+              GO TO C020-DISPLAY-LOG-MENU.
 *>
      if       Menu-Reply = "J"
               perform  CE000-Amend-Aircraft-Type
@@ -1624,6 +2386,11 @@
      IF       MENU-REPLY = "K"
               PERFORM B000-EDIT-AIRFIELD-DATA
               go to C020-DISPLAY-LOG-MENU.
+*>
+     IF       MENU-REPLY = "P"
+              PERFORM M000-MAINTAIN-PILOTS
+              PERFORM M900-Check-Renewals-Due
+              go to C020-DISPLAY-LOG-MENU.
 *>
      IF       Menu-Reply = "S"
               perform ZL000-Create-Seq-Files
@@ -1658,6 +2425,12 @@
               WITH foreground-color COB-COLOR-Yellow.
      DISPLAY  "[X] [XXX] [99.99] [99.99]     [99.99] [99.99]     [99.99]  [" AT 1001 WITH foreground-color COB-COLOR-Yellow.
      display  "]" at 1093  WITH foreground-color COB-COLOR-Yellow.
+     DISPLAY  "Hobbs Out  Hobbs In" AT 1401 WITH foreground-color COB-COLOR-Yellow.
+     DISPLAY  "[9999.9]   [9999.9]" AT 1501 WITH foreground-color COB-COLOR-Yellow.
+*>   (Hobbs Out entered at 1502, Hobbs In at 1513 - see CA231.)
+     DISPLAY  "Fuel Uplift  Fuel Remaining" AT 1601 WITH foreground-color COB-COLOR-Yellow.
+     DISPLAY  "[9999]       [9999]" AT 1701 WITH foreground-color COB-COLOR-Yellow.
+*>   (Fuel Uplift entered at 1702, Fuel Remaining at 1715 - see CA231B.)
 *>
      if       Menu-Option = "B"
               display "Amend" at 0142 WITH foreground-color COB-COLOR-GREEN.
@@ -1785,6 +2558,14 @@
      DISPLAY  WSE-TIME  AT 1040.
      DIVIDE   FLT-INSTRUMENT BY 60 GIVING WSF-HH REMAINDER WSF-MM.
      DISPLAY  WSE-TIME  AT 1052.
+     MOVE     FLT-HOBBS-OUT TO WS-WORK1.
+     PERFORM  ZG020-RESTORE-HOBBS.
+     DISPLAY  WSH-HOBBS AT 1502.
+     MOVE     FLT-HOBBS-IN TO WS-WORK1.
+     PERFORM  ZG020-RESTORE-HOBBS.
+     DISPLAY  WSH-HOBBS AT 1513.
+     DISPLAY  FLT-FUEL-UPLIFT    AT 1702.
+     DISPLAY  FLT-FUEL-REMAINING AT 1715.
 *>
  CA039-AMEND-LOGBK-DATE.          *> Amend date then time by rewrite
      display  space at 1201 with erase eol.
@@ -1958,6 +2739,10 @@
               go to ca070-enter-logbk-captain.
      if       FLT-Captain = "SELF"
               move "P1 "  to FLT-Capacity.
+*>
+     perform  MF000-Check-Pilot-Currency.
+     if       Return-Code not = zero
+              go to ca070-enter-logbk-captain.
 *>
  CA080-ENTER-LOGBK-FROM.
      if       Menu-Option = "A"
@@ -2541,12 +3326,144 @@
 *>
      IF       Cob-Crt-Status = Cob-Scr-F10
               GO TO CA210-ENTER-LOGBK-IFR.
+*>
+ CA231-Enter-Logbk-Hobbs.
+*>
+*> Hobbs meter readings are optional - zero/zero is left as zero and
+*>   simply not printed on reports (see CW/report changes).
+*>
+     if       Menu-Option = "A"
+              move     zeros to WSH-HOBBS
+     else
+              move     FLT-HOBBS-OUT to WS-WORK1
+              perform  ZG020-RESTORE-HOBBS
+     end-if
+     ACCEPT   WSH-HOBBS AT 1502 with update.
+     IF       Cob-Crt-Status = Cob-Scr-Esc
+              GO TO CA030-ENTER-LOGBK-DATE.
+     IF       Cob-Crt-Status = Cob-Scr-F10
+              GO TO CA230-ENTER-LOGBK-REMARKS.
+     PERFORM  ZF020-CONVERT-HOBBS.
+     IF       ERROR-CODE NOT = ZERO
+              GO TO CA231-Enter-Logbk-Hobbs.
+     MOVE     WS-WORK1 TO FLT-HOBBS-OUT.
+*>
+     if       Menu-Option = "A"
+              move     zeros to WSH-HOBBS
+     else
+              move     FLT-HOBBS-IN to WS-WORK1
+              perform  ZG020-RESTORE-HOBBS
+     end-if
+     ACCEPT   WSH-HOBBS AT 1513 with update.
+     IF       Cob-Crt-Status = Cob-Scr-Esc
+              GO TO CA030-ENTER-LOGBK-DATE.
+     IF       Cob-Crt-Status = Cob-Scr-F10
+              GO TO CA231-Enter-Logbk-Hobbs.
+     PERFORM  ZF020-CONVERT-HOBBS.
+     IF       ERROR-CODE NOT = ZERO
+              GO TO CA231-Enter-Logbk-Hobbs.
+     MOVE     WS-WORK1 TO FLT-HOBBS-IN.
+*>
+ CA231B-Enter-Logbk-Fuel.
+*>
+*> Fuel uplift/remaining are optional whole-unit (litres) figures,
+*>  entered directly with no conversion, same optional-and-left-zero
+*>  treatment as the Hobbs readings above.
+*>
+     if       Menu-Option = "A"
+              move     zeros to FLT-FUEL-UPLIFT.
+     ACCEPT   FLT-FUEL-UPLIFT AT 1702 with update.
+     IF       Cob-Crt-Status = Cob-Scr-Esc
+              GO TO CA030-ENTER-LOGBK-DATE.
+     IF       Cob-Crt-Status = Cob-Scr-F10
+              GO TO CA231-Enter-Logbk-Hobbs.
+     IF       FLT-FUEL-UPLIFT NOT NUMERIC
+              MOVE ZEROS TO FLT-FUEL-UPLIFT
+              GO TO CA231B-Enter-Logbk-Fuel.
+*>
+     if       Menu-Option = "A"
+              move     zeros to FLT-FUEL-REMAINING.
+     ACCEPT   FLT-FUEL-REMAINING AT 1715 with update.
+     IF       Cob-Crt-Status = Cob-Scr-Esc
+              GO TO CA030-ENTER-LOGBK-DATE.
+     IF       Cob-Crt-Status = Cob-Scr-F10
+              GO TO CA231B-Enter-Logbk-Fuel.
+     IF       FLT-FUEL-REMAINING NOT NUMERIC
+              MOVE ZEROS TO FLT-FUEL-REMAINING
+              GO TO CA231B-Enter-Logbk-Fuel.
+*>
+ CA232-Check-Overlap.
+*>
+*> Compares the entry about to be saved against the immediately
+*>  preceding record on Flightlog-File (by date/time key) and warns,
+*>  rather than blocks, if the previous entry's end time runs past
+*>  this one's start (an impossible/overlapping pair of sectors) or
+*>  if the same Captain is already logged on a different registration
+*>  at an overlapping time. Genuine two-pilot/safety-pilot sectors can
+*>  legitimately overlap so this is advisory only.
+*>
+     MOVE     FLIGHTLOG-RECORD TO WS-Ovl-Save-Record.
+     START    Flightlog-File KEY IS LESS THAN FLT-Date-Time-Key
+              INVALID KEY  MOVE 1 TO SW-Ovl-None.
+     IF       SW-Ovl-None = 1
+              MOVE ZERO TO SW-Ovl-None
+              GO TO CA232-Exit.
+     READ     Flightlog-File NEXT RECORD AT END  MOVE 1 TO SW-Ovl-None.
+     IF       SW-Ovl-None = 1
+              MOVE ZERO TO SW-Ovl-None
+              MOVE WS-Ovl-Save-Record TO FLIGHTLOG-RECORD
+              GO TO CA232-Exit.
+     MOVE     FLT-DATE    TO WS-Ovl-Date.
+     MOVE     FLT-END     TO WS-Ovl-End.
+     MOVE     FLT-CAPTAIN TO WS-Ovl-Captain.
+     MOVE     FLT-AC-REG  TO WS-Ovl-Reg.
+     MOVE     WS-Ovl-Save-Record TO FLIGHTLOG-RECORD.
+*>
+     IF       WS-Ovl-Date = FLT-Date
+        AND   WS-Ovl-End > FLT-Start
+              DISPLAY FL057 AT LINE ws-22-Lines COL 01 WITH foreground-color COB-COLOR-YELLOW WITH ERASE EOL
+              ACCEPT  WS-Reply AT LINE ws-22-Lines COL 73
+     END-IF.
+     IF       WS-Ovl-Captain = FLT-Captain
+        AND   WS-Ovl-Date = FLT-Date
+        AND   WS-Ovl-Reg NOT = FLT-AC-Reg
+        AND   WS-Ovl-End > FLT-Start
+              DISPLAY FL058 AT LINE ws-23-Lines COL 01 WITH foreground-color COB-COLOR-YELLOW WITH ERASE EOL
+              ACCEPT  WS-Reply AT LINE ws-23-Lines COL 73
+     END-IF.
+*>
+ CA232-Exit. exit.
+*>
+ CA233-Duplicate-Entry-Warning.
+*>
+*> Same duplicate-key situation F510-Read-CSV-File already warns about
+*>   for a CSV import (same Captain/date/time combination already on
+*>   file) - reuses its FL041 message here so an interactive entry
+*>   gets the same friendly wording instead of the generic FS-Reply
+*>   "should not happen" message, and sends the operator back to fix
+*>   the start time instead of losing everything they just typed.
+*>
+     DISPLAY  FL041 AT LINE ws-22-Lines COL 01 WITH foreground-color COB-COLOR-YELLOW WITH ERASE EOL.
+     MOVE     FLT-DATE TO WS-Test-Intl.
+     PERFORM  ZZ060-Convert-Date.
+     DISPLAY  WS-Test-Date AT LINE ws-22-Lines COL 40 WITH foreground-color COB-COLOR-YELLOW.
+     DISPLAY  " at " AT LINE ws-22-Lines COL 50 WITH foreground-color COB-COLOR-YELLOW.
+     DIVIDE   FLT-START BY 60 GIVING WSF-HH REMAINDER WSF-MM.
+     MOVE     "." TO WSF-DOT.
+     DISPLAY  WSE-TIME AT LINE ws-22-Lines COL 54 WITH foreground-color COB-COLOR-YELLOW.
+     ACCEPT   WS-REPLY AT LINE ws-22-Lines COL 73.
+     DISPLAY  SPACE AT LINE ws-22-Lines COL 01 WITH ERASE EOL.
+*>
+ CA233-Exit. exit.
 *>
  CA235-Enter-Logbk-Save.
 *>
 *>  Update Aircraft and airfield (from and to if different) last flt dates.
 *>   but only for if date > than stored - read it with rewrite for reg processing.
 *>
+     PERFORM  CA232-Check-Overlap.
+     DISPLAY  SPACE AT LINE ws-22-Lines COL 01 WITH ERASE EOL.
+     DISPLAY  SPACE AT LINE ws-23-Lines COL 01 WITH ERASE EOL.
        if     FLT-Date > Aircraft-Last-Flt
               move     FLT-Date to Aircraft-Last-Flt
               rewrite  Aircraft-Record invalid key          *> More for testing as should NOT happen
@@ -2578,12 +3495,18 @@
 *>
      if       Menu-Option = "A"
               WRITE    FLIGHTLOG-RECORD
+                       INVALID KEY  PERFORM  CA233-Duplicate-Entry-Warning
+                                    GO TO     CA120-ENTER-LOGBK-START
+              END-WRITE
      else
       if      Menu-Option = "B"
           and Save-Flt-Date-Time-Key = FLT-Date-Time-Key
               rewrite  Flightlog-Record
       else
               write  Flightlog-Record              *> create new rec for NEW date/time
+                     INVALID KEY  PERFORM  CA233-Duplicate-Entry-Warning
+                                  GO TO     CA120-ENTER-LOGBK-START
+              END-WRITE
       end-if
      end-if
      IF       FS-REPLY NOT = "00"                   *> should not happen but JIC
@@ -2605,8 +3528,111 @@
 *>
      display  space at line ws-22-Lines col 01 with erase eol.
      display  space at line ws-23-Lines col 01 with erase eol.
+*>
+     PERFORM  CA236-Enter-Duty-Times THRU CA236-Exit.
 *>
      GO       TO CA030-ENTER-LOGBK-Date.
+*>
+ CA236-Enter-Duty-Times.
+*>
+*> Optional Captain duty/rest hours capture, one record per Captain
+*>   per duty day - blank either time to skip. Kept a separate small
+*>   indexed file rather than widening FLIGHTLOG-RECORD (only 3 bytes
+*>   of filler left there) since a duty day can cover several sectors
+*>   and isn't naturally 1-for-1 with a flight record anyway.
+*>
+     display  "Duty start/end times, blank to skip [hh:mm]"
+                                     at line ws-21-Lines col 01 with foreground-color COB-COLOR-Yellow with erase eol.
+     display  "Duty start" at line ws-22-Lines col 01 with foreground-color COB-COLOR-Yellow with erase eol.
+     move     zeros to WSE-Time.
+     ACCEPT   WSF-TIME AT line ws-22-lines col 20 with update.
+     if       WSF-Time (1:2) = spaces or = zero
+              go to CA236-Exit.
+     PERFORM  ZF000-CONVERT-LOGBK-TIME.
+     IF       ERROR-CODE NOT = ZERO
+              GO TO CA236-Exit.
+     MOVE     WSH-TIME TO DUTY-START.
+*>
+     display  "Duty end  " at line ws-23-Lines col 01 with foreground-color COB-COLOR-Yellow with erase eol.
+     move     zeros to WSE-Time.
+     ACCEPT   WSF-TIME AT line ws-23-lines col 20 with update.
+     if       WSF-Time (1:2) = spaces or = zero
+              go to CA236-Exit.
+     PERFORM  ZF000-CONVERT-LOGBK-TIME.
+     IF       ERROR-CODE NOT = ZERO
+              GO TO CA236-Exit.
+     MOVE     WSH-TIME TO DUTY-END.
+*>
+     MOVE     FLT-CAPTAIN TO DUTY-CAPTAIN.
+     MOVE     FLT-DATE    TO DUTY-DATE.
+     READ     DUTY-FILE INVALID KEY MOVE HIGH-VALUES TO FS-REPLY.
+     IF       FS-REPLY = "00"
+              REWRITE  DUTY-RECORD
+     ELSE
+              WRITE    DUTY-RECORD
+     END-IF.
+*>
+     COMPUTE  WS-Duty-Mins = DUTY-END - DUTY-START.
+     IF       WS-Duty-Mins < 0
+              ADD  1440 TO WS-Duty-Mins.
+     MOVE     DUTY-DATE TO WS-Duty-From-7 WS-Duty-From-28.
+     MOVE     "-" TO ZR-Sign.
+     MOVE     DUTY-DATE TO ZR-Date1.
+     MOVE     6 TO ZR-DaysArg.
+     PERFORM  ZR200-Add-Sub-Days.
+     MOVE     ZR-ResultDate TO WS-Duty-From-7.
+     MOVE     27 TO ZR-DaysArg.
+     MOVE     DUTY-DATE TO ZR-Date1.
+     PERFORM  ZR200-Add-Sub-Days.
+     MOVE     ZR-ResultDate TO WS-Duty-From-28.
+*>
+     MOVE     ZERO TO WS-Duty-7-Day-Total WS-Duty-28-Day-Total.
+     MOVE     DUTY-CAPTAIN TO WS-Duty-Captain.
+     MOVE     WS-Duty-From-28 TO DUTY-DATE.
+     START    DUTY-FILE KEY NOT < DUTY-CAPTAIN-DATE-KEY  INVALID KEY  MOVE HIGH-VALUES TO FS-REPLY.
+     IF       FS-REPLY NOT = "00"
+              GO TO CA236-Exit.
+*>
+ CA236-Read-Duty.
+     READ     DUTY-FILE NEXT RECORD AT END  GO TO CA236-Check-Limits.
+     IF       DUTY-CAPTAIN NOT = WS-Duty-Captain
+              GO TO CA236-Check-Limits.
+     COMPUTE  WS-Duty-Mins = DUTY-END - DUTY-START.
+     IF       WS-Duty-Mins < 0
+              ADD  1440 TO WS-Duty-Mins.
+     ADD      WS-Duty-Mins TO WS-Duty-28-Day-Total.
+     IF       DUTY-DATE NOT < WS-Duty-From-7
+              ADD  WS-Duty-Mins TO WS-Duty-7-Day-Total.
+     GO       TO CA236-Read-Duty.
+*>
+ CA236-Check-Limits.
+     IF       WS-Duty-7-Day-Total > WS-Duty-7-Day-Limit
+              DISPLAY FL059 AT LINE ws-22-Lines COL 01 WITH foreground-color COB-COLOR-RED WITH ERASE EOL
+              ACCEPT  WS-Reply AT LINE ws-22-Lines COL 73
+              STRING  "7 day duty limit breached: " DELIMITED BY SIZE
+                      WS-Duty-Captain               DELIMITED BY SIZE
+                      INTO WS-Duty-Alert-Message
+              END-STRING
+              CALL    "dutyalertpublish" USING WS-Duty-Alert-Host
+                                                WS-Duty-Alert-Port
+                                                WS-Duty-Alert-Message
+              END-CALL.
+     IF       WS-Duty-28-Day-Total > WS-Duty-28-Day-Limit
+              DISPLAY FL060 AT LINE ws-23-Lines COL 01 WITH foreground-color COB-COLOR-RED WITH ERASE EOL
+              ACCEPT  WS-Reply AT LINE ws-23-Lines COL 73
+              STRING  "28 day duty limit breached: " DELIMITED BY SIZE
+                      WS-Duty-Captain                DELIMITED BY SIZE
+                      INTO WS-Duty-Alert-Message
+              END-STRING
+              CALL    "dutyalertpublish" USING WS-Duty-Alert-Host
+                                                WS-Duty-Alert-Port
+                                                WS-Duty-Alert-Message
+              END-CALL.
+*>
+ CA236-Exit.
+     display  space at line ws-21-Lines col 01 with erase eol.
+     display  space at line ws-22-Lines col 01 with erase eol.
+     display  space at line ws-23-Lines col 01 with erase eol.
 *>
  CA240-DISPLAY-AFLD.
      perform  CA300-Save-Screen.
@@ -2774,6 +3800,19 @@
               else
                        move zeros to Print-Start-Time
      end-if.
+*>
+ CC033-Get-Gap-Days.
+*>
+*> Optional gap-detection threshold - zero (Enter with nothing typed)
+*>   skips the check, same as the date fields above.
+*>
+     move     zeros to WS-Gap-Days.
+     display  space line ws-21-Lines col 01 with erase eos.
+     display  "Flag gaps of more than [nnn] days with no flights (0=skip)"
+              line ws-21-Lines col 01 WITH foreground-color COB-COLOR-Yellow.
+     ACCEPT   WS-Gap-Days line ws-21-Lines col 61 with update.
+     IF       WS-Gap-Days NOT NUMERIC
+              GO TO CC033-Get-Gap-Days.
 *>
  CC040-LBR-DDB.
      display  space at 2001 with erase eos.
@@ -2783,14 +3822,23 @@
 *>
      MOVE     ZERO TO ERROR-CODE PAGE-CNT INS-FLAG
                       SAVE-FLT-DATE SAVE-FLT-START.
-     initialise WS-Totals.
+     initialize WS-Totals.
      MOVE     ZERO TO A B.
      MOVE     SPACES TO SR1-ZAP-INS SR2-ZAP-INS.
-*>
-     Initialise ws2-totals.
+     MOVE     ZERO TO WS-Gap-Prev-Date WS-Gap-Size.
+     MOVE     ZERO TO WS-YTD-Mins WS-R12-Mins.
+     MOVE     WS-Today (1:4) TO WS-YTD-Start (1:4).
+     MOVE     "0101"         TO WS-YTD-Start (5:4).
+     MOVE     WS-Today TO ZR-Date1.
+     MOVE     "-"      TO ZR-Sign.
+     MOVE     365      TO ZR-DaysArg.
+     PERFORM  ZR200-Add-Sub-Days thru ZR299-Exit.
+     MOVE     ZR-ResultDate TO WS-R12-Start.
+*>
+     initialize ws2-totals.
      PERFORM  WST-AIRCRAFT-SIZE TIMES
               ADD      1 TO A
-              initialise WS-AC-Group (A)
+              initialize WS-AC-Group (A)
      end-perform.
 *>
      MOVE     66 TO LINE-CNT.
@@ -2813,6 +3861,8 @@
               go to CC070-LBR-EOF.
      PERFORM  CCA000-LBR-PRINT-DATA.
      PERFORM  CCB000-LBR-ANALYSIS.
+     IF       WS-Gap-Days NOT = ZERO
+              PERFORM CCF000-Gap-Check.
      GO       TO CC050-LBR-READ.
 *>
  CC070-LBR-EOF.
@@ -2830,12 +3880,33 @@
               PERFORM  CCC000-LBR-AIRCRAFT-ANALYSIS.
 *>
      IF       DISPLAY-FLAG NOT = ZERO
+              PERFORM CCG000-Show-YTD-R12
               DISPLAY FL001 line ws-Lines col 01
               accept ws-reply line ws-Lines col 41.
 *>
      perform  ZP000-SAVE-AIRFIELDS.            *> save any updated last-flt dates
+ *>
+     IF       WS-Gap-Days NOT = ZERO
+              PERFORM CCF040-Show-Gaps.
  *>
  CC999-EXIT.  exit section.
+*>
+ CCG000-Show-YTD-R12.
+*>
+*> Two extra summary lines for the Analysis & Totals Display (menu
+*>   option F only, the sole path that sets DISPLAY-FLAG) - year to
+*>   date and trailing-12-month totals, alongside the report's own
+*>   grand total which covers the whole file.
+*>
+     MOVE     WS-Lines TO A.
+     SUBTRACT 2 FROM A.
+     DIVIDE   WS-YTD-Mins BY 60 GIVING WSF-HH REMAINDER WSF-MM.
+     DISPLAY  "Year to Date Total   :" AT LINE A COL 01 WITH foreground-color COB-COLOR-CYAN.
+     DISPLAY  WSE-TIME               AT LINE A COL 24 WITH foreground-color COB-COLOR-CYAN.
+     ADD      1 TO A.
+     DIVIDE   WS-R12-Mins BY 60 GIVING WSF-HH REMAINDER WSF-MM.
+     DISPLAY  "Rolling 12 Month Tot :" AT LINE A COL 01 WITH foreground-color COB-COLOR-CYAN.
+     DISPLAY  WSE-TIME               AT LINE A COL 24 WITH foreground-color COB-COLOR-CYAN.
 *>
  CCA000-LBR-PRINT-DATA SECTION.
 *>============================
@@ -2884,11 +3955,14 @@
               ADD FLT-P1 (1) FLT-P1 (2) TO WS2-INSX.
 *>
  CCA015-Setprint.
-     if       not Extended-Report
-              MOVE     SPACES TO PRINT-RECORD
-     else
+     evaluate true
+       when   EASA-Report
+              move spaces to Print-EASA-Log
+       when   Extended-Report
               move spaces to Print-Extended-Log
-     end-if
+       when   other
+              MOVE     SPACES TO PRINT-RECORD
+     end-evaluate
      MOVE     FLT-DATE TO WS-Test-Intl.
      perform  ZZ060-Convert-Date.
      MOVE     WS-Test-Date TO PR1-DATE.
@@ -2901,14 +3975,27 @@
                       into PR1-AC-Reg with pointer c.        *> Yes this does do a overlapping move
      MOVE     FLT-CAPTAIN TO PR1-CAPTAIN.
      MOVE     FLT-CAPACITY TO PR1-CAPACITY.
-*>
-*> Common print to here for std and extended
-*>
-     if       not Extended-Report
-              MOVE     FLT-FROM TO PR1-FROM
-              MOVE     FLT-TO TO PR1-TO
-              MOVE     FLT-REMARKS TO PR1-REMARKS
-     else
+     if       EASA-Report
+              MOVE FLT-AC-TYPE TO PR12-AC-TYPE
+              MOVE PR1-AC-REG  TO PR12-AC-REG
+              MOVE FLT-CAPTAIN TO PR12-PIC-NAME
+              MOVE WS-Test-Date TO PR12-DATE.
+*>
+*> Common print to here for std, extended and EASA
+*>
+     move     zero to WS-WORK1.
+     if       FLT-HOBBS-IN > FLT-HOBBS-OUT
+              subtract FLT-HOBBS-OUT from FLT-HOBBS-IN giving WS-WORK1.
+     perform  ZG020-RESTORE-HOBBS.
+     evaluate true
+       when   EASA-Report
+              MOVE     FLT-FROM TO PR12-FROM
+              MOVE     FLT-TO   TO PR12-TO
+              MOVE     FLT-REMARKS TO PR12-REMARKS
+              MOVE     WSH-HOBBS TO PR12-HOBBS
+              MOVE     FLT-FUEL-UPLIFT    TO PR12-FUEL-UPLIFT
+              MOVE     FLT-FUEL-REMAINING TO PR12-FUEL-REMAINING
+       when   Extended-Report
               MOVE     FLT-FROM TO WS-ICAO-CODE
               perform  ZN000-SEARCH-FOR-ICAO
               if       Error-Code not = zero
@@ -2928,44 +4015,83 @@
                        end-if
               end-if
               MOVE     FLT-REMARKS TO PR11-REMARKS
-     end-if
+              MOVE     WSH-HOBBS TO PR11-HOBBS
+              MOVE     FLT-FUEL-UPLIFT    TO PR11-FUEL-UPLIFT
+              MOVE     FLT-FUEL-REMAINING TO PR11-FUEL-REMAINING
+       when   other
+              MOVE     FLT-FROM TO PR1-FROM
+              MOVE     FLT-TO TO PR1-TO
+              MOVE     FLT-REMARKS TO PR1-REMARKS
+              MOVE     WSH-HOBBS TO PR1-HOBBS
+              MOVE     FLT-FUEL-UPLIFT    TO PR1-FUEL-UPLIFT
+              MOVE     FLT-FUEL-REMAINING TO PR1-FUEL-REMAINING
+     end-evaluate
 *>
      MOVE     FLT-START TO WS-WORK1.
      PERFORM  ZG000-RESTORE-LOGBK-TIME.
-     if       not Extended-Report
-              MOVE     WS-WORKA TO PR1-START
-     else
+     evaluate true
+       when   EASA-Report
+              MOVE     WS-WORKA TO PR12-DEP-TIME
+       when   Extended-Report
               MOVE     WS-WORKA TO PR11-START
-     end-if
+       when   other
+              MOVE     WS-WORKA TO PR1-START
+     end-evaluate
      MOVE     FLT-END TO WS-WORK1.
      PERFORM  ZG000-RESTORE-LOGBK-TIME.
-     if       not Extended-Report
-              MOVE     WS-WORKA TO PR1-END
-     else
+     evaluate true
+       when   EASA-Report
+              MOVE     WS-WORKA TO PR12-ARR-TIME
+       when   Extended-Report
               MOVE     WS-WORKA TO PR11-END
-     end-if
+       when   other
+              MOVE     WS-WORKA TO PR1-END
+     end-evaluate
      MOVE     FLT-INSTRUMENT TO WS-WORK1.
      PERFORM  ZG000-RESTORE-LOGBK-TIME.
-     if       not Extended-Report
-              MOVE     WS-WORKA TO PR1-IFR
-     else
+     evaluate true
+       when   EASA-Report
+              MOVE     WS-WORKA TO PR12-IFR
+       when   Extended-Report
               MOVE     WS-WORKA TO PR11-IFR
-     end-if
+       when   other
+              MOVE     WS-WORKA TO PR1-IFR
+     end-evaluate
 *>
-     if       not Extended-Report
+     evaluate true
+       when   EASA-Report
               MOVE     FLT-P1 (1) TO WS-WORK1
+              ADD      FLT-P1 (2) TO WS-WORK1
               PERFORM  ZG000-RESTORE-LOGBK-TIME
-              MOVE     WS-WORKA TO PR1-P1 (1)
+              IF       FLT-CAPACITY (2:2) = "1I" or "1T"
+                       MOVE WS-WORKA TO PR12-PF-INSTR
+              ELSE
+                       MOVE WS-WORKA TO PR12-PF-PIC
+              END-IF
               MOVE     FLT-P23 (1) TO WS-WORK1
+              ADD      FLT-P23 (2) TO WS-WORK1
               PERFORM  ZG000-RESTORE-LOGBK-TIME
-              MOVE     WS-WORKA TO PR1-P1 (2)
+              MOVE     WS-WORKA TO PR12-PF-COP
               MOVE     FLT-P1 (2) TO WS-WORK1
+              ADD      FLT-P23 (2) TO WS-WORK1
               PERFORM  ZG000-RESTORE-LOGBK-TIME
-              MOVE     WS-WORKA TO PR1-P2 (1)
-              MOVE     FLT-P23 (2) TO WS-WORK1
+              MOVE     WS-WORKA TO PR12-NIGHT
+              IF       FLT-P23 (1) = ZERO AND FLT-P23 (2) = ZERO
+                       MOVE FLT-P1 (1) TO WS-WORK1
+                       ADD  FLT-P1 (2) TO WS-WORK1
+                       PERFORM ZG000-RESTORE-LOGBK-TIME
+                       MOVE WS-WORKA TO PR12-SP-TIME
+              ELSE
+                       MOVE FLT-P1 (1) TO WS-WORK1
+                       ADD  FLT-P1 (2) FLT-P23 (1) FLT-P23 (2) TO WS-WORK1
+                       PERFORM ZG000-RESTORE-LOGBK-TIME
+                       MOVE WS-WORKA TO PR12-MP-TIME
+              END-IF
+              MOVE     FLT-P1 (1) TO WS-WORK1
+              ADD      FLT-P1 (2) FLT-P23 (1) FLT-P23 (2) TO WS-WORK1
               PERFORM  ZG000-RESTORE-LOGBK-TIME
-              MOVE     WS-WORKA TO PR1-P2 (2)
-     else
+              MOVE     WS-WORKA TO PR12-TOTAL-TIME
+       when   Extended-Report
               MOVE     FLT-P1 (1) TO WS-WORK1
               add      FLT-P23 (1) to WS-Work1
               PERFORM  ZG000-RESTORE-LOGBK-TIME
@@ -2974,7 +4100,20 @@
               add      FLT-P23 (2) TO WS-WORK1
               PERFORM  ZG000-RESTORE-LOGBK-TIME
               MOVE     WS-WORKA TO PR11-Nite-P
-     end-if.
+       when   other
+              MOVE     FLT-P1 (1) TO WS-WORK1
+              PERFORM  ZG000-RESTORE-LOGBK-TIME
+              MOVE     WS-WORKA TO PR1-P1 (1)
+              MOVE     FLT-P23 (1) TO WS-WORK1
+              PERFORM  ZG000-RESTORE-LOGBK-TIME
+              MOVE     WS-WORKA TO PR1-P1 (2)
+              MOVE     FLT-P1 (2) TO WS-WORK1
+              PERFORM  ZG000-RESTORE-LOGBK-TIME
+              MOVE     WS-WORKA TO PR1-P2 (1)
+              MOVE     FLT-P23 (2) TO WS-WORK1
+              PERFORM  ZG000-RESTORE-LOGBK-TIME
+              MOVE     WS-WORKA TO PR1-P2 (2)
+     end-evaluate.
 *>
  CCA020-LBR-ACCUM1.
      ADD      FLT-INSTRUMENT TO WS-INSTRUMENT.
@@ -2982,22 +4121,34 @@
      ADD      FLT-P23 (1) TO WS-P23 (1).
      ADD      FLT-P1 (2)  TO WS-P1 (2).
      ADD      FLT-P23 (2) TO WS-P23 (2).
+*>
+     ADD      FLT-P1 (1) FLT-P1 (2) FLT-P23 (1) FLT-P23 (2) GIVING WS-WORK1.
+     IF       FLT-DATE >= WS-YTD-Start
+              ADD WS-WORK1 TO WS-YTD-Mins.
+     IF       FLT-DATE >= WS-R12-Start
+              ADD WS-WORK1 TO WS-R12-Mins.
 *>
      IF       FLT-MS = "M"
               ADD FLT-P1 (1) FLT-P1 (2) FLT-P23 (1) FLT-P23 (2) GIVING WS-WORK1
               ADD WS-WORK1 TO WS-MULTI
               PERFORM  ZG000-RESTORE-LOGBK-TIME
-              if       not Extended-Report
-                       MOVE WS-WORKA TO PR1-MULTI
-              else
+              evaluate true
+                when   EASA-Report
+                       continue                  *> No multi-engine column on the EASA page
+                when   Extended-Report
                        move WS-WorkA to PR11-Multi
-              end-if
+                when   other
+                       MOVE WS-WORKA TO PR1-MULTI
+              end-evaluate
      ELSE
-              if       Not Extended-Report
-                       MOVE ZEROS TO PR1-MULTI
-              else
+              evaluate true
+                when   EASA-Report
+                       continue
+                when   Extended-Report
                        move zeros to PR11-Multi
-              end-if
+                when   other
+                       MOVE ZEROS TO PR1-MULTI
+              end-evaluate
      end-if
 *>
      IF       FLT-CAPACITY = "P1I" or "P1T"
@@ -3013,11 +4164,14 @@
         AND   ANALYSIS-ONLY-FLAG = ZERO
         AND   NOT NO-PRINT-YET
               ADD 1 TO LINE-CNT
-              if     not Extended-Report
-                     WRITE  PRINT-RECORD AFTER 1
-              else
-                     write  Print-Extended-Log after 1
-              end-if
+              evaluate true
+                when   EASA-Report
+                       write  Print-EASA-Log after 1
+                when   Extended-Report
+                       write  Print-Extended-Log after 1
+                when   other
+                       WRITE  PRINT-RECORD AFTER 1
+              end-evaluate
      end-if
 *>
      GO       TO CCA999-EXIT.
@@ -3047,35 +4201,48 @@
               write    Print-Record before 1.
      MOVE     SPACES TO Print-Heads-Ext-Line3.
      MOVE     "-- Aircraft--" TO PH2-LIT1.
-     if       not Extended-Report
-              MOVE     "OP   JOURNEY   DEPART ARR     - DAY -    NIGHT" TO PH2-LIT2
+     evaluate true
+       when   EASA-Report
+              MOVE     "  DEPART - - -  ARRIVE - - -    PIC" TO PH12-LIT2
               if       Page-Cnt > 1
-                       WRITE    PRINT-RECORD AFTER 2
+                       WRITE    Print-Heads-Ext-Line2 AFTER 2
               else
-                       write    PRINT-RECORD AFTER 1
+                       write    Print-Heads-Ext-Line2 AFTER 1
               end-if
-     else
+       when   Extended-Report
               MOVE     "OP    - - - - - JOURNEY - - - - -   DEPART ARR" TO PH12-LIT2
               if       Page-Cnt > 1
                        WRITE    Print-Heads-Ext-Line2 AFTER 2
               else
                        write    Print-Heads-Ext-Line2 AFTER 1
               end-if
-     end-if
+       when   other
+              MOVE     "OP   JOURNEY   DEPART ARR     - DAY -    NIGHT" TO PH2-LIT2
+              if       Page-Cnt > 1
+                       WRITE    PRINT-RECORD AFTER 2
+              else
+                       write    PRINT-RECORD AFTER 1
+              end-if
+     end-evaluate
      MOVE     SPACES TO Print-Heads-Ext-Line3.
      MOVE     " DATE    TYPE     REG    CAPTAIN" TO PH3-LIT1.
-     if       not Extended-Report
-              MOVE     " CAP FROM  TO   TIME  TIME    P1  P2/3  P1  P2/3 IFR  MULT ------- REMARKS ---- - - - - - -"
-                         TO PH3-LIT2
-              WRITE    PRINT-RECORD AFTER 1
-     else
-              MOVE     " CAP FROM            TO              TIME  TIME   DAY  NITE IFR  MULT ------- REMARKS ---- - - - - - -"
+     evaluate true
+       when   EASA-Report
+              MOVE     " PLACE TIME  PLACE TIME    NAME OF PIC     SP    MP  TOTAL NITE  IFR  PIC  COP INSTR REMARKS                        HOBBS FUEL"
                          TO PH13-LIT2
               WRITE    Print-Heads-Ext-Line3 AFTER 1
-     end-if
-     MOVE     SPACES TO Print-Heads-Ext-Line3.
-     PERFORM  CCA040-LBR-SUBS thru CCA050-Subs.
-*>
+       when   Extended-Report
+              MOVE     " CAP FROM            TO              TIME  TIME   DAY  NITE IFR  MULT ------- REMARKS ---- - - - - - -  HOBBS FUEL"
+                         TO PH13-LIT2
+              WRITE    Print-Heads-Ext-Line3 AFTER 1
+       when   other
+              MOVE     " CAP FROM  TO   TIME  TIME    P1  P2/3  P1  P2/3 IFR  MULT ------- REMARKS ---- - - - - - -  HOBBS FUEL"
+                         TO PH3-LIT2
+              WRITE    PRINT-RECORD AFTER 1
+     end-evaluate
+     MOVE     SPACES TO Print-Heads-Ext-Line3.
+     PERFORM  CCA040-LBR-SUBS thru CCA050-Subs.
+*>
  CCA040-LBR-SUBS.
      MOVE     SPACES TO SR1-LIT2 SR2-LIT2 PRINT-RECORD.
      if       display-flag = zero
@@ -3232,7 +4399,7 @@
      sort     WST-ACFT-Groups on ascending key  WST-AIRCRAFT.
 *>
  CCB020-Create-Airfield.                   *> Shouldn't happen but user could have deleted record or file?
-     initialise Airfield-Record.           *>  such will appear of afld lists with missing names.
+     initialize Airfield-Record.           *>  such will appear of afld lists with missing names.
      move     "NAME MISSING" to AFLD-Name.
      move     WS-ICAO-Code   to ICAO-Code.
      move     FLT-Date       to Afld-Last-Flt.
@@ -3455,6 +4622,72 @@
      end-if.
 *>
  CCD999-EXIT. exit section.
+*>
+ CCF000-Gap-Check SECTION.
+*>=======================
+*>
+*> Missing-flights gap detection - called once per FLIGHTLOG-FILE
+*>   record read by CC050-LBR-READ while a gap threshold is in
+*>   effect. Flightlog-File is read in ascending FLT-Date-Time-Key
+*>   order, so the previous distinct flying date seen is all that is
+*>   needed to spot a gap; the day-difference itself goes through the
+*>   shared ZR000 helper rather than re-deriving it here.
+*>
+     IF       FLT-DATE = WS-Gap-Prev-Date
+              GO TO CCF999-Exit.
+     IF       WS-Gap-Prev-Date = ZERO
+              GO TO CCF090-Save-Date.
+*>
+     MOVE     WS-Gap-Prev-Date TO ZR-Date1.
+     MOVE     FLT-DATE         TO ZR-Date2.
+     PERFORM  ZR000-Days-Difference thru ZR999-Exit.
+     IF       ZR-Days > WS-Gap-Days
+        AND   WS-Gap-Size < WS-Gap-Max
+              ADD  1 TO WS-Gap-Size
+              MOVE WS-Gap-Prev-Date TO GAP-FROM-DATE (WS-Gap-Size)
+              MOVE FLT-DATE         TO GAP-TO-DATE   (WS-Gap-Size)
+              MOVE ZR-Days          TO GAP-DAYS      (WS-Gap-Size).
+*>
+ CCF090-Save-Date.
+     MOVE     FLT-DATE TO WS-Gap-Prev-Date.
+*>
+ CCF999-Exit.  exit section.
+*>
+ CCF040-Show-Gaps SECTION.
+*>========================
+*>
+*> Prints the gap list built up by CCF000 above, once the main report
+*>   has finished - one line per gap, with the weekday of the first
+*>   missing day (via ZR100) to make the printout easier to check
+*>   against a roster.
+*>
+     IF       WS-Gap-Size = ZERO
+              GO TO CCF049-Exit.
+*>
+     MOVE     SPACES TO PRINT-RECORD.
+     WRITE    PRINT-RECORD AFTER 2.
+     MOVE     "Missing-Flights Gap Report" TO PRINT-RECORD.
+     WRITE    PRINT-RECORD AFTER 1.
+     MOVE     "----------------------------------------" TO PRINT-RECORD.
+     WRITE    PRINT-RECORD AFTER 1.
+     MOVE     "  From        To        Weekday    Days" TO PRINT-RECORD.
+     WRITE    PRINT-RECORD AFTER 1.
+*>
+     MOVE     ZERO TO A.
+ CCF045-Show-Next.
+     ADD      1 TO A.
+     IF       A > WS-Gap-Size
+              GO TO CCF049-Exit.
+     MOVE     GAP-FROM-DATE (A) TO ZR-Date1.
+     PERFORM  ZR100-Weekday-Name thru ZR199-Exit.
+     MOVE     SPACES TO PRINT-RECORD.
+     STRING   GAP-FROM-DATE (A) "  " GAP-TO-DATE (A) "  " ZR-Weekday "  "
+              GAP-DAYS (A)
+              DELIMITED BY SIZE INTO PRINT-RECORD.
+     WRITE    PRINT-RECORD AFTER 1.
+     GO       TO CCF045-Show-Next.
+*>
+ CCF049-Exit.  exit section.
 *>
  CCE000-CoE-Analysis  section.
 *>===========================
@@ -3474,7 +4707,7 @@
               display FL016 at line ws-23-lines col 10 with foreground-color COB-COLOR-RED with erase eol
               accept WS-Reply at line ws-23-lines col 50
               go to CCE999-Exit.
-     initialise WS4-Totals.
+     initialize WS4-Totals.
      move     spaces to CoE-Lines.
 *>
  CCE010-Get-N-Compute-Days.
@@ -3500,6 +4733,30 @@
      move     WS-Test-Intl to WSA-Date2.
      move     WS-Test-Date to Active-CoE-Date.  *> as LOCALE date
 *>
+*> Optional 5th, arbitrary "from" date - e.g. for a CoE required to
+*>   cover a course, contract or licence period that doesn't line up
+*>   with the standard 1/3/6/13 month periods above. Blank skips it.
+*>
+     move     zero to SW-CoE-Custom  CoE-Custom.
+     display  "Also compute from an arbitrary date, blank to skip"
+                                           at line ws-21-lines col 01 with erase eol.
+     display  "From date - [dd/mm/ccyy]"  at line ws-22-lines col 11 with erase eol.
+     move     spaces to WS-Test-Date.
+     ACCEPT   WS-Test-Date AT line ws-22-lines col 26 with update.
+     if       WS-Test-Date (1:2) not = spaces
+              PERFORM  ZA000-DATE-CHECK
+              IF       ERROR-CODE NOT = ZERO
+                       DISPLAY FL014 AT line ws-23-lines col 01 with foreground-color COB-COLOR-RED
+                       ACCEPT WS-REPLY AT line ws-23-lines col 40
+              ELSE
+                       MOVE WS-Test-Intl TO CoE-Custom
+                       MOVE 1            TO SW-CoE-Custom.
+     display  space at line ws-21-lines col 01 with erase eol.
+     display  space at line ws-22-lines col 01 with erase eol.
+     display  space at line ws-23-lines col 01 with erase eol.
+     move     Active-CoE-Date to WS-Test-Date.  *> ZA000-DATE-CHECK above moved on WS-Test-Intl/WSA-Date2 -
+     PERFORM  ZA000-DATE-CHECK.                 *>  restore both to the original "date to use" for CoE-1-Mth calc
+*>
 *> redo start for date + 1
 *>
      add      1 to WS-Test-Intl giving FLT-Date.                *> 1st read will be the date needed or earlier.
@@ -3741,8 +4998,43 @@
      PERFORM  CCC040-RESTORE-ANAL-TOTS.
      MOVE     WS-WORKB TO PCoE-Total.
      write    CoE-Lines after 1.
+*>
+ CCE180-Do-CoE-Custom.
+*>
+*> Independent scan for the arbitrary "from" date entered at CCE010,
+*>   run separately from the chained 1/3/6/13 month additions above
+*>   since that chain relies on each cutoff being progressively
+*>   further back than the last - a user-typed date can't be relied
+*>   on to fit that ordering. WS-Test-Intl still holds the "date to
+*>   use" (the upper bound) exactly as it did before that cascade
+*>   started reading backwards through it.
+*>
+     initialize WS4-Totals.
+     move     WS-Test-Intl to FLT-Date.
+     add      1 to FLT-Date.
+     move     zero to FLT-Start.
+     start    Flightlog-File key not > FLT-Date-Time-Key.
+     if       FS-Reply not = "00"
+              go to CCE180-Exit.
+*>
+ CCE185-Read-Prev.
+     read     Flightlog-File previous at end
+              go to CCE188-Print.
+     if       FLT-Date > WS-Test-Intl
+              go to CCE185-Read-Prev.
+     if       FLT-Date not < CoE-Custom
+              perform CCE130-WS4-Additions
+              go to CCE185-Read-Prev.
+*>
+ CCE188-Print.
+     move     "Custom  " to PCoE-Type.
+     perform  CCE200-Do-CoE.
+*>
+ CCE180-Exit.
 *>
  CCE900-We-are-Done.
+     if       CoE-Custom-Wanted
+              perform CCE180-Do-CoE-Custom thru CCE180-Exit.
      if       Aircraft-Rep-Flag = zero
               MOVE 1 TO ANALYSIS-ONLY-FLAG
               PERFORM CC000-LOG-BOOK-REPORT.
@@ -3883,6 +5175,1354 @@
      go       to CE010-Get-Type.
 *>
  CE999-Exit.  exit section.
+*>
+ CF000-Night-Currency-Report SECTION.
+*>==================================
+*>
+*> Summarises night flying (FLT-P1/FLT-P23 night column, occurrence 2)
+*>   by Captain over a trailing window, so a currency gap shows up
+*>   without scanning the log by hand. Default window 90 days.
+*>
+     PERFORM  A020-DISPLAY-MENU.
+     DISPLAY  "Night Flying Currency Report" AT 0128 WITH foreground-color COB-COLOR-GREEN.
+     display  "Lookback period in days, blank for" at 0301 with foreground-color COB-COLOR-Yellow.
+     MOVE     WS-Night-Currency-Days TO WS-DISPLAY3.
+     display  WS-DISPLAY3 at 0337 with foreground-color COB-COLOR-CYAN.
+     ACCEPT   WS-DISPLAY3 AT 0301 with update.
+     IF       WS-DISPLAY3 NOT = ZERO
+              MOVE WS-DISPLAY3 TO WS-Night-Currency-Days.
+*>
+     MOVE     WS-Today       TO ZR-Date1.
+     MOVE     "-"            TO ZR-Sign.
+     MOVE     WS-Night-Currency-Days TO ZR-DaysArg.
+     PERFORM  ZR200-Add-Sub-Days.
+     MOVE     ZR-ResultDate  TO WS-Night-From.
+*>
+     MOVE     ZERO   TO WST-Night-Size.
+     MOVE     SPACES TO WST-Night-Table.
+*>
+     MOVE     WS-Night-From TO FLT-Date.
+     MOVE     ZERO          TO FLT-Start.
+     START    Flightlog-File key not < FLT-Date-Time-Key  INVALID KEY  MOVE HIGH-VALUES TO FS-REPLY.
+     IF       FS-REPLY NOT = "00"
+              GO TO CF040-Display-Results.
+*>
+ CF010-Read-Flitelog.
+     READ     Flightlog-File NEXT RECORD AT END  GO TO CF040-Display-Results.
+     IF       FLT-P1 (2) + FLT-P23 (2) = ZERO
+              GO TO CF010-Read-Flitelog.
+*>
+     MOVE     ZERO TO C.
+     SET      QQN TO 1.
+     SEARCH   WST-Night-Groups AT END  MOVE ZERO TO C
+              WHEN WST-Night-Captain (QQN) = FLT-CAPTAIN  SET C TO QQN.
+     IF       C = ZERO
+              ADD  1 TO WST-Night-Size
+              MOVE FLT-CAPTAIN TO WST-Night-Captain (WST-Night-Size)
+              MOVE ZERO        TO WST-Night-Flights (WST-Night-Size)
+                                  WST-Night-Mins    (WST-Night-Size)
+              SORT WST-Night-Groups ON ASCENDING KEY WST-Night-Captain
+              SET  QQN TO 1
+              SEARCH WST-Night-Groups AT END MOVE ZERO TO C
+                     WHEN WST-Night-Captain (QQN) = FLT-CAPTAIN  SET C TO QQN.
+*>
+     ADD      1 TO WST-Night-Flights (C).
+     ADD      FLT-P1 (2) FLT-P23 (2) TO WST-Night-Mins (C).
+     GO       TO CF010-Read-Flitelog.
+*>
+ CF040-Display-Results.
+     DISPLAY  SPACE AT 0101 WITH ERASE EOS.
+     MOVE     WS-Night-From TO WS-Test-Intl.
+     PERFORM  ZZ060-Convert-Date.
+     DISPLAY  "Night flights since " AT 0301 WITH foreground-color COB-COLOR-GREEN.
+     DISPLAY  WS-Test-Date AT 0321 WITH foreground-color COB-COLOR-GREEN.
+     DISPLAY  "Captain          Night Flts  Night Hrs" AT 0501 WITH foreground-color COB-COLOR-YELLOW.
+     MOVE     7 TO LINE-CNT.
+     IF       WST-Night-Size = ZERO
+              DISPLAY "No night flying found in this period" AT LINE LINE-CNT COL 01
+              GO TO CF090-Wait.
+*>
+     MOVE     ZERO TO QQN.
+ CF050-Display-Next.
+     ADD      1 TO QQN.
+     IF       QQN > WST-Night-Size
+              GO TO CF090-Wait.
+     DISPLAY  WST-Night-Captain (QQN) AT LINE LINE-CNT COL 01 WITH foreground-color COB-COLOR-CYAN.
+     DISPLAY  WST-Night-Flights (QQN) AT LINE LINE-CNT COL 20 WITH foreground-color COB-COLOR-CYAN.
+     DIVIDE   WST-Night-Mins (QQN) BY 60 GIVING WSF-HH REMAINDER WSF-MM.
+     MOVE     "." TO WSF-DOT.
+     DISPLAY  WSE-TIME AT LINE LINE-CNT COL 32 WITH foreground-color COB-COLOR-CYAN.
+     ADD      1 TO LINE-CNT.
+     IF       LINE-CNT < WS-Lines
+              GO TO CF050-Display-Next.
+     DISPLAY  FL017 AT LINE WS-Lines COL 01.
+     ACCEPT   WS-REPLY AT LINE WS-Lines COL 30.
+     MOVE     7 TO LINE-CNT.
+     DISPLAY  SPACE AT 0701 WITH ERASE EOS.
+     GO       TO CF050-Display-Next.
+*>
+ CF090-Wait.
+     DISPLAY  FL017 AT LINE WS-Lines COL 01.
+     ACCEPT   WS-REPLY AT LINE WS-Lines COL 30.
+*>
+ CF999-Exit.  exit section.
+*>
+ CG000-Instructor-Hours-Report SECTION.
+*>=============================
+*>
+*> Instructor/trainer hours ledger, by month and by student aircraft
+*>   type - reuses the same FLT-CAPACITY (2:2) = "1I" or "1T" test
+*>   CCA000-LBR-PRINT-DATA already uses to split WS2-INS out of the
+*>   ordinary P1 totals, but scans the whole file itself (rather than
+*>   riding on the monthly analysis report) so the ledger comes out
+*>   grouped this way regardless of what report options are selected.
+*>
+     PERFORM  A020-DISPLAY-MENU.
+     DISPLAY  "Instructor Hours Ledger Report" AT 0128 WITH foreground-color COB-COLOR-GREEN.
+*>
+     perform  ZC000-LOAD-AIRCRAFT
+     if       Return-Code > 3
+              display FL016 at line ws-23-lines col 10 with foreground-color COB-COLOR-RED with erase eol
+              accept WS-Reply at line ws-23-lines col 50
+              go to CG999-Exit.
+*>
+     MOVE     ZERO   TO WST-Ins-Size.
+     MOVE     SPACES TO WST-Ins-Table.
+*>
+     START    FLIGHTLOG-FILE FIRST.
+     IF       FS-REPLY NOT = "00"
+              GO TO CG040-Display-Results.
+*>
+ CG010-Read-Flitelog.
+     READ     Flightlog-File NEXT RECORD AT END  GO TO CG040-Display-Results.
+     IF       FLT-CAPACITY (2:2) NOT = "1I" AND NOT = "1T"
+              GO TO CG010-Read-Flitelog.
+*>
+     MOVE     FLT-DATE TO WSA-Date2.
+     COMPUTE  C = WSA-YY * 100 + WSA-MM.
+     MOVE     ZERO TO A.
+     SET      QQI TO 1.
+     SEARCH   WST-Ins-Groups AT END  MOVE ZERO TO A
+              WHEN WST-Ins-YrMth (QQI) = C
+               AND WST-Ins-AC-Type (QQI) = FLT-AC-TYPE  SET A TO QQI.
+     IF       A = ZERO
+              ADD  1 TO WST-Ins-Size
+              MOVE C           TO WST-Ins-YrMth   (WST-Ins-Size)
+              MOVE FLT-AC-TYPE TO WST-Ins-AC-Type  (WST-Ins-Size)
+              MOVE ZERO        TO WST-Ins-Mins     (WST-Ins-Size)
+              SORT WST-Ins-Groups ON ASCENDING KEY WST-Ins-YrMth WST-Ins-AC-Type
+              SET  QQI TO 1
+              SEARCH WST-Ins-Groups AT END MOVE ZERO TO A
+                     WHEN WST-Ins-YrMth (QQI) = C
+                      AND WST-Ins-AC-Type (QQI) = FLT-AC-TYPE  SET A TO QQI.
+*>
+     ADD      FLT-P1 (1) FLT-P1 (2) TO WST-Ins-Mins (A).
+     GO       TO CG010-Read-Flitelog.
+*>
+ CG040-Display-Results.
+     DISPLAY  SPACE AT 0101 WITH ERASE EOS.
+     DISPLAY  "Month   A/C Type  Instructor Hrs" AT 0501 WITH foreground-color COB-COLOR-YELLOW.
+     MOVE     7 TO LINE-CNT.
+     IF       WST-Ins-Size = ZERO
+              DISPLAY "No instructor/trainer hours found on file" AT LINE LINE-CNT COL 01
+              GO TO CG090-Wait.
+*>
+     MOVE     ZERO TO QQI.
+ CG050-Display-Next.
+     ADD      1 TO QQI.
+     IF       QQI > WST-Ins-Size
+              GO TO CG090-Wait.
+     DISPLAY  WST-Ins-YrMth (QQI) AT LINE LINE-CNT COL 01 WITH foreground-color COB-COLOR-CYAN.
+     DISPLAY  WST-Ins-AC-Type (QQI) AT LINE LINE-CNT COL 09 WITH foreground-color COB-COLOR-CYAN.
+     DIVIDE   WST-Ins-Mins (QQI) BY 60 GIVING WSF-HH REMAINDER WSF-MM.
+     MOVE     "." TO WSF-DOT.
+     DISPLAY  WSE-TIME AT LINE LINE-CNT COL 20 WITH foreground-color COB-COLOR-CYAN.
+     ADD      1 TO LINE-CNT.
+     IF       LINE-CNT < WS-Lines
+              GO TO CG050-Display-Next.
+     DISPLAY  FL017 AT LINE WS-Lines COL 01.
+     ACCEPT   WS-REPLY AT LINE WS-Lines COL 30.
+     MOVE     7 TO LINE-CNT.
+     DISPLAY  SPACE AT 0701 WITH ERASE EOS.
+     GO       TO CG050-Display-Next.
+*>
+ CG090-Wait.
+     DISPLAY  FL017 AT LINE WS-Lines COL 01.
+     ACCEPT   WS-REPLY AT LINE WS-Lines COL 30.
+*>
+ CG999-Exit.  exit section.
+*>
+ CH000-Duty-Rest-Report SECTION.
+*>==============================
+*>
+*> Duty/rest hours summary by Captain, as of today - trailing 7 and 28
+*>   day duty totals from Duty-File, flagged against the same limits
+*>   CA236-Enter-Duty-Times checks when a duty period is entered.
+*>
+     PERFORM  A020-DISPLAY-MENU.
+     DISPLAY  "Duty and Rest Hours Report" AT 0128 WITH foreground-color COB-COLOR-GREEN.
+*>
+     MOVE     ZERO   TO WST-Duty-Size.
+     MOVE     SPACES TO WST-Duty-Table.
+*>
+     MOVE     "-" TO ZR-Sign.
+     MOVE     WS-Today TO ZR-Date1.
+     MOVE     6  TO ZR-DaysArg.
+     PERFORM  ZR200-Add-Sub-Days.
+     MOVE     ZR-ResultDate TO WS-Duty-From-7.
+     MOVE     WS-Today TO ZR-Date1.
+     MOVE     27 TO ZR-DaysArg.
+     PERFORM  ZR200-Add-Sub-Days.
+     MOVE     ZR-ResultDate TO WS-Duty-From-28.
+*>
+     START    DUTY-FILE FIRST.
+     IF       FS-REPLY NOT = "00"
+              GO TO CH040-Display-Results.
+*>
+ CH010-Read-Duty.
+     READ     DUTY-FILE NEXT RECORD AT END  GO TO CH040-Display-Results.
+     IF       DUTY-DATE < WS-Duty-From-28
+              GO TO CH010-Read-Duty.
+*>
+     MOVE     ZERO TO A.
+     SET      QQD TO 1.
+     SEARCH   WST-Duty-Groups AT END  MOVE ZERO TO A
+              WHEN WST-Duty-Captain (QQD) = DUTY-CAPTAIN  SET A TO QQD.
+     IF       A = ZERO
+              ADD  1 TO WST-Duty-Size
+              MOVE DUTY-CAPTAIN TO WST-Duty-Captain (WST-Duty-Size)
+              MOVE ZERO         TO WST-Duty-Mins-7 (WST-Duty-Size)
+                                    WST-Duty-Mins-28 (WST-Duty-Size)
+              SORT WST-Duty-Groups ON ASCENDING KEY WST-Duty-Captain
+              SET  QQD TO 1
+              SEARCH WST-Duty-Groups AT END MOVE ZERO TO A
+                     WHEN WST-Duty-Captain (QQD) = DUTY-CAPTAIN  SET A TO QQD.
+*>
+     COMPUTE  WS-Duty-Mins = DUTY-END - DUTY-START.
+     IF       WS-Duty-Mins < 0
+              ADD  1440 TO WS-Duty-Mins.
+     ADD      WS-Duty-Mins TO WST-Duty-Mins-28 (A).
+     IF       DUTY-DATE NOT < WS-Duty-From-7
+              ADD  WS-Duty-Mins TO WST-Duty-Mins-7 (A).
+     GO       TO CH010-Read-Duty.
+*>
+ CH040-Display-Results.
+     DISPLAY  SPACE AT 0101 WITH ERASE EOS.
+     DISPLAY  "Captain          7 Day Hrs  28 Day Hrs" AT 0501 WITH foreground-color COB-COLOR-YELLOW.
+     MOVE     7 TO LINE-CNT.
+     IF       WST-Duty-Size = ZERO
+              DISPLAY "No duty periods found in the last 28 days" AT LINE LINE-CNT COL 01
+              GO TO CH090-Wait.
+*>
+     MOVE     ZERO TO QQD.
+ CH050-Display-Next.
+     ADD      1 TO QQD.
+     IF       QQD > WST-Duty-Size
+              GO TO CH090-Wait.
+     DISPLAY  WST-Duty-Captain (QQD) AT LINE LINE-CNT COL 01 WITH foreground-color COB-COLOR-CYAN.
+     DIVIDE   WST-Duty-Mins-7 (QQD) BY 60 GIVING WSF-HH REMAINDER WSF-MM.
+     MOVE     "." TO WSF-DOT.
+     DISPLAY  WSE-TIME AT LINE LINE-CNT COL 20 WITH foreground-color COB-COLOR-CYAN.
+     DIVIDE   WST-Duty-Mins-28 (QQD) BY 60 GIVING WSF-HH REMAINDER WSF-MM.
+     MOVE     "." TO WSF-DOT.
+     DISPLAY  WSE-TIME AT LINE LINE-CNT COL 32 WITH foreground-color COB-COLOR-CYAN.
+     IF       WST-Duty-Mins-7 (QQD) > WS-Duty-7-Day-Limit
+       OR     WST-Duty-Mins-28 (QQD) > WS-Duty-28-Day-Limit
+              DISPLAY "*" AT LINE LINE-CNT COL 41 WITH foreground-color COB-COLOR-RED.
+     ADD      1 TO LINE-CNT.
+     IF       LINE-CNT < WS-Lines
+              GO TO CH050-Display-Next.
+     DISPLAY  FL017 AT LINE WS-Lines COL 01.
+     ACCEPT   WS-REPLY AT LINE WS-Lines COL 30.
+     MOVE     7 TO LINE-CNT.
+     DISPLAY  SPACE AT 0701 WITH ERASE EOS.
+     GO       TO CH050-Display-Next.
+*>
+ CH090-Wait.
+     DISPLAY  FL017 AT LINE WS-Lines COL 01.
+     ACCEPT   WS-REPLY AT LINE WS-Lines COL 30.
+*>
+ CH999-Exit.  exit section.
+*>
+ CI000-Aircraft-Utilization-Report SECTION.
+*>=========================================
+*>
+*> Per-registration utilization ledger, grouped by A/C Type then Reg -
+*>   hours flown, sector count and last-flown date - a full scan of
+*>   Flightlog-File independent of the monthly analysis report, same
+*>   SEARCH+SORT-insert idiom as CG000-Instructor-Hours-Report.
+*>
+     PERFORM  A020-DISPLAY-MENU.
+     DISPLAY  "Aircraft Utilization Report" AT 0128 WITH foreground-color COB-COLOR-GREEN.
+*>
+     MOVE     ZERO   TO WST-Util-Size.
+     MOVE     SPACES TO WST-Util-Table.
+*>
+     START    FLIGHTLOG-FILE FIRST.
+     IF       FS-REPLY NOT = "00"
+              GO TO CI040-Display-Results.
+*>
+ CI010-Read-Flitelog.
+     READ     Flightlog-File NEXT RECORD AT END  GO TO CI040-Display-Results.
+     MOVE     ZERO TO A.
+     SET      QQU TO 1.
+     SEARCH   WST-Util-Groups AT END  MOVE ZERO TO A
+              WHEN WST-Util-AC-Type (QQU) = FLT-AC-TYPE
+               AND WST-Util-AC-Reg  (QQU) = FLT-AC-REG  SET A TO QQU.
+     IF       A = ZERO
+              ADD  1 TO WST-Util-Size
+              MOVE FLT-AC-TYPE TO WST-Util-AC-Type  (WST-Util-Size)
+              MOVE FLT-AC-REG  TO WST-Util-AC-Reg   (WST-Util-Size)
+              MOVE ZERO        TO WST-Util-Mins     (WST-Util-Size)
+                                  WST-Util-Sectors  (WST-Util-Size)
+                                  WST-Util-Last-Flt (WST-Util-Size)
+              SORT WST-Util-Groups ON ASCENDING KEY WST-Util-AC-Type WST-Util-AC-Reg
+              SET  QQU TO 1
+              SEARCH WST-Util-Groups AT END MOVE ZERO TO A
+                     WHEN WST-Util-AC-Type (QQU) = FLT-AC-TYPE
+                      AND WST-Util-AC-Reg  (QQU) = FLT-AC-REG  SET A TO QQU.
+*>
+     ADD      FLT-P1 (1) FLT-P1 (2) FLT-P23 (1) FLT-P23 (2) TO WST-Util-Mins (A).
+     ADD      1 TO WST-Util-Sectors (A).
+     IF       FLT-DATE > WST-Util-Last-Flt (A)
+              MOVE FLT-DATE TO WST-Util-Last-Flt (A).
+     GO       TO CI010-Read-Flitelog.
+*>
+ CI040-Display-Results.
+     DISPLAY  SPACE AT 0101 WITH ERASE EOS.
+     DISPLAY  "Type      Reg     Hours    Sectors  Last Flown" AT 0501 WITH foreground-color COB-COLOR-YELLOW.
+     MOVE     7 TO LINE-CNT.
+     IF       WST-Util-Size = ZERO
+              DISPLAY "No flights found on file" AT LINE LINE-CNT COL 01
+              GO TO CI090-Wait.
+*>
+     MOVE     ZERO TO QQU.
+ CI050-Display-Next.
+     ADD      1 TO QQU.
+     IF       QQU > WST-Util-Size
+              GO TO CI090-Wait.
+     DISPLAY  WST-Util-AC-Type (QQU) AT LINE LINE-CNT COL 01 WITH foreground-color COB-COLOR-CYAN.
+     DISPLAY  WST-Util-AC-Reg  (QQU) AT LINE LINE-CNT COL 11 WITH foreground-color COB-COLOR-CYAN.
+     DIVIDE   WST-Util-Mins (QQU) BY 60 GIVING WSF-HH REMAINDER WSF-MM.
+     MOVE     "." TO WSF-DOT.
+     DISPLAY  WSE-TIME AT LINE LINE-CNT COL 19 WITH foreground-color COB-COLOR-CYAN.
+     DISPLAY  WST-Util-Sectors (QQU) AT LINE LINE-CNT COL 29 WITH foreground-color COB-COLOR-CYAN.
+     IF       WST-Util-Last-Flt (QQU) = ZERO
+              DISPLAY "  --------" AT LINE LINE-CNT COL 38 WITH foreground-color COB-COLOR-CYAN
+     ELSE
+              MOVE WST-Util-Last-Flt (QQU) TO WS-Test-Intl
+              PERFORM ZZ060-Convert-Date
+              DISPLAY WS-Test-Date AT LINE LINE-CNT COL 38 WITH foreground-color COB-COLOR-CYAN
+     END-IF.
+     ADD      1 TO LINE-CNT.
+     IF       LINE-CNT < WS-Lines
+              GO TO CI050-Display-Next.
+     DISPLAY  FL017 AT LINE WS-Lines COL 01.
+     ACCEPT   WS-REPLY AT LINE WS-Lines COL 30.
+     MOVE     7 TO LINE-CNT.
+     DISPLAY  SPACE AT 0701 WITH ERASE EOS.
+     GO       TO CI050-Display-Next.
+*>
+ CI090-Wait.
+     DISPLAY  FL017 AT LINE WS-Lines COL 01.
+     ACCEPT   WS-REPLY AT LINE WS-Lines COL 30.
+*>
+ CI999-Exit.  exit section.
+*>
+ CJ000-Export-iCalendar SECTION.
+*>==============================
+*>
+*> Exports logged flights as iCalendar (.ics) events, one VEVENT per
+*>   flight, to flightlog.ics in the current directory - readable by
+*>   any calendar application. Date range prompts follow the same
+*>   optional start/end convention as CC000-Log-Book-Report; leaving
+*>   both blank exports the whole file.
+*>
+     PERFORM  A020-DISPLAY-MENU.
+     DISPLAY  "Export Log Book to iCalendar" AT 0128 WITH foreground-color COB-COLOR-GREEN.
+     MOVE     ZERO TO PRINT-START PRINT-END.
+     DISPLAY  "Start Date  [dd.mm.ccyy] (blank = all)" AT 2001 WITH foreground-color COB-COLOR-Yellow.
+     DISPLAY  "End Date    [dd.mm.ccyy] (blank = all)" AT 2101 WITH foreground-color COB-COLOR-Yellow.
+*>
+ CJ010-Get-Start.
+     ACCEPT   WS-Test-Date AT 2014 with update.
+     IF       WS-Test-Date (1:2) = SPACES
+              GO TO CJ020-Get-End.
+     PERFORM  ZA000-DATE-CHECK.
+     IF       ERROR-CODE = ZERO
+              MOVE WS-Test-Intl TO PRINT-START
+     ELSE     GO TO CJ010-Get-Start.
+*>
+ CJ020-Get-End.
+     ACCEPT   WS-Test-Date AT 2114 with update.
+     IF       WS-Test-Date (1:2) = SPACES
+              GO TO CJ030-Open.
+     PERFORM  ZA000-DATE-CHECK.
+     IF       ERROR-CODE = ZERO
+              MOVE WS-Test-Intl TO PRINT-END
+     ELSE     GO TO CJ020-Get-End.
+*>
+ CJ030-Open.
+     OPEN     OUTPUT ICAL-FILE.
+     IF       FS-Reply NOT = "00"
+              DISPLAY FL016 AT LINE WS-23-Lines COL 10 WITH foreground-color COB-COLOR-RED WITH erase eol
+              ACCEPT  WS-Reply AT LINE WS-23-Lines COL 50
+              GO TO CJ999-Exit.
+*>
+     MOVE     "BEGIN:VCALENDAR" TO ICAL-RECORD.
+     WRITE    ICAL-RECORD.
+     MOVE     "VERSION:2.0" TO ICAL-RECORD.
+     WRITE    ICAL-RECORD.
+     MOVE     "PRODID:-//Flightlog//Flightlog Export//EN" TO ICAL-RECORD.
+     WRITE    ICAL-RECORD.
+*>
+     IF       PRINT-START NOT = ZERO
+              MOVE PRINT-START TO FLT-DATE
+              MOVE ZERO        TO FLT-START
+              START FLIGHTLOG-FILE KEY NOT < FLT-Date-Time-Key
+     ELSE
+              START FLIGHTLOG-FILE FIRST.
+     IF       FS-Reply NOT = "00"
+              GO TO CJ090-Close.
+*>
+ CJ040-Read.
+     READ     FLIGHTLOG-FILE NEXT RECORD AT END
+              GO TO CJ090-Close.
+     IF       PRINT-END NOT = ZERO
+        AND   FLT-DATE > PRINT-END
+              GO TO CJ090-Close.
+     PERFORM  CJ050-Write-Event.
+     GO       TO CJ040-Read.
+*>
+ CJ050-Write-Event.
+     DIVIDE   FLT-START BY 60 GIVING WSF-HH REMAINDER WSF-MM.
+     MOVE     WSF-HH TO WS-ICAL-SHH.
+     MOVE     WSF-MM TO WS-ICAL-SMM.
+     DIVIDE   FLT-END BY 60 GIVING WSF-HH REMAINDER WSF-MM.
+     MOVE     WSF-HH TO WS-ICAL-EHH.
+     MOVE     WSF-MM TO WS-ICAL-EMM.
+*>
+     MOVE     SPACES TO ICAL-RECORD.
+     STRING   "BEGIN:VEVENT" DELIMITED BY SIZE INTO ICAL-RECORD.
+     WRITE    ICAL-RECORD.
+     MOVE     SPACES TO ICAL-RECORD.
+     STRING   "UID:" FLT-DATE "-" FLT-START "-" FLT-AC-REG "@flightlog"
+              DELIMITED BY SIZE INTO ICAL-RECORD.
+     WRITE    ICAL-RECORD.
+     MOVE     SPACES TO ICAL-RECORD.
+     STRING   "DTSTART:" FLT-DATE "T" WS-ICAL-SHH WS-ICAL-SMM "00"
+              DELIMITED BY SIZE INTO ICAL-RECORD.
+     WRITE    ICAL-RECORD.
+     MOVE     SPACES TO ICAL-RECORD.
+     STRING   "DTEND:" FLT-DATE "T" WS-ICAL-EHH WS-ICAL-EMM "00"
+              DELIMITED BY SIZE INTO ICAL-RECORD.
+     WRITE    ICAL-RECORD.
+     MOVE     SPACES TO ICAL-RECORD.
+     STRING   "SUMMARY:" FLT-AC-TYPE " " FLT-AC-REG " " FLT-FROM "-" FLT-TO
+              DELIMITED BY SIZE INTO ICAL-RECORD.
+     WRITE    ICAL-RECORD.
+     MOVE     SPACES TO ICAL-RECORD.
+     STRING   "LOCATION:" FLT-FROM DELIMITED BY SIZE INTO ICAL-RECORD.
+     WRITE    ICAL-RECORD.
+     MOVE     SPACES TO ICAL-RECORD.
+     STRING   "DESCRIPTION:Captain " FLT-CAPTAIN DELIMITED BY SIZE INTO ICAL-RECORD.
+     WRITE    ICAL-RECORD.
+     MOVE     "END:VEVENT" TO ICAL-RECORD.
+     WRITE    ICAL-RECORD.
+*>
+ CJ090-Close.
+     MOVE     "END:VCALENDAR" TO ICAL-RECORD.
+     WRITE    ICAL-RECORD.
+     CLOSE    ICAL-FILE.
+     DISPLAY  "Export complete - flightlog.ics written" AT LINE WS-Lines COL 01.
+     ACCEPT   WS-Reply AT LINE WS-Lines COL 45.
+*>
+ CJ999-Exit.  exit section.
+*>
+ CK000-Export-Monthly-Totals-MySQL SECTION.
+*>=========================================
+*>
+*> Optional export of monthly flying totals to an external MySQL
+*>   database, for shops that want to run their own reporting/BI
+*>   queries against a live copy of the totals - same
+*>   SEARCH+SORT-insert grouping idiom as CI000-Aircraft-Utilization-
+*>   Report, this time keyed on year+month (FLT-DATE (1:6)) rather
+*>   than aircraft type/reg, summed into WST-MTH-Mins. Uses the
+*>   mysql-variables.cpy/mysql-procedures.cpy pair already used by
+*>   tools/JC-SQL-Precompiler/prtschema2.cbl - MYSQL-1210-COMMAND for
+*>   the DELETE/INSERT, MYSQL-1980-CLOSE at the end.
+*>
+     PERFORM  A020-DISPLAY-MENU.
+     DISPLAY  "Export Monthly Totals to MySQL" AT 0128 WITH foreground-color COB-COLOR-GREEN.
+*>
+     MOVE     5000 TO Ws-No-Paragraph.
+     MOVE     ZERO   TO WST-MTH-Size.
+     MOVE     SPACES TO WST-MTH-Table.
+*>
+     START    FLIGHTLOG-FILE FIRST.
+     IF       FS-REPLY NOT = "00"
+              GO TO CK040-Get-Connection.
+*>
+ CK010-Read-Flitelog.
+     READ     Flightlog-File NEXT RECORD AT END  GO TO CK040-Get-Connection.
+     MOVE     ZERO TO A.
+     SET      QQK TO 1.
+     SEARCH   WST-MTH-Groups AT END  MOVE ZERO TO A
+              WHEN WST-MTH-YYYYMM (QQK) = FLT-DATE (1:6)  SET A TO QQK.
+     IF       A = ZERO
+              ADD  1 TO WST-MTH-Size
+              MOVE FLT-DATE (1:6) TO WST-MTH-YYYYMM (WST-MTH-Size)
+              MOVE ZERO           TO WST-MTH-Mins   (WST-MTH-Size)
+              SORT WST-MTH-Groups ON ASCENDING KEY WST-MTH-YYYYMM
+              SET  QQK TO 1
+              SEARCH WST-MTH-Groups AT END MOVE ZERO TO A
+                     WHEN WST-MTH-YYYYMM (QQK) = FLT-DATE (1:6)  SET A TO QQK.
+*>
+     ADD      FLT-P1 (1) FLT-P1 (2) FLT-P23 (1) FLT-P23 (2) TO WST-MTH-Mins (A).
+     GO       TO CK010-Read-Flitelog.
+*>
+ CK040-Get-Connection.
+     IF       WST-MTH-Size = ZERO
+              DISPLAY "No flights found on file" AT LINE WS-Lines COL 01
+              DISPLAY FL017 AT LINE WS-Lines COL 30
+              ACCEPT  WS-Reply AT LINE WS-Lines COL 45
+              GO TO CK999-Exit.
+*>
+     DISPLAY  SPACE AT 0101 WITH ERASE EOS.
+     DISPLAY  "Enter MySQL connection details, or X to cancel" AT 0501 WITH foreground-color COB-COLOR-YELLOW.
+     DISPLAY  "Host       :" AT 0701 WITH foreground-color COB-COLOR-CYAN.
+     DISPLAY  "Database   :" AT 0801 WITH foreground-color COB-COLOR-CYAN.
+     DISPLAY  "User       :" AT 0901 WITH foreground-color COB-COLOR-CYAN.
+     DISPLAY  "Password   :" AT 1001 WITH foreground-color COB-COLOR-CYAN.
+     DISPLAY  "Port       :" AT 1101 WITH foreground-color COB-COLOR-CYAN.
+     MOVE     SPACES TO Ws-Mysql-Host-Name.
+     ACCEPT   Ws-Mysql-Host-Name AT 0715.
+     IF       FUNCTION UPPER-CASE (Ws-Mysql-Host-Name (1:1)) = "X"
+              GO TO CK999-Exit.
+     MOVE     SPACES TO Ws-Mysql-Base-Name.
+     ACCEPT   Ws-Mysql-Base-Name AT 0815.
+     MOVE     SPACES TO Ws-Mysql-Implementation.
+     ACCEPT   Ws-Mysql-Implementation AT 0915.
+     MOVE     SPACES TO Ws-Mysql-Password.
+     ACCEPT   Ws-Mysql-Password AT 1015.
+     MOVE     "3306" TO Ws-Mysql-Port-Number.
+     ACCEPT   Ws-Mysql-Port-Number AT 1115.
+     MOVE     SPACES TO Ws-Mysql-Socket.
+*>
+     INSPECT  Ws-Mysql-Host-Name      CONVERTING SPACE TO X"00" AFTER INITIAL X"00".
+     INSPECT  Ws-Mysql-Base-Name      CONVERTING SPACE TO X"00" AFTER INITIAL X"00".
+     INSPECT  Ws-Mysql-Implementation CONVERTING SPACE TO X"00" AFTER INITIAL X"00".
+     INSPECT  Ws-Mysql-Password       CONVERTING SPACE TO X"00" AFTER INITIAL X"00".
+     STRING   FUNCTION TRIM (Ws-Mysql-Host-Name) X"00" DELIMITED BY SIZE INTO Ws-Mysql-Host-Name.
+     STRING   FUNCTION TRIM (Ws-Mysql-Base-Name) X"00" DELIMITED BY SIZE INTO Ws-Mysql-Base-Name.
+     STRING   FUNCTION TRIM (Ws-Mysql-Implementation) X"00" DELIMITED BY SIZE INTO Ws-Mysql-Implementation.
+     STRING   FUNCTION TRIM (Ws-Mysql-Password) X"00" DELIMITED BY SIZE INTO Ws-Mysql-Password.
+*>
+     PERFORM  MYSQL-1000-OPEN THRU MYSQL-1090-EXIT.
+*>
+     MOVE     ZERO TO QQK.
+ CK050-Send-Next.
+     ADD      1 TO QQK.
+     IF       QQK > WST-MTH-Size
+              GO TO CK090-Close-Connection.
+     MOVE     SPACES TO Ws-Mysql-Command.
+     STRING   "DELETE FROM monthly_totals WHERE yyyymm = "
+              WST-MTH-YYYYMM (QQK)
+              ";" X"00"
+              DELIMITED BY SIZE INTO Ws-Mysql-Command.
+     PERFORM  MYSQL-1210-COMMAND THRU MYSQL-1219-EXIT.
+     MOVE     WST-MTH-Mins (QQK) TO WS-CK-Mins-Edit.
+     MOVE     SPACES TO Ws-Mysql-Command.
+     STRING   "INSERT INTO monthly_totals (yyyymm, total_mins) VALUES ("
+              WST-MTH-YYYYMM (QQK) ", "
+              WS-CK-Mins-Edit
+              ");" X"00"
+              DELIMITED BY SIZE INTO Ws-Mysql-Command.
+     PERFORM  MYSQL-1210-COMMAND THRU MYSQL-1219-EXIT.
+     GO       TO CK050-Send-Next.
+*>
+ CK090-Close-Connection.
+     PERFORM  MYSQL-1980-CLOSE THRU MYSQL-1999-EXIT.
+     DISPLAY  "Export complete - " WST-MTH-Size " month(s) sent to MySQL" AT LINE WS-Lines COL 01.
+     ACCEPT   WS-Reply AT LINE WS-Lines COL 55.
+*>
+ CK999-Exit.  exit section.
+*>
+ CQ000-Approve-Pending-Flights SECTION.
+*>=====================================
+*>
+*> Reviews entries queued by contract pilots via the flightlogsubmit
+*>   CGI front end (samples/cgiform/cgiform.cob pattern) into
+*>   pendingflt.dat - one pipe-delimited line per submission, see the
+*>   FD PENDING-FLIGHT-FILE comment.  Each entry is displayed and the
+*>   operator chooses (A)pprove, entering the missing start/end times
+*>   before it is written to Flightlog-File the same way
+*>   CA235-Enter-Logbk-Save does, (R)eject to drop it, or (S)kip to
+*>   leave it queued for next time.  Approved and rejected entries are
+*>   removed from the queue; skipped entries are carried forward into
+*>   pendingflt.scr, which then replaces pendingflt.dat.
+*>
+     move     zero to WS-PF-Any-Skipped.
+     open     input PENDING-FLIGHT-FILE.
+     if       FS-Reply not = "00"
+              display  FL063 at line ws-22-Lines col 01 with foreground-color COB-COLOR-YELLOW with erase eol
+              accept   ws-reply at line ws-22-Lines col 60
+              display  space at line ws-22-Lines col 01 with erase eol
+              go to CQ999-Exit.
+     open     output PENDING-FLIGHT-TEMP.
+     display  space at 0101 with erase eos.
+*>
+ CQ010-Next-Record.
+     read     PENDING-FLIGHT-FILE next at end
+              go to CQ090-Finish.
+     if       PENDING-FLIGHT-RECORD (1:10) = spaces
+              go to CQ010-Next-Record.
+     move     spaces to WS-PF-LINE.
+     unstring PENDING-FLIGHT-RECORD delimited by "|"
+              into WS-PF-Pilot   WS-PF-AC-Reg WS-PF-AC-Type WS-PF-Date
+                   WS-PF-From    WS-PF-To     WS-PF-P1      WS-PF-P23
+                   WS-PF-Remarks
+     end-unstring.
+     perform  CQ020-Display-Entry.
+     go       to CQ010-Next-Record.
+*>
+ CQ020-Display-Entry.
+     display  space at 0101 with erase eos.
+     display  "Pending Flight Submission" at 0125 with foreground-color COB-COLOR-CYAN.
+     display  "Pilot          : " at 0301.
+     display  WS-PF-Pilot          at 0319.
+     display  "Aircraft       : " at 0401.
+     display  WS-PF-AC-Reg         at 0419.
+     display  WS-PF-AC-Type        at 0428.
+     display  "Date           : " at 0501.
+     display  WS-PF-Date           at 0519.
+     display  "From / To      : " at 0601.
+     display  WS-PF-From           at 0619.
+     display  " / "                at 0624.
+     display  WS-PF-To             at 0628.
+     display  "P1 / P2-3 mins : " at 0701.
+     display  WS-PF-P1             at 0719.
+     display  " / "                at 0724.
+     display  WS-PF-P23            at 0728.
+     display  "Remarks        : " at 0801.
+     display  WS-PF-Remarks        at 0819.
+*>
+     display  "(A)pprove  (R)eject  (S)kip  [ ]" at line ws-22-Lines col 01 with foreground-color COB-COLOR-YELLOW with erase eol.
+     accept   WS-PF-Reply at line ws-22-Lines col 32.
+     move     function upper-case (WS-PF-Reply) to WS-PF-Reply.
+     display  space at line ws-22-Lines col 01 with erase eol.
+     if       WS-PF-Reply = "A"
+              perform  CQ030-Approve-Entry
+     else
+      if      WS-PF-Reply = "R"
+              continue
+      else
+              move     1 to WS-PF-Any-Skipped
+              write    PENDING-FLIGHT-TEMP-REC from PENDING-FLIGHT-RECORD
+      end-if
+     end-if.
+*>
+ CQ030-Approve-Entry.
+*>
+*> Basic sanity check on the fields a web submission can't be trusted
+*>   to have filled in correctly - anything failing this stays queued
+*>   (treated as a Skip) so the office can chase the pilot for a
+*>   corrected resubmission rather than silently losing it.
+*>
+     if       WS-PF-Date not numeric or WS-PF-Date = zero
+        or    WS-PF-Pilot  = spaces
+        or    WS-PF-AC-Reg = spaces
+        or    WS-PF-From   = spaces
+        or    WS-PF-To     = spaces
+        or    WS-PF-P1     not numeric
+        or    WS-PF-P23    not numeric
+              display FL006 at line ws-22-Lines col 01 with foreground-color COB-COLOR-RED with erase eol
+              accept  ws-reply at line ws-22-Lines col 60
+              display space at line ws-22-Lines col 01 with erase eol
+              move    1 to WS-PF-Any-Skipped
+              write   PENDING-FLIGHT-TEMP-REC from PENDING-FLIGHT-RECORD
+              go to CQ039-Exit.
+*>
+     initialize FLIGHTLOG-RECORD.
+     move     WS-PF-Date    to FLT-Date.
+     move     WS-PF-Pilot   to FLT-Captain.
+     move     WS-PF-AC-Reg  to FLT-AC-Reg.
+     move     WS-PF-AC-Type to FLT-AC-Type.
+     move     WS-PF-From    to FLT-From.
+     move     WS-PF-To      to FLT-To.
+     move     WS-PF-Remarks to FLT-Remarks.
+     move     "S"           to FLT-MS.
+     move     WS-PF-P1      to FLT-P1  (1).
+     move     WS-PF-P23     to FLT-P23 (1).
+*>
+     display  "Start time (HH.MM) [    ] " at line ws-23-Lines col 01 with erase eol with foreground-color COB-COLOR-YELLOW.
+     move     zeros to WSE-Time.
+     accept   WSF-Time at line ws-23-Lines col 20 with update.
+     perform  ZF000-CONVERT-LOGBK-TIME.
+     if       Error-Code not = zero
+              display FL006 at line ws-22-Lines col 01 with foreground-color COB-COLOR-RED with erase eol
+              accept  ws-reply at line ws-22-Lines col 60
+              display space at line ws-22-Lines col 01 with erase eol
+              move    1 to WS-PF-Any-Skipped
+              write   PENDING-FLIGHT-TEMP-REC from PENDING-FLIGHT-RECORD
+              go to CQ039-Exit.
+     move     WSH-Time to FLT-Start.
+*>
+     display  "End time   (HH.MM) [    ] " at line ws-23-Lines col 01 with erase eol with foreground-color COB-COLOR-YELLOW.
+     move     zeros to WSE-Time.
+     accept   WSF-Time at line ws-23-Lines col 20 with update.
+     perform  ZF000-CONVERT-LOGBK-TIME.
+     if       Error-Code not = zero
+              display FL006 at line ws-22-Lines col 01 with foreground-color COB-COLOR-RED with erase eol
+              accept  ws-reply at line ws-22-Lines col 60
+              display space at line ws-22-Lines col 01 with erase eol
+              move    1 to WS-PF-Any-Skipped
+              write   PENDING-FLIGHT-TEMP-REC from PENDING-FLIGHT-RECORD
+              go to CQ039-Exit.
+     move     WSH-Time to FLT-End.
+     display  space at line ws-23-Lines col 01 with erase eol.
+*>
+*> Update aircraft and airfield last-flt dates the same way
+*>   CA235-Enter-Logbk-Save does, but only when the master record for
+*>   the type/ICAO is already on file - a contract pilot's queued
+*>   entry should not be silently creating new masters unattended.
+*>
+     perform  ZH000-SEARCH-FOR-AIRCRAFT.
+     if       C not = zero
+        and   FLT-Date > Aircraft-Last-Flt
+              move     FLT-Date to Aircraft-Last-Flt
+              rewrite  Aircraft-Record invalid key
+                       display FL025 at line ws-22-Lines col 01 with erase eol
+                       accept  ws-reply at line ws-22-Lines col 60
+                       display space at line ws-22-Lines col 01 with erase eol
+              end-rewrite.
+*>
+     move     FLT-From to WS-ICAO-Code.
+     perform  ZE000-SEARCH-FOR-ICAO.
+     if       Error-Code = 1
+        and   FLT-Date > AFLD-Last-Flt
+              move FLT-Date to AFLD-Last-Flt
+              rewrite Airfield-Record.
+     if       FLT-From not = FLT-To
+              move     FLT-To to WS-ICAO-Code
+              perform  ZE000-SEARCH-FOR-ICAO
+              if       Error-Code = 1
+                 and   FLT-Date > AFLD-Last-Flt
+                       move FLT-Date to AFLD-Last-Flt
+                       rewrite Airfield-Record
+              end-if.
+*>
+     write    FLIGHTLOG-RECORD
+              INVALID KEY display  FL041 at line ws-22-Lines col 01 with foreground-color COB-COLOR-YELLOW with erase eol
+                           accept   ws-reply at line ws-22-Lines col 60
+                           display  space at line ws-22-Lines col 01 with erase eol
+                           move     1 to WS-PF-Any-Skipped
+                           write    PENDING-FLIGHT-TEMP-REC from PENDING-FLIGHT-RECORD
+     end-write.
+*>
+ CQ039-Exit.  exit.
+*>
+ CQ090-Finish.
+     close    PENDING-FLIGHT-FILE.
+     close    PENDING-FLIGHT-TEMP.
+*>
+*> pendingflt.scr now holds only the entries carried forward (Skips)
+*>   - swap it in as the new pendingflt.dat, same delete-then-rebuild
+*>   idea ZM000-Recreate-Dat-Files uses for the main data files.
+*>
+     call     "CBL_DELETE_FILE" using "pendingflt.dat".
+     if       WS-PF-Some-Skipped
+              open  input  PENDING-FLIGHT-TEMP
+              open  output PENDING-FLIGHT-FILE
+              perform  CQ095-Copy-Skipped
+              close  PENDING-FLIGHT-TEMP
+              close  PENDING-FLIGHT-FILE
+     end-if.
+     call     "CBL_DELETE_FILE" using "pendingflt.scr".
+     display  "Pending flight submissions reviewed" at line ws-22-Lines col 01 with erase eol.
+     accept   ws-reply at line ws-22-Lines col 42.
+     display  space at line ws-22-Lines col 01 with erase eol.
+     go       to CQ999-Exit.
+*>
+ CQ095-Copy-Skipped.
+     read     PENDING-FLIGHT-TEMP next at end
+              go to CQ099-Exit.
+     write    PENDING-FLIGHT-RECORD from PENDING-FLIGHT-TEMP-REC.
+     go       to CQ095-Copy-Skipped.
+*>
+ CQ099-Exit.  exit.
+*>
+ CQ999-Exit.  exit section.
+*>
+ CW000-Maintenance-Hours-Report SECTION.
+*>======================================
+*>
+*> Reconciles hours flown (Flt-P1 + Flt-P23, both day and night) since
+*>   each registration's last reconciliation against its Maint-File
+*>   record, then flags airframes at or approaching their next
+*>   inspection due total. Loads Maint-Hours-Table directly from
+*>   Maint-File - already in registration order - the way ZC000-LOAD-
+*>   AIRCRAFT loads Aircraft-Table from Aircraft-File, then makes one
+*>   pass of Flightlog-File to pick up the new minutes.
+*>
+     PERFORM  A020-DISPLAY-MENU.
+     DISPLAY  "Aircraft Maintenance Hours Reconciliation" AT 0114 WITH foreground-color COB-COLOR-GREEN.
+*>
+     MOVE     ZERO   TO WST-Maint-Size.
+     MOVE     SPACES TO WST-Maint-Table.
+     START    MAINT-FILE FIRST.
+     IF       FS-REPLY NOT = "00"
+              DISPLAY "No aircraft maintenance records on file - see menu option V" AT 0701
+              GO TO CW090-Wait.
+*>
+ CW010-Load-Maint.
+     READ     MAINT-FILE NEXT RECORD AT END  GO TO CW020-Scan-Flightlog.
+     ADD      1 TO WST-Maint-Size.
+     MOVE     MAINT-AC-REG        TO WST-Maint-AC-Reg    (WST-Maint-Size).
+     MOVE     MAINT-HRS-SINCE-OVH TO WST-Maint-Hrs-Ovh   (WST-Maint-Size).
+     MOVE     MAINT-NEXT-DUE-HRS  TO WST-Maint-Due       (WST-Maint-Size).
+     MOVE     MAINT-LAST-RECON    TO WST-Maint-Last-Recon (WST-Maint-Size)
+                                     WST-Maint-Max-Date   (WST-Maint-Size).
+     MOVE     ZERO TO WST-Maint-New-Mins (WST-Maint-Size).
+     GO       TO CW010-Load-Maint.
+*>
+ CW020-Scan-Flightlog.
+     START    FLIGHTLOG-FILE FIRST.
+     IF       FS-REPLY NOT = "00"
+              GO TO CW030-Reconcile.
+*>
+ CW025-Read-Flt.
+     READ     FLIGHTLOG-FILE NEXT RECORD AT END  GO TO CW030-Reconcile.
+     SET      QQM TO 1.
+     SEARCH   WST-Maint-Groups AT END  GO TO CW025-Read-Flt
+              WHEN WST-Maint-AC-Reg (QQM) = FLT-AC-REG
+                   CONTINUE.
+     IF       FLT-DATE NOT > WST-Maint-Last-Recon (QQM)
+              GO TO CW025-Read-Flt.
+     ADD      FLT-P1 (1) FLT-P1 (2) FLT-P23 (1) FLT-P23 (2)
+              TO WST-Maint-New-Mins (QQM).
+     IF       FLT-DATE > WST-Maint-Max-Date (QQM)
+              MOVE FLT-DATE TO WST-Maint-Max-Date (QQM).
+     GO       TO CW025-Read-Flt.
+*>
+ CW030-Reconcile.
+     MOVE     ZERO TO QQM.
+ CW035-Reconcile-Next.
+     ADD      1 TO QQM.
+     IF       QQM > WST-Maint-Size
+              GO TO CW040-Display-Results.
+     IF       WST-Maint-New-Mins (QQM) = ZERO
+              GO TO CW035-Reconcile-Next.
+     ADD      WST-Maint-New-Mins (QQM) TO WST-Maint-Hrs-Ovh (QQM).
+     MOVE     WST-Maint-Max-Date (QQM) TO WST-Maint-Last-Recon (QQM).
+     MOVE     WST-Maint-AC-Reg   (QQM) TO MAINT-AC-REG.
+     READ     MAINT-FILE INVALID KEY  MOVE HIGH-VALUES TO FS-REPLY.
+     IF       FS-REPLY = "00"
+              MOVE WST-Maint-Hrs-Ovh    (QQM) TO MAINT-HRS-SINCE-OVH
+              MOVE WST-Maint-Last-Recon (QQM) TO MAINT-LAST-RECON
+              REWRITE MAINT-RECORD INVALID KEY  CONTINUE.
+     GO       TO CW035-Reconcile-Next.
+*>
+ CW040-Display-Results.
+     DISPLAY  SPACE AT 0101 WITH ERASE EOS.
+     DISPLAY  "Reg     Hrs Since O/H  Next Due  Remaining" AT 0501 WITH foreground-color COB-COLOR-YELLOW.
+     MOVE     7 TO LINE-CNT.
+     IF       WST-Maint-Size = ZERO
+              DISPLAY "No aircraft maintenance records on file - see menu option V" AT LINE LINE-CNT COL 01
+              GO TO CW090-Wait.
+*>
+     MOVE     ZERO TO QQM.
+ CW050-Display-Next.
+     ADD      1 TO QQM.
+     IF       QQM > WST-Maint-Size
+              GO TO CW090-Wait.
+     DISPLAY  WST-Maint-AC-Reg (QQM) AT LINE LINE-CNT COL 01 WITH foreground-color COB-COLOR-CYAN.
+     DIVIDE   WST-Maint-Hrs-Ovh (QQM) BY 60 GIVING WSM-HH REMAINDER WSM-MM.
+     MOVE     "." TO WSM-DOT.
+     DISPLAY  WSM-TIME AT LINE LINE-CNT COL 09 WITH foreground-color COB-COLOR-CYAN.
+     DIVIDE   WST-Maint-Due (QQM) BY 60 GIVING WSM-HH REMAINDER WSM-MM.
+     MOVE     "." TO WSM-DOT.
+     DISPLAY  WSM-TIME AT LINE LINE-CNT COL 24 WITH foreground-color COB-COLOR-CYAN.
+     IF       WST-Maint-Hrs-Ovh (QQM) NOT < WST-Maint-Due (QQM)
+              DISPLAY "DUE NOW" AT LINE LINE-CNT COL 34 WITH foreground-color COB-COLOR-RED
+     ELSE
+              SUBTRACT WST-Maint-Hrs-Ovh (QQM) FROM WST-Maint-Due (QQM) GIVING WS-WORK1
+              DIVIDE   WS-WORK1 BY 60 GIVING WSM-HH REMAINDER WSM-MM
+              MOVE     "." TO WSM-DOT
+              IF       WS-WORK1 < WS-Maint-Warn-Mins
+                       DISPLAY WSM-TIME AT LINE LINE-CNT COL 34 WITH foreground-color COB-COLOR-YELLOW
+              ELSE
+                       DISPLAY WSM-TIME AT LINE LINE-CNT COL 34 WITH foreground-color COB-COLOR-CYAN
+              END-IF
+     END-IF.
+     ADD      1 TO LINE-CNT.
+     IF       LINE-CNT < WS-Lines
+              GO TO CW050-Display-Next.
+     DISPLAY  FL017 AT LINE WS-Lines COL 01.
+     ACCEPT   WS-REPLY AT LINE WS-Lines COL 30.
+     MOVE     7 TO LINE-CNT.
+     DISPLAY  SPACE AT 0701 WITH ERASE EOS.
+     GO       TO CW050-Display-Next.
+*>
+ CW090-Wait.
+     DISPLAY  FL017 AT LINE WS-Lines COL 01.
+     ACCEPT   WS-REPLY AT LINE WS-Lines COL 30.
+*>
+ CW999-Exit.  exit section.
+*>
+ MV000-MAINTAIN-AIRCRAFT-MAINT  SECTION.
+*>=======================================
+*>
+*> Maintains the aircraft maintenance-hours file - modelled directly
+*>   on M000-MAINTAIN-PILOTS, the closest analogue - a small key/data
+*>   reference file edited ad-hoc from the main menu and reconciled by
+*>   a separate report (CW000).
+*>
+     MOVE     SPACES TO WS-Tmp-Maint-Reg.
+*>
+ MV020-DISPLAY-MAINT-MENU.
+     PERFORM  A020-DISPLAY-MENU.
+     DISPLAY  "Aircraft Maintenance Record Maintenance" AT 0114 WITH foreground-color COB-COLOR-Green.
+     DISPLAY  "+-------------+"       AT 1264 WITH foreground-color COB-COLOR-GREEN.
+     DISPLAY  "| ACTIONS     |"       AT 1364 WITH foreground-color COB-COLOR-GREEN.
+     DISPLAY  "| A = Amend   |"       AT 1464 WITH foreground-color COB-COLOR-GREEN.
+     DISPLAY  "| D = Delete  |"       AT 1564 WITH foreground-color COB-COLOR-GREEN.
+     DISPLAY  "| I = Insert  |"       AT 1664 WITH foreground-color COB-COLOR-GREEN.
+     DISPLAY  "| V = View    |"       AT 1764 WITH foreground-color COB-COLOR-GREEN.
+     DISPLAY  "| X = Quit    |"       AT 1864 WITH foreground-color COB-COLOR-GREEN.
+     DISPLAY  "| Esc = Quit  |"       AT 1964 WITH foreground-color COB-COLOR-GREEN.
+     DISPLAY  "+-------------+"       AT 2064 WITH foreground-color COB-COLOR-GREEN.
+     MOVE     SPACES TO MENU-REPLY.
+*>
+ MV030-DISPLAY-MAINT-MENU2.
+     DISPLAY  "Action  Reg.    Hrs Since O/H  Next Due Hrs" AT 0641
+              WITH foreground-color COB-COLOR-Yellow.
+     DISPLAY  " [ ]    [    ]"                AT 0741 WITH foreground-color COB-COLOR-Yellow.
+     display  "Reg. only for option V"        at 0940 with foreground-color COB-Color-Yellow.
+     DISPLAY  SPACE AT line ws-22-Lines col 01 with erase eol.
+     DISPLAY  SPACE AT line ws-23-Lines col 01 with erase eol.
+*>
+ MV040-MAINT-FUNCTION.
+     ACCEPT   MENU-REPLY AT 0742 auto.
+     move     function upper-case (MENU-REPLY) to MENU-REPLY.
+     IF       MENU-REPLY = "X"
+       or     Cob-Crt-Status = Cob-Scr-Esc
+              GO TO MV999-EXIT.
+*>
+ MV050-MAINT-GET-REG.
+     MOVE     SPACES TO WS-Tmp-Maint-Reg.
+     ACCEPT   WS-Tmp-Maint-Reg AT 0749.
+     move     function upper-case (WS-Tmp-Maint-Reg) to WS-Tmp-Maint-Reg.
+*>
+     IF       MENU-REPLY = "V"
+              PERFORM MVE000-VIEW-MAINT
+              GO TO MV030-DISPLAY-MAINT-MENU2.
+*>
+     IF       WS-Tmp-Maint-Reg = SPACES
+              GO TO MV040-MAINT-FUNCTION.
+*>
+     IF       MENU-REPLY = "A"
+              PERFORM MVB000-AMEND-MAINT
+              GO TO MV030-DISPLAY-MAINT-MENU2.
+*>
+     IF       MENU-REPLY = "D"
+              PERFORM MVC000-DELETE-MAINT
+              GO TO MV030-DISPLAY-MAINT-MENU2.
+*>
+     IF       MENU-REPLY NOT = "I"
+              GO TO MV030-DISPLAY-MAINT-MENU2.
+*>
+     PERFORM  MVD000-INSERT-MAINT.
+     GO       TO MV030-DISPLAY-MAINT-MENU2.
+*>
+ MV999-EXIT.   exit section.
+*>
+ MVB000-AMEND-MAINT     SECTION.
+*>==============================
+*>
+     MOVE     WS-Tmp-Maint-Reg TO MAINT-AC-REG.
+     READ     MAINT-FILE INVALID KEY   MOVE HIGH-VALUES TO FS-REPLY.
+*>
+     IF       FS-REPLY NOT = "00"
+              DISPLAY FL061 at line ws-22-Lines col 01
+              accept  ws-reply at line ws-22-Lines col 61
+              GO TO MVB999-EXIT.
+*>
+     MOVE     MAINT-HRS-SINCE-OVH TO WS-WORK3.
+     PERFORM  ZG010-RESTORE-MAINT-TIME.
+     MOVE     WS-WORKB TO WSM-TIME.
+     ACCEPT   WSM-TIME AT 0760 with update.
+     PERFORM  ZF010-CONVERT-MAINT-TIME.
+     MOVE     WS-WORK3 TO MAINT-HRS-SINCE-OVH.
+     MOVE     MAINT-NEXT-DUE-HRS TO WS-WORK3.
+     PERFORM  ZG010-RESTORE-MAINT-TIME.
+     MOVE     WS-WORKB TO WSM-TIME.
+     ACCEPT   WSM-TIME AT 0777 with update.
+     PERFORM  ZF010-CONVERT-MAINT-TIME.
+     MOVE     WS-WORK3 TO MAINT-NEXT-DUE-HRS.
+     REWRITE  MAINT-RECORD INVALID KEY   MOVE HIGH-VALUES TO FS-REPLY.
+*>
+     IF       FS-REPLY NOT = "00"
+              DISPLAY FL003 at line ws-22-Lines col 01
+              accept ws-reply at line ws-22-Lines col 63.
+*>
+ MVB999-EXIT.  exit section.
+*>
+ MVC000-DELETE-MAINT    SECTION.
+*>==============================
+*>
+     MOVE     WS-Tmp-Maint-Reg TO MAINT-AC-REG.
+     DELETE   MAINT-FILE INVALID KEY
+              DISPLAY FL061 at line ws-22-Lines col 01
+              accept ws-reply at line ws-22-Lines col 63.
+*>
+ MVC999-EXIT.  exit section.
+*>
+ MVD000-INSERT-MAINT    SECTION.
+*>==============================
+*>
+     MOVE     WS-Tmp-Maint-Reg TO MAINT-AC-REG.
+     READ     MAINT-FILE INVALID KEY   MOVE HIGH-VALUES TO FS-REPLY.
+     IF       FS-REPLY = "00"
+              DISPLAY FL062 at line ws-22-Lines col 01
+              accept ws-reply at line ws-22-Lines col 61
+              GO TO MVD999-EXIT.
+*>
+     move     zero to MAINT-HRS-SINCE-OVH MAINT-NEXT-DUE-HRS MAINT-LAST-RECON.
+     display  MAINT-AC-REG AT 0749.
+     MOVE     ZERO TO WSM-TIME.
+     ACCEPT   WSM-TIME AT 0760 with update.
+     PERFORM  ZF010-CONVERT-MAINT-TIME.
+     MOVE     WS-WORK3 TO MAINT-HRS-SINCE-OVH.
+     MOVE     ZERO TO WSM-TIME.
+     ACCEPT   WSM-TIME AT 0777 with update.
+     PERFORM  ZF010-CONVERT-MAINT-TIME.
+     MOVE     WS-WORK3 TO MAINT-NEXT-DUE-HRS.
+*>
+     WRITE    MAINT-RECORD INVALID KEY
+              DISPLAY FL004 AT line ws-22-Lines col 01 with foreground-color COB-COLOR-RED
+          NOT INVALID KEY display space at line ws-22-Lines col 01 with erase eol.
+*>
+ MVD999-EXIT.  exit section.
+*>
+ MVE000-VIEW-MAINT      SECTION.
+*>==============================
+*>
+     MOVE     ZERO TO ERROR-CODE.
+     DISPLAY  SPACE at 0101 with erase eos.
+     DISPLAY  "Reg.    Hrs Since O/H  Next Due Hrs  Last Reconciled" AT 0701
+              WITH foreground-color COB-COLOR-GREEN.
+     MOVE     10 TO LINE-CNT.
+     START    MAINT-FILE FIRST INVALID KEY  MOVE HIGH-VALUES TO FS-REPLY.
+*>
+ MVE020-VIEW-MAINT-NEXT.
+     IF       FS-REPLY NOT = "00"
+              GO TO MVE999-EXIT.
+     READ     MAINT-FILE NEXT RECORD AT END   GO TO MVE999-EXIT.
+     DISPLAY  MAINT-AC-REG            AT LINE LINE-CNT COL 01 WITH foreground-color COB-COLOR-CYAN.
+     MOVE     MAINT-HRS-SINCE-OVH TO WS-WORK3.
+     PERFORM  ZG010-RESTORE-MAINT-TIME.
+     MOVE     WS-WORKB TO WSM-TIME.
+     DISPLAY  WSM-TIME                AT LINE LINE-CNT COL 09 WITH foreground-color COB-COLOR-CYAN.
+     MOVE     MAINT-NEXT-DUE-HRS TO WS-WORK3.
+     PERFORM  ZG010-RESTORE-MAINT-TIME.
+     MOVE     WS-WORKB TO WSM-TIME.
+     DISPLAY  WSM-TIME                AT LINE LINE-CNT COL 24 WITH foreground-color COB-COLOR-CYAN.
+     DISPLAY  MAINT-LAST-RECON        AT LINE LINE-CNT COL 39 WITH foreground-color COB-COLOR-CYAN.
+     ADD      1 TO LINE-CNT.
+     IF       LINE-CNT < WS-Lines
+              GO TO MVE020-VIEW-MAINT-NEXT.
+     DISPLAY  FL017 AT LINE WS-Lines COL 01.
+     ACCEPT   WS-REPLY AT LINE WS-Lines COL 30.
+*>
+ MVE999-EXIT.  exit section.
+*>
+ M000-MAINTAIN-PILOTS  SECTION.
+*>============================
+*>
+*> Maintains the Pilot/Crew Roster file - modelled on the Airfield
+*>   maintenance flow (B000 thru BE000) as it is the closest analogue -
+*>   a small key/name reference file edited ad-hoc from the main menu.
+*>
+     MOVE     SPACES TO WS-Tmp-Captain.
+*>
+ M020-DISPLAY-PILOT-MENU.
+     PERFORM  A020-DISPLAY-MENU.
+     DISPLAY  "Pilot/Crew Roster Maintenance" AT 0130 WITH foreground-color COB-COLOR-Green.
+     DISPLAY  "+-------------+"       AT 1264 WITH foreground-color COB-COLOR-GREEN.
+     DISPLAY  "| ACTIONS     |"       AT 1364 WITH foreground-color COB-COLOR-GREEN.
+     DISPLAY  "| A = Amend   |"       AT 1464 WITH foreground-color COB-COLOR-GREEN.
+     DISPLAY  "| D = Delete  |"       AT 1564 WITH foreground-color COB-COLOR-GREEN.
+     DISPLAY  "| I = Insert  |"       AT 1664 WITH foreground-color COB-COLOR-GREEN.
+     DISPLAY  "| V = View    |"       AT 1764 WITH foreground-color COB-COLOR-GREEN.
+     DISPLAY  "| X = Quit    |"       AT 1864 WITH foreground-color COB-COLOR-GREEN.
+     DISPLAY  "| Esc = Quit  |"       AT 1964 WITH foreground-color COB-COLOR-GREEN.
+     DISPLAY  "+-------------+"       AT 2064 WITH foreground-color COB-COLOR-GREEN.
+     MOVE     SPACES TO MENU-REPLY.
+*>
+ M030-DISPLAY-PILOT-MENU2.
+     DISPLAY  "Action  Pilot / Crew Name     Licence No.  Licence Exp  Medical Exp" AT 0641
+              WITH foreground-color COB-COLOR-Yellow.
+     DISPLAY  " [ ]    [               ]"    AT 0741 WITH foreground-color COB-COLOR-Yellow.
+     display  "Name spaces for option V"     at 0940 with foreground-color COB-Color-Yellow.
+     DISPLAY  SPACE AT line ws-22-Lines col 01 with erase eol.
+     DISPLAY  SPACE AT line ws-23-Lines col 01 with erase eol.
+*>
+ M040-PILOT-FUNCTION.
+     ACCEPT   MENU-REPLY AT 0742 auto.
+     move     function upper-case (MENU-REPLY) to MENU-REPLY.
+     IF       MENU-REPLY = "X"
+       or     Cob-Crt-Status = Cob-Scr-Esc
+              GO TO M999-EXIT.
+*>
+ M050-PILOT-GET-NAME.
+     MOVE     SPACES TO WS-Tmp-Captain.
+     ACCEPT   WS-Tmp-Captain AT 0748.
+     move     function upper-case (WS-Tmp-Captain) to WS-Tmp-Captain.
+*>
+     IF       MENU-REPLY = "V"
+              PERFORM ME000-VIEW-PILOT
+              GO TO M030-DISPLAY-PILOT-MENU2.
+*>
+     IF       WS-Tmp-Captain = SPACES
+              GO TO M040-PILOT-FUNCTION.
+*>
+     IF       MENU-REPLY = "A"
+              PERFORM MB000-AMEND-PILOT
+              GO TO M030-DISPLAY-PILOT-MENU2.
+*>
+     IF       MENU-REPLY = "D"
+              PERFORM MC000-DELETE-PILOT
+              GO TO M030-DISPLAY-PILOT-MENU2.
+*>
+     IF       MENU-REPLY NOT = "I"
+              GO TO M030-DISPLAY-PILOT-MENU2.
+*>
+     PERFORM  MD000-INSERT-PILOT.
+     GO       TO M030-DISPLAY-PILOT-MENU2.
+*>
+ M999-EXIT.   exit section.
+*>
+ MB000-AMEND-PILOT     SECTION.
+*>=============================
+*>
+     MOVE     WS-Tmp-Captain TO PILOT-NAME.
+     READ     PILOT-FILE INVALID KEY   MOVE HIGH-VALUES TO FS-REPLY.
+*>
+     IF       FS-REPLY NOT = "00"
+              DISPLAY FL002 at line ws-22-Lines col 01
+              accept  ws-reply at line ws-22-Lines col 61
+              GO TO MB999-EXIT.
+*>
+     ACCEPT   PILOT-LICENCE-NO     AT 0760 with update.
+     ACCEPT   PILOT-LICENCE-EXPIRY AT 0774 with update.
+     ACCEPT   PILOT-MEDICAL-EXPIRY AT 0787 with update.
+     REWRITE  PILOT-RECORD INVALID KEY   MOVE HIGH-VALUES TO FS-REPLY.
+*>
+     IF       FS-REPLY NOT = "00"
+              DISPLAY FL003 at line ws-22-Lines col 01
+              accept ws-reply at line ws-22-Lines col 63.
+*>
+ MB999-EXIT.  exit section.
+*>
+ MC000-DELETE-PILOT    SECTION.
+*>=============================
+*>
+     MOVE     WS-Tmp-Captain TO PILOT-NAME.
+     DELETE   PILOT-FILE INVALID KEY
+              DISPLAY FL002 at line ws-22-Lines col 01
+              accept ws-reply at line ws-22-Lines col 63.
+*>
+ MC999-EXIT.  exit section.
+*>
+ MD000-INSERT-PILOT    SECTION.
+*>=============================
+*>
+     MOVE     WS-Tmp-Captain TO PILOT-NAME.
+     move     spaces to PILOT-LICENCE-NO.
+     move     zeros  to PILOT-LICENCE-EXPIRY PILOT-MEDICAL-EXPIRY PILOT-LAST-FLT.
+     display  PILOT-NAME AT 0748.
+     display  "[            ]" at 0760.
+     ACCEPT   PILOT-LICENCE-NO     AT 0761 with update.
+     display  "Licence Exp (ccyymmdd), 0 = not tracked" at 0774.
+     ACCEPT   PILOT-LICENCE-EXPIRY AT 0813 with update.
+     display  "Medical Exp (ccyymmdd), 0 = not tracked" at 0874.
+     ACCEPT   PILOT-MEDICAL-EXPIRY AT 0913 with update.
+*>
+     WRITE    PILOT-RECORD INVALID KEY
+              DISPLAY FL004 AT line ws-22-Lines col 01 with foreground-color COB-COLOR-RED
+          NOT INVALID KEY display space at line ws-22-Lines col 01 with erase eol.
+*>
+ MD999-EXIT.  exit section.
+*>
+ ME000-VIEW-PILOT      SECTION.
+*>=============================
+*>
+     MOVE     ZERO TO ERROR-CODE.
+     DISPLAY  SPACE at 0101 with erase eos.
+     DISPLAY  "Name            Licence No.  Licence Exp  Medical Exp" AT 0701
+              WITH foreground-color COB-COLOR-GREEN.
+     MOVE     10 TO LINE-CNT.
+     START    PILOT-FILE FIRST INVALID KEY  MOVE HIGH-VALUES TO FS-REPLY.
+*>
+ ME020-VIEW-PILOT-NEXT.
+     IF       FS-REPLY NOT = "00"
+              GO TO ME999-EXIT.
+     READ     PILOT-FILE NEXT RECORD AT END   GO TO ME999-EXIT.
+     DISPLAY  PILOT-NAME            AT LINE LINE-CNT COL 01 WITH foreground-color COB-COLOR-CYAN.
+     DISPLAY  PILOT-LICENCE-NO      AT LINE LINE-CNT COL 17 WITH foreground-color COB-COLOR-CYAN.
+     DISPLAY  PILOT-LICENCE-EXPIRY  AT LINE LINE-CNT COL 30 WITH foreground-color COB-COLOR-CYAN.
+     DISPLAY  PILOT-MEDICAL-EXPIRY  AT LINE LINE-CNT COL 43 WITH foreground-color COB-COLOR-CYAN.
+     ADD      1 TO LINE-CNT.
+     IF       LINE-CNT < WS-Lines
+              GO TO ME020-VIEW-PILOT-NEXT.
+     DISPLAY  FL017 AT LINE WS-Lines COL 01.
+     ACCEPT   WS-REPLY AT LINE WS-Lines COL 30.
+*>
+ ME999-EXIT.  exit section.
+*>
+ MF000-Check-Pilot-Currency  SECTION.
+*>===================================
+*>
+*> Called with FLT-CAPTAIN set - validates the name against the crew
+*>   roster and, if found, warns when the licence/medical is expired or
+*>   due for renewal within WS-Pilot-Renew-Days. Sets Return-Code not
+*>   zero to tell the caller to re-prompt for the captain's name.
+*>
+     move     zero to Return-Code.
+     MOVE     FLT-CAPTAIN TO PILOT-NAME.
+     READ     PILOT-FILE INVALID KEY   MOVE HIGH-VALUES TO FS-REPLY.
+*>
+     IF       FS-REPLY NOT = "00"
+              DISPLAY FL051 AT line ws-22-Lines col 01 with foreground-color COB-COLOR-RED with erase eol
+              ACCEPT MENU-REPLY AT line ws-22-Lines col 60
+              move   function upper-case (MENU-REPLY) to MENU-REPLY
+              if     MENU-REPLY = "Y"
+                     MOVE FLT-CAPTAIN TO WS-Tmp-Captain
+                     PERFORM MD000-INSERT-PILOT
+              else
+                     move 4 to Return-Code
+              end-if
+              DISPLAY SPACE AT line ws-22-Lines col 01 with erase eol
+              GO TO MF999-EXIT.
+*>
+     DISPLAY  SPACE AT line ws-22-Lines col 01 with erase eol.
+     IF       PILOT-LICENCE-EXPIRY NOT = ZERO
+              MOVE WS-Today TO ZR-Date1
+              MOVE PILOT-LICENCE-EXPIRY TO ZR-Date2
+              PERFORM ZR000-Days-Difference
+              IF     PILOT-LICENCE-EXPIRY < WS-Today
+                     DISPLAY FL052 AT line ws-22-Lines col 01 with foreground-color COB-COLOR-RED with erase eol
+              ELSE
+               IF    ZR-Days < WS-Pilot-Renew-Days
+                     DISPLAY FL054 AT line ws-22-Lines col 01 with foreground-color COB-COLOR-YELLOW with erase eol
+              END-IF
+              END-IF.
+*>
+     IF       PILOT-MEDICAL-EXPIRY NOT = ZERO
+              MOVE WS-Today TO ZR-Date1
+              MOVE PILOT-MEDICAL-EXPIRY TO ZR-Date2
+              PERFORM ZR000-Days-Difference
+              IF     PILOT-MEDICAL-EXPIRY < WS-Today
+                     DISPLAY FL053 AT line ws-23-Lines col 01 with foreground-color COB-COLOR-RED with erase eol
+              ELSE
+               IF    ZR-Days < WS-Pilot-Renew-Days
+                     DISPLAY FL055 AT line ws-23-Lines col 01 with foreground-color COB-COLOR-YELLOW with erase eol
+              END-IF
+              END-IF.
+*>
+     MOVE     WS-Today TO PILOT-LAST-FLT.
+     REWRITE  PILOT-RECORD INVALID KEY  continue.
+*>
+ MF999-EXIT.  exit section.
+*>
+ M900-Check-Renewals-Due  SECTION.
+*>================================
+*>
+*> Run once at start up (and again after maintaining the roster) to
+*>   build the renewals-due panel shown on the main menu - shows
+*>   licence/medical renewals due in the next 30 days.
+*>
+     move     spaces to WS-Renewals-Msg.
+     move     zero   to C.
+     START    PILOT-FILE FIRST INVALID KEY  MOVE HIGH-VALUES TO FS-REPLY.
+     IF       FS-REPLY NOT = "00"
+              GO TO M900-Exit.
+*>
+ M900-Next.
+     READ     PILOT-FILE NEXT RECORD AT END   GO TO M900-Exit.
+     move     zero to D.
+     IF       PILOT-LICENCE-EXPIRY NOT = ZERO
+              MOVE WS-Today TO ZR-Date1
+              MOVE PILOT-LICENCE-EXPIRY TO ZR-Date2
+              PERFORM ZR000-Days-Difference
+              IF     PILOT-LICENCE-EXPIRY < WS-Today OR ZR-Days < WS-Pilot-Renew-Days
+                     move 1 to D
+              END-IF.
+     IF       PILOT-MEDICAL-EXPIRY NOT = ZERO
+              MOVE WS-Today TO ZR-Date1
+              MOVE PILOT-MEDICAL-EXPIRY TO ZR-Date2
+              PERFORM ZR000-Days-Difference
+              IF     PILOT-MEDICAL-EXPIRY < WS-Today OR ZR-Days < WS-Pilot-Renew-Days
+                     move 1 to D
+              END-IF.
+     IF       D NOT = ZERO
+              ADD 1 TO C.
+     GO       TO M900-Next.
+*>
+ M900-Exit.
+     IF       C NOT = ZERO
+              MOVE C TO WS-DISPLAY4
+              STRING "Renewals due/overdue in next 30 days for "  DELIMITED SIZE
+                     WS-DISPLAY4                                  DELIMITED SIZE
+                     " crew member(s) - see menu option P"        DELIMITED SIZE
+                     INTO WS-Renewals-Msg
+              END-STRING.
+     exit section.
+*>
+ ZR000-Days-Difference  SECTION.
+*>==============================
+*>
+*> Shared day-difference helper - wraps the stand-alone sbrdydff
+*>   routine so date-math features (pilot currency, duty/rest hours,
+*>   overlap checks, missing-flights gaps) all go through one place
+*>   instead of each re-deriving INTEGER-OF-DATE subtraction.
+*>   I/p:  ZR-Date1, ZR-Date2 (ccyymmdd).  O/p: ZR-Days (absolute).
+*>
+     CALL     "sbrdydff" USING ZR-Date1 ZR-Date2 ZR-Days
+              ON EXCEPTION  MOVE ZERO TO ZR-Days
+     END-CALL.
+*>
+ ZR999-Exit. exit section.
+*>
+ ZR100-Weekday-Name  SECTION.
+*>===========================
+*>
+*> Shared weekday-name helper - wraps the stand-alone sbrwkday
+*>   routine, used by the missing-flights gap report to print which
+*>   day of the week each gap date falls on.
+*>   I/p: ZR-Date1 (ccyymmdd).  O/p: ZR-Weekday.
+*>
+     CALL     "sbrwkday" USING ZR-Date1 ZR-Weekday
+              ON EXCEPTION  MOVE SPACES TO ZR-Weekday
+     END-CALL.
+*>
+ ZR199-Exit. exit section.
+*>
+ ZR200-Add-Sub-Days  SECTION.
+*>===========================
+*>
+*> Shared date-arithmetic helper - wraps the stand-alone sbrdatez
+*>   routine, used by the night currency report to find the start of
+*>   its trailing window.
+*>   I/p: ZR-Date1 (ccyymmdd), ZR-Sign ("+" or "-"), ZR-DaysArg.
+*>   O/p: ZR-ResultDate.
+*>
+     CALL     "sbrdatez" USING ZR-Date1 ZR-Sign ZR-DaysArg ZR-ResultDate
+              ON EXCEPTION  MOVE ZERO TO ZR-ResultDate
+     END-CALL.
+*>
+ ZR299-Exit. exit section.
 *>
  D000-SETUP-DATAFILES  SECTION.
 *>============================
@@ -3969,13 +6609,24 @@
 *>  when reading the CSV data file but should use converting Beta to Alpha - dont work
 *>   due to compiler fault.
 *>
-     initialise
+     initialize
               WS-CSV-Logbook-Data-Definitions
               WS-CSV-Held-Date-Time-Formats
+              WS-CSV-Cap-Sub-Data
               SW-CSV-Date-Received      *> CSV Date format record read
               SW-CSV-Data-Received      *> CSV pos. records read
               Return-Code
               A B Y.
+     move     zero to CSV-Recs-Bad CSVB-Size.
+     move     spaces to CSVB-Table.
+*>
+     move     "N" to Menu-Reply.
+     display  "Dry run - validate only, no records written Y or N - [ ]" at 0501 with erase eol.
+     accept   Menu-Reply at 0557 with update.
+     move     function upper-case (Menu-Reply) to Menu-Reply.
+     if       Menu-Reply = "Y"
+              set  CSV-Dry-Run to true.
+     display  space at 0501 with erase eol.
 *>
      open     input CSV-Layout-File.
      if       FS-Reply not = "00"
@@ -4034,12 +6685,19 @@
 *>    as pilots name not in as Captain.
 *>
      if       CSV-Record-type = "6"
-              move function upper-case (CSV-Captain-Search)  to WS-CSV-Held-Cap
-              move function upper-case (CSV-Replace-Captain) to WS-CSV-Cap-Sub-Name
-              move function upper-case (CSV-New-Cap)         to WS-CSV-New-Cap
-              if       CSV-Rec-Pos4Search numeric
-                 and   CSV-Rec-Pos4Search9 > zero and < 97
-                       move  CSV-Rec-Pos4Search9 to WS-CSV-Rec-Pos4Search
+              if       WS-CSV-Cap-Sub-Size < WS-CSV-Cap-Sub-Max
+                       add   1 to WS-CSV-Cap-Sub-Size
+                       move  function upper-case (CSV-Captain-Search)
+                                     to WS-CSV-Held-Cap (WS-CSV-Cap-Sub-Size)
+                       move  function upper-case (CSV-Replace-Captain)
+                                     to WS-CSV-Cap-Sub-Name (WS-CSV-Cap-Sub-Size)
+                       move  function upper-case (CSV-New-Cap)
+                                     to WS-CSV-New-Cap (WS-CSV-Cap-Sub-Size)
+                       if       CSV-Rec-Pos4Search numeric
+                          and   CSV-Rec-Pos4Search9 > zero and < 97
+                                move  CSV-Rec-Pos4Search9
+                                     to WS-CSV-Rec-Pos4Search (WS-CSV-Cap-Sub-Size)
+                       end-if
               end-if
               go to F020-Read-Data
      end-if
@@ -4257,6 +6915,8 @@
      end-if
 *>
 *> Param data looks good so continue
+*>
+     PERFORM  F505-Check-Idempotency thru F509-Exit.
 *>
      open     input CSV-Data-File.
      if       FS-Reply not = "00"
@@ -4267,6 +6927,64 @@
               go to F599-Exit
      end-if
      move     zero to CSV-Recs-In CSV-Recs-Out CSV-Recs-Exist.
+     GO       TO F510-Read-CSV-File.
+*>
+ F505-Check-Idempotency.
+*>
+*> Pre-scan the CSV file to get a row count and a simple byte-total
+*>   checksum, then compare against any earlier completed import of
+*>   the same file name recorded in csvimport.ctl. A match on both
+*>   counts means this exact file has already been imported - warn
+*>   and let the user decide whether to re-run it. csvimport.ctl not
+*>   existing yet (first-ever import) is not treated as an error.
+*>
+     MOVE     ZERO TO WS-CTL-Precount WS-CTL-Prebytes WS-CTL-Found.
+     OPEN     INPUT CSV-Data-File.
+     IF       FS-Reply NOT = "00"
+              GO TO F509-Exit.
+*>
+ F506-Prescan-Read.
+     READ     CSV-Data-File AT END
+              GO TO F507-Prescan-Done.
+     ADD      1 TO WS-CTL-Precount.
+     ADD      FUNCTION LENGTH (FUNCTION TRIM (CSV-Data-Record)) TO WS-CTL-Prebytes.
+     GO       TO F506-Prescan-Read.
+*>
+ F507-Prescan-Done.
+     CLOSE    CSV-Data-File.
+*>
+     OPEN     INPUT CSV-Control-File.
+     IF       FS-Reply NOT = "00"
+              GO TO F509-Exit.
+*>
+ F508-Ctl-Read.
+     READ     CSV-Control-File INTO WS-CSV-CTL-LINE AT END
+              GO TO F508-Ctl-Done.
+     IF       WS-CTL-File-Name NOT = CSV-File-Name
+              GO TO F508-Ctl-Read.
+     IF       WS-CTL-Rec-Count = WS-CTL-Precount
+        AND   WS-CTL-Byte-Total = WS-CTL-Prebytes
+              SET WS-CTL-Match-Found TO TRUE.
+     GO       TO F508-Ctl-Read.
+*>
+ F508-Ctl-Done.
+     CLOSE    CSV-Control-File.
+     IF       WS-CTL-Match-Found
+              DISPLAY SPACE AT 0101 WITH ERASE EOS
+              DISPLAY "This CSV file appears to have been imported before"
+                       AT 0501 WITH foreground-color COB-COLOR-RED
+              DISPLAY "(same file name, row count and byte total already on record)."
+                       AT 0601 WITH foreground-color COB-COLOR-RED
+              MOVE "N" TO MENU-REPLY
+              DISPLAY "Proceed anyway Y or N - [ ]" AT 0801 WITH erase eol
+              ACCEPT   Menu-Reply AT 0829 WITH UPDATE
+              MOVE     FUNCTION UPPER-CASE (Menu-Reply) TO Menu-Reply
+              DISPLAY  SPACE AT 0101 WITH ERASE EOS
+              IF       Menu-Reply NOT = "Y"
+                       MOVE 8 TO Return-Code
+                       GO TO F599-Exit.
+*>
+ F509-Exit.  exit.
 *>
  F510-Read-CSV-File.
 *>
@@ -4277,6 +6995,11 @@
 *>
      move     spaces to CSV-Data-Record.
      read     CSV-Data-File at end
+              display  space at 0101 with erase eos
+              if       CSV-Dry-Run
+                       display "DRY RUN - validation only, no records were written" at 0101
+                                with foreground-color COB-COLOR-YELLOW
+              end-if
               display  "CSV Records in  - "   at line ws-21-lines col 01 with erase eol
               display  CSV-Recs-In            at line ws-21-lines col 19
               display  "CSV Records out - "   at line ws-22-lines col 01 with erase eol
@@ -4284,9 +7007,19 @@
               display  "CSV Records Exist - " at line ws-23-lines col 01 with erase eol
               display  CSV-Recs-Exist         at line ws-23-lines col 20
               display  " or rejected "        at line ws-23-lines col 31
+              display  CSV-Recs-Bad           at line ws-23-lines col 44
+              if       CSVB-Size not = zero
+                       display  FL017                  at line ws-lines    col 01 with erase eol
+                       accept   WS-Reply at line ws-lines col 30
+                       display  space at line ws-21-lines col 01 with erase eos
+                       perform  F596-Display-Bad-Rows thru F596-Wait
+              end-if
               display  FL017                  at line ws-lines    col 01 with erase eol
               accept   WS-Reply at line ws-lines col 30
               display  space at line ws-21-lines col 01 with erase eos
+              if       not CSV-Dry-Run
+                       perform F980-Record-Import
+              end-if
               go to F599-Exit.
 *>
 *> Check if conversion needed from EBCDIC to ASCII
@@ -4303,9 +7036,10 @@
 *>
      add      1 to CSV-Recs-In.
      move     zero to  B C Return-Code
+                       WS-CSV-Cap-Sub-Cap-Match
                        SAVE-FLT-Mth Save-FLT-HH Save-FLT-MM.
      move     1 to A.
-     initialise Flightlog-Record.
+     initialize Flightlog-Record.
      perform  varying  B from 1 by 1 until B > WS-CSV-Table-Size
               if       B > WS-CSV-Table-Size
                   or   A not < WS-CSV-Rec-Size     *> Max length of CSV data record def'd in WS
@@ -4349,12 +7083,16 @@
                 accept   ws-reply at line ws-20-lines col 32
               end-if
 *>
-              if       WS-CSV-Rec-Pos4Search not = zero            *> test for P2/p3 pilot record if rec 6 present & set.
-                 and   B = WS-CSV-Rec-Pos4Search                   *> have type 6 with src-pos matching current CSV pos
-                 and   function upper-case (WS-CSV-Work (1:30))
-                                      not = WS-CSV-Held-Cap        *> searching for specific Name for P2/3 pilots in fld nn
-                       move 2 to Return-Code
-                       exit perform
+              if       WS-CSV-Cap-Sub-Size > zero                  *> test for P2/p3 pilot record if any rec 6 present & set.
+                       move  B to WS-CSV-Cap-Sub-Search-Pos
+                       move  function upper-case (WS-CSV-Work (1:30))
+                                     to WS-CSV-Cap-Sub-Search-Name
+                       perform F640-Lookup-Cap-Sub thru F649-Exit
+                       if       WS-CSV-Cap-Sub-Any = 1              *> have type 6 with src-pos matching current CSV pos
+                          and   WS-CSV-Cap-Sub-Match = zero         *> but no entry matched the Name for P2/3 pilots in fld nn
+                                move 2 to Return-Code
+                                exit perform
+                       end-if
               end-if
 *>
 *> So if rec 6 set for finding P2/3 record it will be current as else get next CSV record.
@@ -4372,6 +7110,11 @@
                        move     zero to Z                             *> not working on Pn,Inst.
                        perform  F560-Convert-ES-Time thru F569-Exit
                        if       Return-Code = 8                       *> we have an error
+                                if     CSV-Dry-Run
+                                       move  "Bad start/end time" to WS-CSV-Bad-Reason
+                                       perform F595-Log-Bad-Row
+                                       go to F510-Read-CSV-File
+                                end-if
                                 go to F599-Exit
                        end-if
                        if  WS-CSV-Target-Fld-Pos (B) = 2
@@ -4387,6 +7130,11 @@
                        subtract  10 from WS-CSV-Target-Fld-Pos (B) giving Z   *> = 1 thru 5
                        perform   F560-Convert-ES-Time thru F569-Exit
                        if        Return-Code = 8
+                                 if     CSV-Dry-Run
+                                        move  "Bad P1/P23/instrument time" to WS-CSV-Bad-Reason
+                                        perform F595-Log-Bad-Row
+                                        go to F510-Read-CSV-File
+                                 end-if
                                  go to F599-Exit
                        end-if
                        evaluate Z
@@ -4409,6 +7157,11 @@
                                           exit perform cycle
                                  end-if
                        else
+                                 if       CSV-Dry-Run
+                                          move  "Aircraft type not on file" to WS-CSV-Bad-Reason
+                                          perform F595-Log-Bad-Row
+                                          go to F510-Read-CSV-File
+                                 end-if
                                  display  FL044 at 1201 with erase eol
                                  display  FL006 at 1301 with erase eol
                                  accept   ws-reply at 1332
@@ -4427,6 +7180,7 @@
                        if       FLT-AC-REG  not = spaces
                           and   FLT-AC-Type not = spaces
                           and   C not = zero
+                          and   not CSV-Dry-Run
                                 move     FLT-AC-Reg to Aircraft-Last-Reg
                                 rewrite  Aircraft-Record
                        end-if
@@ -4436,14 +7190,18 @@
                        move WS-CSV-Work (1:15) to FLT-CAPTAIN
                        move function upper-case (FLT-CAPTAIN) to FLT-CAPTAIN
                                                                  WS-Tmp-Captain
-                       if       WS-CSV-Held-Cap not = spaces
-                         and    WS-CSV-Rec-Pos4Search = zeros    *> Not looking for P2/3 pilot
-                         and    WS-CSV-Held-Cap not = FLT-Captain     *>   WS-CSV-Work (1:30)
+                       move  zero to WS-CSV-Cap-Sub-Search-Pos     *> Rec-Pos4Search = zero, i.e. not looking for P2/3 pilot
+                       move  FLT-Captain to WS-CSV-Cap-Sub-Search-Name
+                       perform F640-Lookup-Cap-Sub thru F649-Exit
+                       if       WS-CSV-Cap-Sub-Any = 1
+                          and   WS-CSV-Cap-Sub-Match = zero
                                 move 2 to Return-Code
                                 exit perform                     *> go to F510-Read-CSV-File
                        end-if
-                       if       WS-CSV-Cap-Sub-Name not = spaces
-                                move WS-CSV-Cap-Sub-Name to FLT-Captain
+                       move  WS-CSV-Cap-Sub-Match to WS-CSV-Cap-Sub-Cap-Match
+                       if       WS-CSV-Cap-Sub-Cap-Match not = zero
+                          and   WS-CSV-Cap-Sub-Name (WS-CSV-Cap-Sub-Cap-Match) not = spaces
+                                move WS-CSV-Cap-Sub-Name (WS-CSV-Cap-Sub-Cap-Match) to FLT-Captain
                        end-if
                        exit perform cycle
               end-if
@@ -4456,6 +7214,12 @@
                        if       FLT-Capacity (1:1) not = "P" and not = "E" and not = "N"
                                                and not = "R" and not = "T"
                            and  FLT-Capacity (2:1) not = "1" and not = "2" and not = "3"
+                                if     CSV-Dry-Run
+                                       string "Bad crew capacity " FLT-Capacity
+                                              delimited by size into WS-CSV-Bad-Reason
+                                       perform F595-Log-Bad-Row
+                                       go to F510-Read-CSV-File
+                                end-if
                                 display  FL048 at 1201 with erase eol
                                 display  FLT-Capacity at 1242
                                 display  FL006 at 1301 with erase eol
@@ -4475,6 +7239,12 @@
                        move function upper-case (FLT-FROM) to FLT-FROM WS-ICAO-CODE
                        PERFORM  ZE000-SEARCH-FOR-ICAO
                        IF       ERROR-CODE = ZERO
+                                if     CSV-Dry-Run
+                                       string "Departure ICAO not on file " WS-ICAO-Code
+                                              delimited by size into WS-CSV-Bad-Reason
+                                       perform F595-Log-Bad-Row
+                                       go to F510-Read-CSV-File
+                                end-if
                                 display  FL023 at 1201 with erase eol
                                 display  WS-ICAO-Code at 1242
                                 display  FL006 at 1301 with erase eol
@@ -4490,6 +7260,12 @@
                        move function upper-case (FLT-TO) to FLT-TO WS-ICAO-CODE
                        PERFORM  ZE000-SEARCH-FOR-ICAO
                        IF       ERROR-CODE = ZERO
+                                if     CSV-Dry-Run
+                                       string "Arrival ICAO not on file " WS-ICAO-Code
+                                              delimited by size into WS-CSV-Bad-Reason
+                                       perform F595-Log-Bad-Row
+                                       go to F510-Read-CSV-File
+                                end-if
                                 display  FL023 at 1201 with erase eol
                                 display  WS-ICAO-Code at 1242
                                 display  FL006 at 1301 with erase eol
@@ -4522,9 +7298,11 @@
      if       Return-Code = 2                *> type 6 rec not satisfied.
               go       to  F510-Read-CSV-File.
 *>
-*> Update Aircraft type last-flt and same for airfield FROM and TO
+*> Update Aircraft type last-flt and same for airfield FROM and TO -
+*>   skipped in a dry run, which validates only and updates nothing.
 *>
      if       C not = zero
+        and   not CSV-Dry-Run
               move     FLT-Date to Aircraft-Last-Flt
               rewrite  Aircraft-Record
      end-if
@@ -4534,6 +7312,7 @@
      move     FLT-From to WS-ICAO-Code
      perform  ZE000-SEARCH-FOR-ICAO
      if       Error-Code = 1
+        and   not CSV-Dry-Run
               move FLT-Date to AFLD-Last-Flt
               rewrite Airfield-Record
      end-if
@@ -4541,6 +7320,7 @@
               move     FLT-TO to WS-ICAO-Code
               perform  ZE000-SEARCH-FOR-ICAO
               if       Error-Code = 1
+                 and   not CSV-Dry-Run
                        move FLT-Date to AFLD-Last-Flt
                        rewrite Airfield-Record
               end-if
@@ -4548,11 +7328,25 @@
 *>
 *>  First check if non P1 being processed by evidence of Rec 6, Fld 6 not spaces
 *>
-     if       WS-CSV-New-Cap not = spaces
-              move WS-CSV-New-Cap to FLT-Capacity.
+     if       WS-CSV-Cap-Sub-Cap-Match not = zero
+        and   WS-CSV-New-Cap (WS-CSV-Cap-Sub-Cap-Match) not = spaces
+              move WS-CSV-New-Cap (WS-CSV-Cap-Sub-Cap-Match) to FLT-Capacity.
 *>
 *> Now add flight record - if exists report it but ignore future one's
 *>   as user may have reapplied same data.
+*>
+*> Dry run - just probe for the key with START, which repositions the
+*>   file without disturbing the built Flightlog-Record, and tally the
+*>   result instead of writing.
+*>
+     if       CSV-Dry-Run
+              START Flightlog-File KEY = FLT-Date-Time-Key INVALID KEY CONTINUE
+              if     FS-Reply = "00"
+                     add 1 to CSV-Recs-Exist
+              else
+                     add 1 to CSV-Recs-Out
+              end-if
+              go to F510-Read-CSV-File.
 *>
      write    Flightlog-Record not invalid key
               add      1 to CSV-Recs-Out
@@ -4586,6 +7380,47 @@
      end-if
 *>
      go       to  F510-Read-CSV-File.
+*>
+ F595-Log-Bad-Row.
+*>
+*> Tallies one failed-validation row and, while there's room, keeps its
+*>   row number and reason for F596-Display-Bad-Rows - see the dry-run
+*>   prompt at the top of this section.
+*>
+     add      1 to CSV-Recs-Bad.
+     if       CSVB-Size < CSVB-Max
+              add      1 to CSVB-Size
+              move     CSV-Recs-In      to CSVB-Row-No (CSVB-Size)
+              move     WS-CSV-Bad-Reason to CSVB-Reason (CSVB-Size)
+     end-if.
+*>
+ F596-Display-Bad-Rows.
+*>
+*> Lists the rejected rows caught by F595-Log-Bad-Row - CSV row number
+*>   (per CSV-Recs-In, i.e. counting blank lines skipped as well) and
+*>   the reason it failed validation.
+*>
+     display  space at 0101 with erase eos.
+     display  "Row     Reason" at 0701 with foreground-color COB-COLOR-GREEN.
+     move     8 to LINE-CNT.
+     set      QQB to 1.
+ F596-Display-Next.
+     if       QQB > CSVB-Size
+              go to F596-Wait.
+     display  CSVB-Row-No (QQB) AT LINE LINE-CNT COL 01 WITH foreground-color COB-COLOR-CYAN.
+     display  CSVB-Reason (QQB) AT LINE LINE-CNT COL 09 WITH foreground-color COB-COLOR-CYAN.
+     add      1 to LINE-CNT.
+     set      QQB up by 1.
+     if       LINE-CNT < WS-Lines
+              go to F596-Display-Next.
+     display  FL017 AT LINE WS-Lines COL 01.
+     accept   WS-Reply AT LINE WS-Lines COL 30.
+     move     8 to LINE-CNT.
+     display  space at 0801 with erase eos.
+     go       to F596-Display-Next.
+ F596-Wait.
+     display  FL017 AT LINE WS-Lines COL 01.
+     accept   WS-Reply AT LINE WS-Lines COL 30.
 *>
  F520-Unstring.
      move     spaces to WS-CSV-WorkX.
@@ -4812,9 +7647,49 @@
               move     WS-Elapsed-Time to FLT-P23 (2).
 *>
  F589-Exit.   exit.
+*>
+*> Appends a completed-import record to csvimport.ctl for the
+*>   idempotency check in F505-Check-Idempotency above - one line
+*>   per import, so re-importing the same file (name, row count and
+*>   byte total unchanged) is detected next time.
+*>
+ F980-Record-Import.
+     MOVE     SPACES TO WS-CSV-CTL-LINE.
+     MOVE     CSV-File-Name  TO WS-CTL-File-Name.
+     MOVE     WS-CTL-Precount TO WS-CTL-Rec-Count.
+     MOVE     WS-CTL-Prebytes TO WS-CTL-Byte-Total.
+     MOVE     WS-Today       TO WS-CTL-Import-Date.
+     OPEN     EXTEND CSV-Control-File.
+     IF       FS-Reply NOT = "00"
+              OPEN OUTPUT CSV-Control-File.
+     WRITE    CSV-CTL-RECORD FROM WS-CSV-CTL-LINE.
+     CLOSE    CSV-Control-File.
 *>
  F599-Exit.   exit.
 *>
+*> Scans WS-CSV-Cap-Sub-Table (loaded from type 6 CSV records, see
+*>   F020-Read-Data above) for an entry whose Rec-Pos4Search matches
+*>   WS-CSV-Cap-Sub-Search-Pos. WS-CSV-Cap-Sub-Any is set as soon as such
+*>   an entry is found (whatever the position, this tells the caller a
+*>   filter applies here at all). WS-CSV-Cap-Sub-Match is only set when
+*>   that entry's Held-Cap is also spaces (applies to any name) or
+*>   matches WS-CSV-Cap-Sub-Search-Name.
+*>
+ F640-Lookup-Cap-Sub.
+     move     zero to WS-CSV-Cap-Sub-Sub WS-CSV-Cap-Sub-Any WS-CSV-Cap-Sub-Match.
+ F641-Lookup-Cap-Sub-Loop.
+     add      1 to WS-CSV-Cap-Sub-Sub.
+     if       WS-CSV-Cap-Sub-Sub > WS-CSV-Cap-Sub-Size
+              go to F649-Exit.
+     if       WS-CSV-Rec-Pos4Search (WS-CSV-Cap-Sub-Sub) not = WS-CSV-Cap-Sub-Search-Pos
+              go to F641-Lookup-Cap-Sub-Loop.
+     move     1 to WS-CSV-Cap-Sub-Any.
+     if       WS-CSV-Held-Cap (WS-CSV-Cap-Sub-Sub) not = spaces
+        and   WS-CSV-Held-Cap (WS-CSV-Cap-Sub-Sub) not = WS-CSV-Cap-Sub-Search-Name
+              go to F641-Lookup-Cap-Sub-Loop.
+     move     WS-CSV-Cap-Sub-Sub to WS-CSV-Cap-Sub-Match.
+ F649-Exit.   exit.
+*>
 *>
  F997-Finished-Flt-Data.
      close    CSV-Data-File.
@@ -4876,7 +7751,7 @@
      if       WST-Airfield-Size > zero
               go to ZB999-Exit.
 *>
-     initialise WST-Airfield-TABLE.
+     initialize WST-Airfield-TABLE.
      perform  varying WST-Airfield-Size from 1 by 1 until WST-Airfield-Size > WST-Afld-Max
               move high-values to WST-Airfield (WST-Airfield-Size)
      end-perform
@@ -4910,7 +7785,7 @@
 *>  Init table but set acft field to HV so that sorting will bit give junk data
 *>    as such recs will be further back in table beyond current size
 *>
-     initialise WST-Aircraft-Table.
+     initialize WST-Aircraft-Table.
      perform  varying WST-AIRCRAFT-SIZE from 1 by 1 until WST-AIRCRAFT-SIZE > WST-AC-Max
               move high-values to WST-Aircraft (WST-AIRCRAFT-SIZE)
      end-perform
@@ -4945,6 +7820,58 @@
 *>
  ZC999-EXIT.
      exit     section.
+*>
+ ZD000-Load-Icao-Ref  SECTION.
+*>===========================
+*>
+*> Loads the bundled ICAO country/lat/long reference data (see
+*>   ICAOREF-FILE above) into ICAOREF-TABLE. Only done once per run -
+*>   as with ZB000-LOAD-AIRFIELDS, if the table is already loaded this
+*>   just falls straight through.
+*>
+     if       IREFT-SIZE > zero
+              go to ZD999-Exit.
+*>
+     initialize IREFT-ENTRIES.
+     move     zero to IREFT-SIZE.
+     open     input ICAOREF-FILE.
+     if       FS-Reply not = "00"
+              go to ZD999-Exit.                  *> No reference file bundled - lookups just fail quietly.
+*>
+ ZD020-Load-Icao-Ref-Read.
+     read     ICAOREF-FILE next record at end
+              go to ZD090-Load-Icao-Ref-Close.
+     if       IREFT-SIZE not < IREFT-MAX
+              go to ZD090-Load-Icao-Ref-Close.
+     add      1 to IREFT-SIZE.
+     move     IREF-ICAO      to IREFT-ICAO      (IREFT-SIZE).
+     move     IREF-COUNTRY   to IREFT-COUNTRY   (IREFT-SIZE).
+     move     IREF-LATITUDE  to IREFT-LATITUDE  (IREFT-SIZE).
+     move     IREF-LONGITUDE to IREFT-LONGITUDE (IREFT-SIZE).
+     go       to ZD020-Load-Icao-Ref-Read.
+*>
+ ZD090-Load-Icao-Ref-Close.
+     close    ICAOREF-FILE.
+*>
+ ZD999-Exit.  exit section.
+*>
+ ZD500-Lookup-Icao-Ref  SECTION.
+*>==============================
+*>
+*> Looks up WS-ICAO-Code in ICAOREF-TABLE, same style as
+*>   ZN000-SEARCH-FOR-ICAO. Sets ERROR-CODE to the matching table
+*>   index, or zero if not held in the reference data.
+*>
+     MOVE     ZERO TO ERROR-CODE.
+     if       IREFT-SIZE = zero
+              go to ZD599-Exit.
+     SET      QQR TO 1.
+     SEARCH   IREFT-ENTRY at end
+              move zero to Error-Code
+              WHEN IREFT-ICAO (QQR) = WS-ICAO-Code
+                   SET ERROR-CODE TO QQR.
+*>
+ ZD599-Exit.  exit section.
 *>
  ZE000-SEARCH-FOR-ICAO SECTION.
 *>============================
@@ -4983,6 +7910,71 @@
      ADD      WS-WORK2 TO WS-WORK1.
 *>
  ZG999-EXIT.  exit section.
+*>
+ ZF010-CONVERT-MAINT-TIME SECTION.
+*>================================
+*>
+*> As ZF000-CONVERT-LOGBK-TIME above, but for a cumulative maintenance-
+*>   hours total rather than a single flight leg's elapsed time - the
+*>   hours part is not capped at 23, since an airframe's hours-since-
+*>   overhaul or next-due total legitimately runs into the hundreds or
+*>   thousands. Converts WSM-TIME (see WS-MAINT-ENTRY) to minutes in
+*>   WS-WORK3.
+*>
+     MOVE     ZERO TO ERROR-CODE.
+     IF       WSM-HH NOT NUMERIC OR  WSM-MM NOT NUMERIC OR
+              WSM-MM > 59
+              MOVE 1 TO ERROR-CODE
+              GO TO ZF019-EXIT.
+*>
+     MULTIPLY WSM-HH BY 60 GIVING WS-WORK3.
+     ADD      WSM-MM TO WS-WORK3.
+*>
+ ZF019-EXIT.  exit section.
+*>
+ ZG010-RESTORE-MAINT-TIME SECTION.
+*>================================
+*>
+*> As ZG000-RESTORE-LOGBK-TIME above, but using the wider WS-WORK3/
+*>   WS-WORKB/WS-WORK4 fields (see CCC040-RESTORE-ANAL-TOTS) so
+*>   cumulative totals past 999.99 display correctly.
+*>
+     MOVE     ZERO TO ERROR-CODE.
+     DIVIDE   WS-WORK3 BY 60 GIVING WS-WORK3 REMAINDER WS-WORK4
+                       ON SIZE ERROR MOVE 1 TO ERROR-CODE.
+     MULTIPLY 100 BY WS-WORK3.
+     ADD      WS-WORK4 TO WS-WORK3.
+*>
+ ZG019-EXIT.  exit section.
+*>
+ ZF020-CONVERT-HOBBS SECTION.
+*>==========================
+*>
+*> Converts WSH-HOBBS (see WS-HOBBS-ENTRY) to tenths of an hour in
+*>   WS-WORK1, for FLT-HOBBS-OUT/FLT-HOBBS-IN.
+*>
+     MOVE     ZERO TO ERROR-CODE.
+     IF       WSH-HOBBS-WHOLE NOT NUMERIC OR WSH-HOBBS-TENTH NOT NUMERIC
+              MOVE 1 TO ERROR-CODE
+              GO TO ZF029-EXIT.
+*>
+     MULTIPLY WSH-HOBBS-WHOLE BY 10 GIVING WS-WORK1.
+     ADD      WSH-HOBBS-TENTH TO WS-WORK1.
+*>
+ ZF029-EXIT.  exit section.
+*>
+ ZG020-RESTORE-HOBBS SECTION.
+*>==========================
+*>
+*> As ZF020-CONVERT-HOBBS above, but restoring WS-WORK1 (tenths of an
+*>   hour) back to WSH-HOBBS for display.
+*>
+     MOVE     ZERO TO ERROR-CODE.
+     DIVIDE   WS-WORK1 BY 10 GIVING WSH-HOBBS-WHOLE REMAINDER WSH-HOBBS-TENTH
+                       ON SIZE ERROR MOVE 1 TO ERROR-CODE.
+     MOVE     "." TO WSH-HOBBS-DOT.
+*>
+ ZG029-EXIT.  exit section.
 *>
  ZH000-SEARCH-FOR-AIRCRAFT  SECTION.
 *>=================================
@@ -5095,6 +8087,13 @@
 *> Recreate Dat files from Seq files on
 *>   change of compiler or platform
 *>
+*> COBDUMP is called on the first record written to each rebuilt file
+*>   (a quick eyeball check that the layout lines up after a rebuild),
+*>   on the last record of each file (below, at ZM040-Finish, while it
+*>   is still sitting in the record area from the final successful
+*>   write) and on any record whose rewrite fails, to help diagnose it.
+*>
+     move     zero to WS-ZM-FL-Count WS-ZM-AC-Count WS-ZM-AF-Count.
      open     input  FlightlogBackup-File AircraftBackup-File AirfieldBackup-File.
      open     output Flightlog-File Aircraft-File Airfield-File.
 *>
@@ -5103,9 +8102,13 @@
               go to ZM020-Process-Aircraft.
      write    Flightlog-Record from FlightlogBackup-Record.
      if       FS-Reply not = "00"
+              call "COBDUMP" using Flightlog-Record
               display FL032 at 1201 with erase eol
               display FL006 at 1301 with erase eol
               go to ZM040-Finish.
+     add      1 to WS-ZM-FL-Count.
+     if       WS-ZM-FL-Count = 1
+              call "COBDUMP" using Flightlog-Record.
      go       to ZM010-Process-Flightlog.
 *>
  ZM020-Process-Aircraft.
@@ -5113,9 +8116,13 @@
               go to ZM030-Process-Airfield.
      write    Aircraft-Record from AircraftBackup-Record.
      if       FS-Reply not = "00"
+              call "COBDUMP" using Aircraft-Record
               display FL033 at 1201 with erase eol
               display FL006 at 1301 with erase eol
               go to ZM040-Finish.
+     add      1 to WS-ZM-AC-Count.
+     if       WS-ZM-AC-Count = 1
+              call "COBDUMP" using Aircraft-Record.
      go       to ZM020-Process-Aircraft.
 *>
  ZM030-Process-Airfield.
@@ -5124,12 +8131,22 @@
      IF       icao-code not alphabetic go to ZM030-Process-Airfield.
      write    Airfield-Record from AirfieldBackup-Record.
      if       FS-Reply not = "00"
+              call "COBDUMP" using Airfield-Record
               display FL034 at 1201 with erase eol
               display FL006 at 1301 with erase eol
               go to ZM040-Finish.
+     add      1 to WS-ZM-AF-Count.
+     if       WS-ZM-AF-Count = 1
+              call "COBDUMP" using Airfield-Record.
      go       to ZM030-Process-Airfield.
 *>
  ZM040-Finish.
+     if       WS-ZM-FL-Count not = zero
+              call "COBDUMP" using Flightlog-Record.
+     if       WS-ZM-AC-Count not = zero
+              call "COBDUMP" using Aircraft-Record.
+     if       WS-ZM-AF-Count not = zero
+              call "COBDUMP" using Airfield-Record.
      close     FlightlogBackup-File AircraftBackup-File AirfieldBackup-File.
      close     Flightlog-File Aircraft-File Airfield-File.
 *>
@@ -5368,3 +8385,9 @@
 *>
  zza999-exit. exit section.
 *>
+*> Common MySQL routines used by CK000-Export-Monthly-Totals-MySQL -
+*>   see tools/mysql-procedures.cpy, the same copybook
+*>   tools/JC-SQL-Precompiler/prtschema2.cbl uses.
+*>
+ COPY "mysql-procedures.cpy".
+*>
