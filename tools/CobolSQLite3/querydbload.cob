@@ -0,0 +1,374 @@
+*> ** >>SOURCE FORMAT IS FREE
+*>
+*> Purpose   : Nightly query-database loader.
+*>
+*>             Reads every record on the live flightlog.dat file and the
+*>             latest worldcities8 CSV extract (countrycode, countryname,
+*>             cityname, latitude, longitude, population - the same
+*>             quoted-CSV layout worldcities8's write-csv-line produces)
+*>             and loads them into a single SQLite database so ad-hoc
+*>             reporting queries do not have to run against the live
+*>             indexed files.  Intended to be run out of hours, after
+*>             flightlog has been closed down for the day and a fresh
+*>             worldcities8 CSV extract has been produced.
+*>
+*>             The database is dropped and rebuilt from scratch on every
+*>             run, so this is a full nightly reload, not an incremental
+*>             one - simplest thing that works for the data volumes this
+*>             system sees.
+*>
+*> Written   : 2026.
+*>
+*> Tectonics : Install the SQLite3 library (sqlite.org), if required.
+*>             prompt$ cobc -x querydbload.cob
+*>             prompt$ export COB_PRE_LOAD=CobolSQLite3
+*>             prompt$ ./querydbload [csv-extract-file] [database-name]
+*>
+*>             Both command-line arguments are optional - see
+*>             1000-Get-Parameters below for the defaults used when they
+*>             are omitted.
+
+identification division.
+
+  program-id.                          QueryDBLoad.
+
+environment division.
+
+  configuration section.
+
+    repository.
+      copy "CobolSQLite3-CSR.cpy".
+      function all intrinsic.
+
+  input-output section.
+
+  file-control.
+
+      select flightlog-file            assign       "flightlog.dat"
+                                        access       dynamic
+                                        organization indexed
+                                        status       flightlog-status
+                                        record key   flt-date-time-key.
+
+      select city-extract-file         assign       ws-csv-extract-name
+                                        organization line sequential
+                                        status       city-extract-status.
+
+data division.
+
+  file section.
+
+  fd  flightlog-file.
+  01  flightlog-record.
+      03  flt-date-time-key.
+          05  flt-date              pic 9(8).
+          05  flt-start             pic 9(4).
+      03  flt-end                   pic 9(4).
+      03  flt-ac-type               pic x(8).
+      03  flt-ac-reg                pic x(6).
+      03  flt-captain               pic x(15).
+      03  flt-capacity              pic xxx.
+      03  flt-from                  pic x(4).
+      03  flt-to                    pic x(4).
+      03  flt-ms                    pic x.
+      03  filler                    occurs 2.
+          05  flt-p1                pic 9(4).
+          05  flt-p23               pic 9(4).
+      03  flt-instrument            pic 9(4).
+      03  flt-remarks               pic x(32).
+      03  flt-hobbs-out             pic 9(5).
+      03  flt-hobbs-in              pic 9(5).
+      03  flt-fuel-uplift           pic 9(4).
+      03  flt-fuel-remaining        pic 9(4).
+
+  fd  city-extract-file.
+  01  city-extract-record            pic x(256).
+
+  working-storage section.
+
+    copy "CobolSQLite3-WS.cpy".
+
+    01  flightlog-status              pic x(2).
+    01  city-extract-status           pic x(2).
+      88  city-extract-file-missing     value "35".
+      88  city-extract-ok               value "00".
+
+    01  ws-csv-extract-name           pic x(128).
+    01  ws-db-name                    pic x(128).
+
+    01  ws-flight-count               pic 9(9)  comp  value zero.
+    01  ws-city-count                 pic 9(9)  comp  value zero.
+    01  ws-city-bad-count             pic 9(9)  comp  value zero.
+
+    01  sql-statements.
+      05  drop-table-flightlog        pic x(040) value
+            "drop table if exists flightlog;".
+      05  create-table-flightlog      pic x(300) value
+            "create table flightlog(
+             flt_date int, flt_start int, flt_end int,
+             ac_type text, ac_reg text, captain text,
+             from_icao text, to_icao text,
+             day_mins int, night_mins int);".
+      05  insert-into-flightlog       pic x(160) value
+            "insert into flightlog (flt_date, flt_start, flt_end,
+             ac_type, ac_reg, captain, from_icao, to_icao,
+             day_mins, night_mins)
+             values (?, ?, ?, ?, ?, ?, ?, ?, ?, ?);".
+      05  drop-table-selectedcity     pic x(040) value
+            "drop table if exists selectedcity;".
+      05  create-table-selectedcity   pic x(220) value
+            "create table selectedcity(
+             countrycode text, countryname text, cityname text,
+             latitude real, longitude real, population int);".
+      05  insert-into-selectedcity    pic x(160) value
+            "insert into selectedcity (countrycode, countryname,
+             cityname, latitude, longitude, population)
+             values (?, ?, ?, ?, ?, ?);".
+
+*> Working fields used to bind the flightlog row being loaded - DBBIND
+*>   takes an alphanumeric parameter value, so every host field is
+*>   moved out to a display-format work field first.
+    01  wk-flt-date                  pic 9(8).
+    01  wk-flt-start                 pic 9(4).
+    01  wk-flt-end                   pic 9(4).
+    01  wk-day-mins                  pic 9(5).
+    01  wk-night-mins                pic 9(5).
+
+*> Working fields used to split and bind one worldcities8 CSV row -
+*>   see 4000-Load-Cities.  The CSV is the plain quoted layout produced
+*>   by worldcities8's write-csv-line, not a general
+*>   purpose CSV parser - embedded commas inside a name would break
+*>   this, but geonames city/country names do not carry them.
+    01  wk-csv-country-code          pic x(8).
+    01  wk-csv-country-name          pic x(80).
+    01  wk-csv-city-name             pic x(48).
+    01  wk-csv-latitude              pic x(20).
+    01  wk-csv-longitude             pic x(20).
+    01  wk-csv-population            pic x(16).
+
+procedure division.
+
+QueryDBLoad-mainline.
+
+  perform 1000-Get-Parameters
+
+  display "querydbload: loading ", trim(ws-db-name) end-display
+
+  move DBOPEN(ws-db-name) to db-object
+
+  if DBSTATUS <> ZERO then
+    display "DBOPEN: ", DBERRMSG end-display
+    goback
+  end-if
+
+  perform 2000-Load-Flightlog
+  perform 3000-Load-Cities
+
+  if DBCLOSE(db-object) <> ZERO then
+    display "DBCLOSE: ", DBERRMSG end-display
+  end-if
+
+  display "querydbload: " ws-flight-count " flight record(s), "
+          ws-city-count " city record(s) loaded ("
+          ws-city-bad-count " city row(s) skipped)" end-display
+
+  move zero to return-code
+  goback
+  .
+
+1000-Get-Parameters.
+
+*> Both arguments are optional - default to the live flightlog data
+*>   file's own working directory and a fixed query-database name so a
+*>   cron job can call this with no arguments at all.
+
+  accept ws-csv-extract-name from command-line end-accept
+  if ws-csv-extract-name = spaces
+    move "worldcities8-extract.csv" to ws-csv-extract-name
+  end-if
+
+  move "queries.sdb" to ws-db-name
+  .
+
+2000-Load-Flightlog.
+
+  move zero to ws-flight-count
+
+  if DBSQL(db-object, drop-table-flightlog) <> ZERO then
+    display "DBSQL (drop flightlog): ", DBERRMSG end-display
+    goback
+  end-if
+
+  if DBSQL(db-object, create-table-flightlog) <> ZERO then
+    display "DBSQL (create flightlog): ", DBERRMSG end-display
+    goback
+  end-if
+
+  move DBCOMPILE(db-object, insert-into-flightlog) to sql-object
+
+  if DBSTATUS <> ZERO then
+    display "DBCOMPILE (insert flightlog): ", DBERRMSG end-display
+    goback
+  end-if
+
+  open input flightlog-file
+
+  if flightlog-status <> "00" then
+    display "querydbload: flightlog.dat not opened, status "
+            flightlog-status ", skipping flight load" end-display
+  else
+    start flightlog-file first
+    if flightlog-status = "00"
+      perform 2100-Load-Flightlog-Row
+        until flightlog-status <> "00"
+    end-if
+    close flightlog-file
+  end-if
+
+  if DBRELEASE(sql-object) <> ZERO then
+    display "DBRELEASE (flightlog): ", DBERRMSG end-display
+  end-if
+  .
+
+2100-Load-Flightlog-Row.
+
+  read flightlog-file next
+    at end
+      move "10" to flightlog-status
+      exit paragraph
+  end-read
+
+  move flt-date  to wk-flt-date
+  move flt-start to wk-flt-start
+  move flt-end   to wk-flt-end
+  add  flt-p1 (1) flt-p23 (1) giving wk-day-mins
+  add  flt-p1 (2) flt-p23 (2) giving wk-night-mins
+
+  if DBBIND(sql-object, 1, wk-flt-date) <> ZERO
+  or DBBIND(sql-object, 2, wk-flt-start) <> ZERO
+  or DBBIND(sql-object, 3, wk-flt-end) <> ZERO
+  or DBBIND(sql-object, 4, flt-ac-type) <> ZERO
+  or DBBIND(sql-object, 5, flt-ac-reg) <> ZERO
+  or DBBIND(sql-object, 6, flt-captain) <> ZERO
+  or DBBIND(sql-object, 7, flt-from) <> ZERO
+  or DBBIND(sql-object, 8, flt-to) <> ZERO
+  or DBBIND(sql-object, 9, wk-day-mins) <> ZERO
+  or DBBIND(sql-object, 10, wk-night-mins) <> ZERO then
+    display "DBBIND (flightlog): ", DBERRMSG end-display
+    goback
+  end-if
+
+  move DBEXECUTE(sql-object) to db-status
+
+  if not call-successful and not sql-statement-finished then
+    display "DBEXECUTE (flightlog): ", DBERRMSG end-display
+    goback
+  end-if
+
+  if DBRESET(sql-object) <> ZERO then
+    display "DBRESET (flightlog): ", DBERRMSG end-display
+    goback
+  end-if
+
+  add 1 to ws-flight-count
+  .
+
+3000-Load-Cities.
+
+  move zero to ws-city-count ws-city-bad-count
+
+  if DBSQL(db-object, drop-table-selectedcity) <> ZERO then
+    display "DBSQL (drop selectedcity): ", DBERRMSG end-display
+    goback
+  end-if
+
+  if DBSQL(db-object, create-table-selectedcity) <> ZERO then
+    display "DBSQL (create selectedcity): ", DBERRMSG end-display
+    goback
+  end-if
+
+  move DBCOMPILE(db-object, insert-into-selectedcity) to sql-object
+
+  if DBSTATUS <> ZERO then
+    display "DBCOMPILE (insert selectedcity): ", DBERRMSG end-display
+    goback
+  end-if
+
+  open input city-extract-file
+
+  if not city-extract-ok then
+    display "querydbload: ", trim(ws-csv-extract-name),
+            " not opened, status ", city-extract-status,
+            ", skipping city load" end-display
+  else
+    perform 3100-Load-City-Row
+      until city-extract-status <> "00"
+    close city-extract-file
+  end-if
+
+  if DBRELEASE(sql-object) <> ZERO then
+    display "DBRELEASE (selectedcity): ", DBERRMSG end-display
+  end-if
+  .
+
+3100-Load-City-Row.
+
+  read city-extract-file
+    at end
+      move "10" to city-extract-status
+      exit paragraph
+  end-read
+
+  perform 3200-Split-City-Row
+
+  if wk-csv-city-name = spaces then
+    add 1 to ws-city-bad-count
+    exit paragraph
+  end-if
+
+  if DBBIND(sql-object, 1, trim(wk-csv-country-code)) <> ZERO
+  or DBBIND(sql-object, 2, trim(wk-csv-country-name)) <> ZERO
+  or DBBIND(sql-object, 3, trim(wk-csv-city-name)) <> ZERO
+  or DBBIND(sql-object, 4, trim(wk-csv-latitude)) <> ZERO
+  or DBBIND(sql-object, 5, trim(wk-csv-longitude)) <> ZERO
+  or DBBIND(sql-object, 6, trim(wk-csv-population)) <> ZERO then
+    display "DBBIND (selectedcity): ", DBERRMSG end-display
+    add 1 to ws-city-bad-count
+    exit paragraph
+  end-if
+
+  move DBEXECUTE(sql-object) to db-status
+
+  if not call-successful and not sql-statement-finished then
+    display "DBEXECUTE (selectedcity): ", DBERRMSG end-display
+    add 1 to ws-city-bad-count
+    exit paragraph
+  end-if
+
+  if DBRESET(sql-object) <> ZERO then
+    display "DBRESET (selectedcity): ", DBERRMSG end-display
+    goback
+  end-if
+
+  add 1 to ws-city-count
+  .
+
+3200-Split-City-Row.
+
+*> "CC","Country Name","City Name",lat,long,population
+
+  move spaces to wk-csv-country-code wk-csv-country-name
+                 wk-csv-city-name wk-csv-latitude
+                 wk-csv-longitude wk-csv-population
+
+  unstring city-extract-record delimited by ","
+    into wk-csv-country-code wk-csv-country-name wk-csv-city-name
+         wk-csv-latitude wk-csv-longitude wk-csv-population
+  end-unstring
+
+  inspect wk-csv-country-code  replacing all '"' by space
+  inspect wk-csv-country-name  replacing all '"' by space
+  inspect wk-csv-city-name     replacing all '"' by space
+  .
+
+end program QueryDBLoad.
