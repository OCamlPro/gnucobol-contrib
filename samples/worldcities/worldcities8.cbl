@@ -7,12 +7,12 @@
       * modify it under the terms of the GNU General Public License as
       * published by the Free Software Foundation; either version 2,
       * or (at your option) any later version.
-      * 
+      *
       * This program is distributed in the hope that it will be useful,
       * but WITHOUT ANY WARRANTY; without even the implied warranty of
       * MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
       * GNU General Public License for more details.
-      * 
+      *
       * You should have received a copy of the GNU General Public
       * License along with this software; see the file COPYING.
       * If not, write to the Free Software Foundation, Inc.,
@@ -25,6 +25,27 @@
       *     worldcity files, and feature-classes
       * 2)  show all feature-classes
       *==================================================
+      * modify worldcities8 (build 8.10)
+      *
+      * 3)  accept a list (or a wildcard) of polygon files
+      *     and loop the point-in-polygon test and the
+      *     KML/report output once per polygon, over a
+      *     single sort of the city file
+      * 4)  spool the sorted/filtered city data to a
+      *     restartable work file so a crash between the
+      *     sort and the report/KML pass doesn't force a
+      *     full re-sort
+      * 5)  raise and guard the polygon node limit, and
+      *     validate the city/country file column layout
+      *     up front
+      * 6)  add a minimum population filter, a continent
+      *     selection alternative to a polygon (with a
+      *     top-N-by-population cutoff per country), a
+      *     per-country summary count and an "unknown
+      *     country" reconciliation section on the report
+      * 7)  add a scripted "define a new polygon" path,
+      *     a CSV export option and a KML legend
+      *==================================================
       * How to create and save a google-earth polygon
       * (it's not obvious):
       *
@@ -33,7 +54,7 @@
       *
       *      you can open google-earth by typing google
       *      in the Polygon File field
-      * 
+      *
       * 2. click on the polygon icon in the toolbar
       *      (the third icon in the toolbar - it looks
       *       like a bent benzene ring)
@@ -45,11 +66,17 @@
       *      the bottom of the polygon sidebar and may
       *      not be completely visible)
       * 6. the saved polygon name will appear at the
-      *      bottom of the sidebar on the left 
+      *      bottom of the sidebar on the left
       * 7. right-click on the saved polygon name
       *      and select 'save place as. . .'
       * 8. save the polygon as a kml (not kmz) file
-      *      in the same directory as the worldcityfiles 
+      *      in the same directory as the worldcityfiles
+      *
+      * or, for a quick "everything within N km of here"
+      * extract, enter 'new' in the Polygon File field and
+      * worldcities8 will build and save the polygon for
+      * you from a centre point and a radius, or from a
+      * typed list of lat/long pairs - see define-polygon.
       *==================================================
 
        environment division.
@@ -68,21 +95,47 @@
                file status is country-file-status
                organization is line sequential.
 
+            select altname-file
+               assign to altname-file-name
+               file status is altname-file-status
+               organization is line sequential.
+
             select report-file
                assign to report-file-name
                file status is report-file-status.
 
-            select sort-file.
+            select sort-file
+               assign to disk 'sortwork'.
+
+            select spool-file
+               assign to spool-file-name
+               file status is spool-file-status
+               organization is line sequential.
+
+            select restart-marker-file
+               assign to restart-marker-name
+               file status is restart-marker-status
+               organization is line sequential.
 
             select kml-file
                assign to kml-file-name
                organization is line sequential.
 
+            select csv-file
+               assign to csv-file-name
+               file status is csv-file-status
+               organization is line sequential.
+
             select polygon-file
                assign to polygon-file-name
                file status is polygon-file-status
                organization is line sequential.
 
+            select config-file
+               assign to config-file-name
+               file status is config-file-status
+               organization is line sequential.
+
             select system-file
                assign to 'temp'
                file status is system-file-status
@@ -96,12 +149,18 @@
        fd  polygon-file.
        01  polygon-record pic x(32000).
 
+       fd  config-file.
+       01  config-record pic x(128).
+
        fd  report-file.
        01  report-record pic x(72).
 
        fd  country-file.
        01  country-record pic x(1000).
 
+       fd  altname-file.
+       01  altname-record pic x(1000).
+
        fd  city-file.
        01  city-record pic x(1000).
 
@@ -113,11 +172,29 @@
            03  sort-city-name pic x(43).
            03  sort-city-latitude pic s9(3)v9(6).
            03  sort-city-longitude pic s9(3)v9(6).
+           03  sort-city-geonameid pic 9(9).
+
+       fd  spool-file.
+       01  spool-record.
+           03  spool-country-code pic x(2).
+           03  spool-feature pic x.
+           03  spool-population pic 9(9).
+           03  spool-name pic x(43).
+           03  spool-latitude pic s9(3)v9(6).
+           03  spool-longitude pic s9(3)v9(6).
+           03  spool-geonameid pic 9(9).
+
+       fd  restart-marker-file.
+       01  restart-marker-record pic x(128).
 
        fd  kml-file.
        01  kml-record pic x(32000).
 
+       fd  csv-file.
+       01  csv-record pic x(256).
+
        working-storage section.
+       01  build-tag pic x(16) value 'build 8.10'.
        01  command-file-name pic x(128) value 'worldcities8.sh'.
        01  techtonics.
            03  pic x(128) value 'rm run-file'.
@@ -129,6 +206,8 @@
            03  pic x(128) value 'export SOURCE='
                & 'http://download.geonames.org/export/dump/'.
            03  pic x(128) value 'export FILES=$HOME/worldcityfiles'.
+           03  pic x(128) value 'export OUTDIR=$HOME/worldcityfiles'.
+           03  pic x(128) value 'export ALTLANG=en'.
            03  pic x(128) value
                'cobc -x -W worldcities8.cbl commonroutines.cbl'.
            03  pic x(128) value 'rm $FILES/worldcities8.kml'.
@@ -151,12 +230,12 @@
        01  polygon-country-name pic X(72).
        01  polygon-latitude pic S9(3)V9(6).
        01  polygon-longitude pic S9(3)V9(6).
-       
+
        01  crossing-longitude pic s9(3)v9(6).
        01  crossings pic x(4).
        01  node-idx pic 9(3).
        01  node-max pic 9(3).
-       01  node-lim pic 9(3) value 100.
+       01  node-lim pic 9(3) value 500.
        01  processing-coordinates pic x.
        01  polygon-pointer pic 9(5).
        01  max-longitude pic s9(3)v9(13).
@@ -166,14 +245,14 @@
        01  delta-latitude pic s9(3)v9(13).
        01  delta-longitude pic s9(3)v9(13).
        01  kml-polygon.
-           03  filler occurs 100.
+           03  filler occurs 500.
                05  kml-longitude pic s9(3)v9(13).
                05  kml-latitude pic s9(3)v9(13).
                05  kml-altitude pic s9(5).
                05  kml-slope-type pic x.
                05  kml-slope pic s9(2)v9(6).
        01  start-edge redefines kml-polygon.
-           03  filler occurs 99.
+           03  filler occurs 499.
                05  start-longitude pic s9(3)v9(13).
                05  start-latitude pic s9(3)v9(13).
                05  start-altitude pic s9(5).
@@ -192,14 +271,24 @@
                05  filler pic s9(5).
                05  filler pic x.
                05  filler pic s9(2)v9(6).
-           03  filler occurs 99.
+           03  filler occurs 499.
                05  end-longitude pic s9(3)v9(13).
                05  end-latitude pic s9(3)v9(13).
                05  end-altitude pic s9(5).
                05  end-slope-type pic x.
                05  end-slope pic s9(2)v9(6).
 
+      *  multiple polygon files selected on the parameter screen
+       01  polygon-max pic 99 value 0.
+       01  polygon-lim pic 99 value 20.
+       01  polygon-idx pic 99.
+       01  polygon-table.
+           03  polygon-entry pic x(128) occurs 20.
+       01  polygon-entry-only pic x(40).
+
        01  end-sort-file pic x.
+       01  end-spool-file pic x.
+       01  restart-ok pic x value 'n'.
 
        01  print-run-control.
            03  print-run-function pic x(5) value 'open'.
@@ -217,6 +306,21 @@
 
        01  report-file-name pic x(64) value 'report-file'.
        01  report-file-status pic x(2).
+       01  spool-file-name pic x(64) value 'spool-file'.
+       01  spool-file-status pic x(2).
+       01  output-directory pic x(64).
+       01  run-timestamp pic x(14).
+
+      *  restart-marker-file fields - records which spool file (and
+      *  which selection criteria) the last interrupted run left
+      *  behind, so a later run only restarts from it when the
+      *  criteria still match; anything else and it sorts fresh.
+       01  restart-marker-name pic x(64) value 'worldcities8.restart'.
+       01  restart-marker-status pic x(2).
+       01  marker-spool-file-name pic x(64).
+       01  marker-city-file-name pic x(128).
+       01  marker-min-population pic x(9).
+       01  marker-features pic x(10).
 
        01  report-page-count pic 999.
        01  report-line-count pic 99.
@@ -264,6 +368,12 @@
            03  filler pic x.
            03  report-slope pic -9(2).9(6).
 
+       01  report-line-3 redefines report-line.
+           03  filler pic x(5).
+           03  report-summary-code pic x(3).
+           03  report-summary-name pic x(40).
+           03  report-summary-count pic z(7)9b.
+
        01  country-file-name pic x(64).
        01  country-file-status pic x(2).
 
@@ -293,7 +403,76 @@
                05  neighbours pic x(100).
                05  equivalentfipscode pic x(2).
 
+      *  per-country summary counts of cities selected
+       01  country-summary-max pic 9(3) value 0.
+       01  country-summary-idx pic 9(3).
+       01  country-summary-table.
+           03  country-summary-entry occurs 900.
+               05  cs-country-code pic x(2).
+               05  cs-country-name pic x(64).
+               05  cs-count pic 9(7).
+
+      *  country codes on cities that could not be matched to the
+      *  country-table, with a sample city name for reconciliation
+       01  unknown-max pic 9(3) value 0.
+       01  unknown-lim pic 9(3) value 200.
+       01  unknown-idx pic 9(3).
+       01  unknown-table.
+           03  unknown-entry occurs 200.
+               05  unk-country-code pic x(2).
+               05  unk-sample-city pic x(43).
+               05  unk-count pic 9(7).
+
+      *  continent code selection, an alternative to a polygon
+       01  continent-code pic x(2).
+       01  continent-idx pic 9.
+       01  continent-max pic 9 value 7.
+       01  continent-ok pic x value 'n'.
+       01  continent-table.
+           03  continent-entry pic x(22) value 'Africa         AF'.
+           03  continent-entry pic x(22) value 'Asia           AS'.
+           03  continent-entry pic x(22) value 'Europe         EU'.
+           03  continent-entry pic x(22) value 'NorthAmerica   NA'.
+           03  continent-entry pic x(22) value 'Oceania        OC'.
+           03  continent-entry pic x(22) value 'SouthAmerica   SA'.
+           03  continent-entry pic x(22) value 'Antarctica     AN'.
+       01  filler redefines continent-table.
+           03  continent-line occurs 7.
+               05  continent-name pic x(15).
+               05  continent-abbrev pic x(2).
+               05  filler pic x(5).
+
+      *  top-N-by-population cutoff per country, used in
+      *  continent mode
+       01  top-n-population pic 9(3) value 0.
+       01  top-n-count pic 9(3).
+
        01  kml-file-name pic x(64).
+       01  altname-file-name pic x(64).
+       01  altname-file-status pic x(2).
+       01  preferred-language pic x(4) value spaces.
+
+      *  a light-weight alternate-name lookup - enough for a
+      *  regional extract, not for all of alternateNamesV2.txt
+       01  altname-max pic 9(4) value 0.
+       01  altname-lim pic 9(4) value 4000.
+       01  altname-idx pic 9(4).
+       01  altname-table.
+           03  altname-entry occurs 4000.
+               05  altname-geonameid pic 9(9).
+               05  altname-iso-lang pic x(7).
+               05  altname-name pic x(200).
+       01  altname-columns.
+           03  altname-alternatenameid pic 9(9).
+           03  altname-c-geonameid pic 9(9).
+           03  altname-c-isolanguage pic x(7).
+           03  altname-c-alternatename pic x(200).
+           03  altname-c-ispreferredname pic x(5).
+           03  altname-c-isshortname pic x(5).
+           03  altname-c-iscolloquial pic x(5).
+           03  altname-c-ishistoric pic x(5).
+       01  found-altname pic x value 'n'.
+       01  city-alternate-name pic x(200) value spaces.
 
        01  city-file-status pic x(2).
 
@@ -333,6 +512,12 @@
            03  admin4code-length pic 9(2).
            03  timezone-length pic 9(2).
 
+      *  first-record column-count validation
+       01  first-city-record pic x value 'y'.
+       01  first-country-record pic x value 'y'.
+       01  column-count pic 99.
+       01  column-pointer pic 9(5) value 1.
+
        01  current-country-code pic x(3) value space.
 
        01  fcx pic 99.
@@ -360,6 +545,7 @@
            03  featureclass-line occurs 9.
                05  featureclasscode pic x.
                05  featureclassvalue pic x(29).
+       01  featureclass-used pic x occurs 9 value 'n'.
 
        01  ct-time.
            03  ct-hour pic 99.
@@ -383,6 +569,8 @@
         01  browser-name pic x(70).
         01  source-name pic x(70).
         01  maps-name pic x(70).
+        01  outdir-name pic x(70).
+        01  altlang-name pic x(70).
 
       * parameter screen definitions
 
@@ -398,6 +586,9 @@
         77  polygon-file-ok pic x value 'n'.
         77  city-file-ok pic x value 'n'.
         77  features-ok pic x value 'n'.
+        77  population-ok pic x value 'n'.
+        77  export-ok pic x value 'n'.
+        77  db-export-ok pic x value 'n'.
         01  polygon-file-only pic x(40).
         01  polygon-file-name pic x(128).
         01  city-file-only pic x(40).
@@ -405,6 +596,13 @@
         01  features pic x(10).
         01  features-idx pic 9(2).
         01  features-max pic 9(2) value 10.
+        01  min-population-only pic x(9) value '0'.
+        01  min-population pic 9(9) value 0.
+        01  csv-export-only pic x(1) value 'n'.
+        01  csv-file-name pic x(64).
+        01  csv-file-status pic x(2).
+        01  db-export-only pic x(1) value 'n'.
+        01  db-row-count pic 9(9) value 0.
         01  message-idx pic 9(2).
         01  message-max pic 9(2) value 10.
         01  error-message pic x(75).
@@ -426,6 +624,52 @@
         01  progress-integer pic 9(3).
         01  progress-remainder pic 9(9).
 
+      * define-a-new-polygon fields
+
+        01  define-choice pic x(6).
+        01  define-centre-latitude pic s9(3)v9(6).
+        01  define-centre-longitude pic s9(3)v9(6).
+        01  define-radius-km pic 9(4).
+        01  define-node-max pic 99 value 16.
+        01  define-point-idx pic 99.
+        01  define-bearing pic 9(3)v9.
+        01  define-point-latitude pic s9(3)v9(6).
+        01  define-point-longitude pic s9(3)v9(6).
+        01  define-radians usage comp-2.
+        01  define-new-file-name pic x(40).
+
+      * config-file fields
+
+        01  config-file-name pic x(64) value 'worldcities8.cfg'.
+        01  config-file-status pic x(2).
+        01  config-ok pic x value 'n'.
+        01  config-printqueue pic x(40).
+        01  config-browser pic x(40).
+        01  config-maps pic x(40).
+        01  config-source pic x(70).
+        01  config-files-dir pic x(70).
+        01  config-outdir pic x(70).
+        01  config-altlang pic x(4).
+
+      *==========================================================
+      *  a generalized revival of worldcities5/6's
+      *  "selectedcity" postgresql table load, offered alongside
+      *  the csv export option rather than replacing it.
+      *==========================================================
+        exec sql begin declare section end-exec.
+        01  dbname pic x(30).
+        01  username pic x(30).
+        01  password pic x(10).
+        01  selected-country-code pic x(2).
+        01  selected-country-name pic x(72).
+        01  selected-city-name pic x(43).
+        01  selected-latitude pic s9(3)v9(6).
+        01  selected-longitude pic s9(3)v9(6).
+        01  selected-population pic s9(9).
+        01  db-reconcile-count pic s9(9).
+        exec sql end declare section end-exec.
+        copy sqlca.
+
         screen section.
         01  parameter-screen.
             03  background-color white highlight.
@@ -434,54 +678,95 @@
                 foreground-color black highlight.
                 05 blank screen.
                 05 line 2 column 2 value 'worldcities8 parameters'.
-                05 line 4 column 12 value 'Polygon File:'.
-                05 screen-polygon-file-only line 4 column 26 pic x(40)
+                05 line 3 column 50 pic x(16) from build-tag.
+                05 line 4 column 6 value 'Continent Code:'.
+                05 screen-continent-code line 4 column 26 pic x(2)
+                   using continent-code.
+                05 line 5 column 5 value 'Polygon File(s):'.
+                05 screen-polygon-file-only line 5 column 26 pic x(40)
                    using polygon-file-only.
-                05 line 5 column 15 value 'City File:'.
-                05 screen-city-file-only line 5 column 26  pic x(40)  
+                05 line 6 column 9 value 'City File:'.
+                05 screen-city-file-only line 6 column 26  pic x(40)
                    using city-file-only.
-                05 line 6 column 9 value 'Feature Classes:'.
-                05 screen-features line 6 column 26 pic x(10)  
+                05 line 7 column 3 value 'Feature Classes:'.
+                05 screen-features line 7 column 26 pic x(10)
                    using features.
-                05 screen-error-message line 7 column 26 pic x(75)
+                05 line 8 column 1 value 'Min Population:'.
+                05 screen-min-population line 8 column 26 pic x(9)
+                   using min-population-only.
+                05 line 9 column 6 value 'CSV Export (Y/N):'.
+                05 screen-csv-export line 9 column 26 pic x(1)
+                   using csv-export-only.
+                05 screen-error-message line 10 column 26 pic x(75)
                    from error-message.
-                05 screen-message line 8 column 2 pic x(75)  
+                05 screen-message line 11 column 2 pic x(75)
                    from message-line.
-                05 screen-message1 line 9 column 5 pic x(70)  
+                05 screen-message1 line 12 column 5 pic x(70)
                    from message-line1.
-                05 screen-message2 line 10 column 5 pic x(70)  
+                05 screen-message2 line 13 column 5 pic x(70)
                    from message-line2.
-                05 screen-message3 line 11 column 5 pic x(70)  
+                05 screen-message3 line 14 column 5 pic x(70)
                    from message-line3.
-                05 screen-message4 line 12 column 5 pic x(70)  
+                05 screen-message4 line 15 column 5 pic x(70)
                    from message-line4.
-                05 screen-message5 line 13 column 5 pic x(70)  
+                05 screen-message5 line 16 column 5 pic x(70)
                    from message-line5.
-                05 screen-message6 line 14 column 5 pic x(70)  
+                05 screen-message6 line 17 column 5 pic x(70)
                    from message-line6.
-                05 screen-message7 line 15 column 5 pic x(70)  
+                05 screen-message7 line 18 column 5 pic x(70)
                    from message-line7.
-                05 screen-message8 line 16 column 5 pic x(70)  
+                05 screen-message8 line 19 column 5 pic x(70)
                    from message-line8.
-                05 screen-message9 line 17 column 5 pic x(70)  
+                05 screen-message9 line 20 column 5 pic x(70)
                    from message-line9.
-                05 screen-message10 line 18 column 5 pic x(70)  
+                05 screen-message10 line 21 column 5 pic x(70)
                    from message-line10.
-                05 line 20 column 2 value
+                05 line 23 column 2 value
                    'enter abort in the open field to terminate'.
-                05 line 21 column 2 value
-                   'enter define in Polygon File to define a polygon'.
-                05 line 22 column 2 value
-                   'enter download in City File to download a file'.
+                05 line 24 column 2 value
+                   'Polygon File(s): a name, a comma list, a *.kml'.
+                05 line 25 column 2 value
+                   'wildcard, new to define one, or define for maps'.
 
-       01  tab pic x value x'09'.
+        01  configuration-screen.
+            03  background-color white highlight.
+                05 blank screen.
+            03  background-color white
+                foreground-color black highlight.
+                05 blank screen.
+                05 line 2 column 2 value
+                   'worldcities8 configuration'.
+                05 line 4 column 2 value 'Print Queue:'.
+                05 screen-config-printqueue line 4 column 24 pic x(40)
+                   using config-printqueue.
+                05 line 5 column 2 value 'Browser:'.
+                05 screen-config-browser line 5 column 24 pic x(40)
+                   using config-browser.
+                05 line 6 column 2 value 'Maps Viewer:'.
+                05 screen-config-maps line 6 column 24 pic x(40)
+                   using config-maps.
+                05 line 7 column 2 value 'Download Source (url):'.
+                05 screen-config-source line 7 column 26 pic x(70)
+                   using config-source.
+                05 line 8 column 2 value 'City Files Directory:'.
+                05 screen-config-files-dir line 8 column 26 pic x(70)
+                   using config-files-dir.
+                05 line 9 column 2 value 'Output Directory:'.
+                05 screen-config-outdir line 9 column 26 pic x(70)
+                   using config-outdir.
+                05 line 10 column 2 value 'Alternate Language Code:'.
+                05 screen-config-altlang line 10 column 28 pic x(4)
+                   using config-altlang.
+                05 line 12 column 2 value
+                   'enter values, then press return'.
 
        procedure division chaining country-file-name kml-file-name.
        start-worldcities8.
            call 'printrunreport' using print-run-control end-call
 
            move 'y' to display-run-line
-           move 'starting worldcities8' to run-line
+           string 'starting worldcities8 ' build-tag
+               delimited by size into run-line end-string
            move 2 to run-skip-count
            call 'printrunreport' using print-run-control end-call
 
@@ -492,6 +777,12 @@
                call 'printrunreport' using print-run-control end-call
                stop run
            end-if
+           if country-file-name = 'configure'
+               perform configure-environment
+               move 'close' to print-run-function
+               call 'printrunreport' using print-run-control end-call
+               stop run
+           end-if
            move 'n' to display-run-line
 
       ***  get the external variables
@@ -514,17 +805,95 @@
            perform get-external-variable
            move system-record to maps-name
 
+           move 'echo $OUTDIR > temp' to system-command
+           perform get-external-variable
+           move system-record to outdir-name
+           if trim(outdir-name) = spaces
+               move file-path to outdir-name
+           end-if
+
+           move 'echo $ALTLANG > temp' to system-command
+           call 'SYSTEM' using system-command end-call
+           move spaces to system-record
+           if return-code = 0
+               open input system-file
+               read system-file end-read
+               close system-file
+           end-if
+           move system-record to altlang-name
+           move altlang-name(1:4) to preferred-language
+
+      ***  a setting saved from the configure-environment screen
+      ***  overrides whatever the shell environment just supplied.
+           perform load-config-file
+
+      ***  build a timestamped output directory/file prefix
+      ***  so successive runs don't overwrite each other (008/038)
+           accept cd-date from date end-accept
+           accept ct-time from time end-accept
+           move spaces to output-directory
+           string trim(outdir-name) delimited by size
+               into output-directory end-string
+           string cd-year cd-month cd-day-of-month
+               ct-hour ct-minute ct-second
+               delimited by size into run-timestamp end-string
+
+           move spaces to report-file-name
+           string trim(output-directory) '/report-'
+               run-timestamp delimited by size
+               into report-file-name end-string
+           move spaces to spool-file-name
+           string trim(output-directory) '/worldcities8-'
+               run-timestamp '.work' delimited by size
+               into spool-file-name end-string
+           move spaces to csv-file-name
+           string trim(output-directory) '/worldcities8-'
+               run-timestamp '.csv' delimited by size
+               into csv-file-name end-string
+
       ***   get the run parameters
            move spaces to polygon-file-name
            move spaces to city-file-name
            move spaces to features
+           move spaces to continent-code
            move spaces to message-lines
            move spaces to system-file-status
            display parameter-screen end-display
            perform until polygon-file-ok = 'y'
            and city-file-ok = 'y'
            and features-ok = 'y'
+           and population-ok = 'y'
+           and export-ok = 'y'
+           and db-export-ok = 'y'
                evaluate true
+               when polygon-file-ok = 'n' and continent-ok = 'n'
+                   move spaces to message-lines
+                   move 'enter a continent code or press return'
+                       to message-line
+                   perform display-message-lines
+                   accept screen-continent-code end-accept
+                   move 'y' to continent-ok
+                   if continent-code <> spaces
+                       perform varying continent-idx from 1 by 1
+                       until continent-idx > continent-max
+                       or continent-abbrev(continent-idx)
+                       = continent-code
+                           continue
+                       end-perform
+                       if continent-idx > continent-max
+                           string continent-code
+                               ' is not a valid continent code'
+                               delimited by size into error-message
+                           end-string
+                           display screen-error-message end-display
+                           move 'n' to continent-ok
+                           move spaces to continent-code
+                       else
+      ***                   a continent code stands in for a polygon
+                           move 'y' to polygon-file-ok
+                           move 0 to polygon-max
+                       end-if
+                   end-if
                when polygon-file-ok = 'n'
                    move spaces to message-lines
                    move 'ls $FILES/*.kml > temp' to system-command
@@ -538,26 +907,12 @@
                        move spaces to system-file-status
                        move trim(maps-name) to system-command
                        call 'SYSTEM' using system-command end-call
+                   when polygon-file-only = 'new'
+                       perform define-polygon
                    when polygon-file-only <> spaces
-                       move spaces to polygon-file-name
-      ***======================================================                  
-      ***              if polygon-file-only starts with space
-      ***              and you unstring
-      ***                  polygon-file-only delimited by space
-      ***              rather than
-      ***                  polygon-file-only delimited by size
-      ***              the subsequent open will return '00'
-      ***
-      ***              I don't know why and I can't create a
-      ***              test case to debug it
-      ***======================================================                  
-                       string file-path delimited by space
-                           '/' delimited by size
-                           polygon-file-only delimited by size
-                           into polygon-file-name end-string
-                       open input polygon-file
-                       if polygon-file-status <> '00'
-                           move 'invalid polygon file name'
+                       perform load-polygon-list
+                       if polygon-max = 0
+                           move 'no polygon files matched that entry'
                                to error-message
                        else
                            move 'y' to polygon-file-ok
@@ -597,9 +952,8 @@
                                to error-message
                        else
                            move 'y' to city-file-ok
-                           close system-file
-                           move spaces to system-file-status
-                               error-message
+                           close city-file
+                           move spaces to error-message
                        end-if
                        display screen-error-message end-display
                    end-evaluate
@@ -651,7 +1005,7 @@
                            until fcx > fcx-max
                            or features(features-idx:1)
                            = featureclasscode(fcx)
-                               continue
+                               move 'y' to featureclass-used(fcx)
                            end-perform
                            if fcx > fcx-max
                            and features(features-idx:1) <> space
@@ -664,6 +1018,54 @@
                        end-perform
                        display screen-error-message end-display
                    end-evaluate
+               when population-ok = 'n'
+                   move spaces to message-lines
+                   move
+                   'minimum population to select, 0 for no limit'
+                       to message-line
+                   perform display-message-lines
+                   accept screen-min-population end-accept
+                   if min-population-only = spaces
+                       move '0' to min-population-only
+                   end-if
+                   if min-population-only is numeric
+                       move min-population-only to min-population
+                       move 'y' to population-ok
+                   else
+                       move 'minimum population must be numeric'
+                           to error-message
+                       display screen-error-message end-display
+                   end-if
+               when export-ok = 'n'
+                   move spaces to message-lines
+                   move
+                   'export the selected cities to a csv file too?'
+                       to message-line
+                   perform display-message-lines
+                   accept screen-csv-export end-accept
+                   move function upper-case(csv-export-only)
+                       to csv-export-only
+                   if csv-export-only = 'Y' or csv-export-only = 'N'
+                       move 'y' to export-ok
+                   else
+                       move 'answer y or n' to error-message
+                       display screen-error-message end-display
+                   end-if
+               when db-export-ok = 'n'
+                   move spaces to message-lines
+                   move
+                   'load the selected cities into the testdb too?'
+                       to message-line
+                   perform display-message-lines
+                   accept screen-csv-export end-accept
+                   move function upper-case(csv-export-only)
+                       to db-export-only
+                   if db-export-only = 'Y' or db-export-only = 'N'
+                       move 'y' to db-export-ok
+                   else
+                       move 'answer y or n' to error-message
+                       display screen-error-message end-display
+                   end-if
                end-evaluate
             end-perform
             move spaces to message-lines
@@ -679,11 +1081,66 @@
                + ct-hundredth / 100
            end-compute
 
-           sort sort-file
-               ascending key sort-city-country-code
-                   sort-city-name
-               input procedure sort-input
-               output procedure sort-output
+      ***  load the country lookup table once; it's needed both by
+      ***  continent selection (if chosen) and by the report/KML pass
+           perform load-country-table
+
+      ***  can we restart from an earlier, still-valid work file
+      ***  rather than re-sorting the whole city-file?  only when
+      ***  the marker left by that earlier, interrupted run says it
+      ***  used the same city-file, minimum population and feature-
+      ***  class selection as this run - anything else, and this is
+      ***  a fresh run, not a restart.
+           move 'n' to restart-ok
+           move spaces to marker-spool-file-name
+           move spaces to marker-city-file-name
+           move spaces to marker-min-population
+           move spaces to marker-features
+           open input restart-marker-file
+           if restart-marker-status = '00'
+               read restart-marker-file into marker-spool-file-name
+               end-read
+               read restart-marker-file into marker-city-file-name
+               end-read
+               read restart-marker-file into marker-min-population
+               end-read
+               read restart-marker-file into marker-features end-read
+               close restart-marker-file
+               if marker-city-file-name = city-file-name
+               and marker-min-population = min-population-only
+               and marker-features = features
+                   move marker-spool-file-name to spool-file-name
+                   open input spool-file
+                   if spool-file-status = '00'
+                       move 'y' to restart-ok
+                       close spool-file
+                   end-if
+               end-if
+           end-if
+
+           if restart-ok = 'y'
+               move 'y' to display-run-line
+               string 'restarting from ' trim(spool-file-name)
+                   delimited by size into run-line end-string
+               move 2 to run-skip-count
+               call 'printrunreport' using print-run-control end-call
+               move 'n' to display-run-line
+           else
+      ***       the ocsort-smenna package in this toolset was evaluated
+      ***       as an external sort/merge replacement for this pass, but
+      ***       it ships only a test-data generator and its own test
+      ***       harness, not a linkable sort/merge module - so the
+      ***       compiler's built-in SORT stays in place here. the
+      ***       elapsed-seconds/records-per-second lines below bracket
+      ***       exactly this sort-input/sort-output pass (and are
+      ***       skipped entirely on a restart), so a future
+      ***       swap can be timed against today's numbers directly.
+               sort sort-file
+                   ascending key sort-city-country-code
+                   descending key sort-city-population
+                   input procedure sort-input
+                   output procedure sort-output
+           end-if
 
            accept ct-time from time end-accept
            compute end-seconds =
@@ -692,7 +1149,7 @@
                + ct-second
                + ct-hundredth / 100
            end-compute
-                 
+
            move 2 to run-skip-count
            move input-count to display-count
            string 'input records from ' delimited by size
@@ -701,9 +1158,7 @@
            call 'printrunreport' using print-run-control end-call
 
            move city-count to display-count
-           string 'file entries in polygon ' delimited by size
-               polygon-file-only delimited by space
-               into display-message end-string
+           move 'file entries spooled for selection' to display-message
            call 'printrunreport' using print-run-control end-call
 
            compute elapsed-seconds =
@@ -718,13 +1173,59 @@
            move 'records per second' to display-message
            call 'printrunreport' using print-run-control end-call
 
+      ***  a single pass over the sorted/spooled city data is shared
+      ***  by every polygon (or the continent selection)
+           perform build-report-heading
+           if csv-export-only = 'Y'
+               open output csv-file
+               move 'y' to export-ok
+           end-if
+           if db-export-only = 'Y'
+               perform open-database
+           end-if
+           move 0 to city-count
+           move 0 to country-summary-max
+           move 0 to unknown-max
+
+           if continent-code <> spaces
+               perform process-continent
+           else
+               perform varying polygon-idx from 1 by 1
+               until polygon-idx > polygon-max
+                   move polygon-entry(polygon-idx) to polygon-file-name
+                   perform load-polygon
+                   perform process-polygon
+               end-perform
+           end-if
+
+           perform write-country-summary
+           perform write-unknown-country-report
+
+           if export-ok = 'y' and csv-export-only = 'Y'
+               close csv-file
+           end-if
+
+           if db-export-ok = 'y' and db-export-only = 'Y'
+               perform reconcile-db-export
+           end-if
+
            move 2 to run-skip-count
+           move city-count to display-count
+           move 'total cities selected, all polygons' to display-message
+           call 'printrunreport' using print-run-control end-call
+
            move 'ending worldcities8' to run-line
            call 'printrunreport' using print-run-control end-call
 
            move 'close' to print-run-function
            call 'printrunreport' using print-run-control end-call
 
+      ***  the run finished cleanly - the spool file and its restart
+      ***  marker only exist to recover from a crash between the
+      ***  sort and this point, so there is nothing left to restart.
+           call 'CBL_DELETE_FILE' using spool-file-name end-call
+           call 'CBL_DELETE_FILE' using restart-marker-name end-call
+
       ***  hand off the kml file to google-earth
            move spaces to system-command
            string maps-name delimited by '  '
@@ -762,6 +1263,14 @@
            call 'printrunreport' using print-run-control end-call
            stop run
            .
+       abort-run-message.
+           call 'printrunreport' using print-run-control end-call
+           move 'run aborted' to run-line
+           call 'printrunreport' using print-run-control end-call
+           move 'close' to print-run-function
+           call 'printrunreport' using print-run-control end-call
+           stop run
+           .
        get-file-list.
            move spaces to message-lines
            move 0 to message-idx
@@ -841,98 +1350,271 @@
            display screen-message9 end-display
            display screen-message10 end-display
            .
-       sort-input.
-           open output kml-file
-           move 0 to node-max
-           move 'n' to processing-coordinates
-           move 370 to min-longitude min-latitude
-           move -370 to max-longitude max-latitude
-      ***  polygon-file is already open
-           call 'checkfilestatus'
-               using polygon-file-name polygon-file-status end-call
-           read polygon-file end-read
-           call 'checkfilestatus'
-               using polygon-file-name polygon-file-status end-call
-           perform until polygon-file-status = '10'
-               inspect polygon-record replacing all tab by space
-               move trim(polygon-record) to polygon-record
-
-               if polygon-record <> '</Document>' and '</kml>'
-                   write kml-record from polygon-record end-write
+      *==========================================================
+      *  load-polygon-list
+      *
+      *  polygon-file-only may hold a single file name, a comma
+      *  separated list of file names, or a *.kml shell wildcard -
+      *  every entry that opens cleanly is kept in polygon-table
+      *  so the single pass over the spooled city data below can
+      *  be repeated once per polygon.
+      *==========================================================
+       load-polygon-list.
+           move 0 to polygon-max
+           move 0 to column-count
+           inspect polygon-file-only tallying column-count
+               for all '*'
+           if column-count > 0
+               move spaces to system-command
+               string 'ls $FILES/' trim(polygon-file-only)
+                   ' > temp' delimited by size into system-command
+               end-string
+               call 'SYSTEM' using system-command end-call
+               if return-code = 0
+                   open input system-file
+                   read system-file end-read
+                   perform until system-file-status <> '00'
+                   or polygon-max >= polygon-lim
+                       add 1 to polygon-max end-add
+                       move system-record to polygon-entry(polygon-max)
+                       read system-file end-read
+                   end-perform
+                   close system-file
                end-if
+           else
+               move 1 to column-pointer
+               move polygon-file-only to polygon-entry-only
+               inspect polygon-entry-only replacing all ',' by ' '
+               perform until polygon-entry-only = spaces
+               or polygon-max >= polygon-lim
+                   unstring polygon-entry-only delimited by space
+                       into polygon-entry-only
+                       with pointer column-pointer
+                   end-unstring
+                   if trim(polygon-entry-only) <> spaces
+                       add 1 to polygon-max end-add
+                       move spaces to polygon-entry(polygon-max)
+                       string file-path delimited by space
+                           '/' delimited by size
+                           trim(polygon-entry-only) delimited by size
+                           into polygon-entry(polygon-max)
+                       end-string
+                   end-if
+                   move polygon-file-only(column-pointer:) to
+                       polygon-entry-only
+                   inspect polygon-entry-only replacing all ',' by ' '
+                   move 1 to column-pointer
+               end-perform
+      ***       verify every candidate polygon file can be opened -
+      ***       drop any that can't rather than fail the whole run
+               move polygon-max to node-idx
+               move 0 to polygon-max
+               perform varying polygon-idx from 1 by 1
+               until polygon-idx > node-idx
+                   move polygon-entry(polygon-idx) to polygon-file-name
+                   open input polygon-file
+                   if polygon-file-status = '00'
+                       close polygon-file
+                       add 1 to polygon-max end-add
+                       move polygon-file-name to
+                           polygon-entry(polygon-max)
+                   end-if
+               end-perform
+           end-if
+           .
+      *==========================================================
+      *  define-polygon
+      *
+      *  builds a kml polygon file directly, either as a circle of
+      *  points around a centre lat/long and radius, or from a
+      *  typed list of lat/long pairs - no need to hand-draw one
+      *  in google-earth for a quick "everything within N km" job.
+      *==========================================================
+       define-polygon.
+           move spaces to message-lines
+           move 'define a new polygon' to message-line
+           move
+           'enter CIRCLE for a centre point and radius,' to
+               message-line1
+           move 'or POINTS for a typed list of lat/long pairs'
+               to message-line2
+           perform display-message-lines
+           accept define-choice end-accept
+           move function upper-case(define-choice) to define-choice
 
-               evaluate true
-               when polygon-record = '</coordinates>'
-                   move 'n' to processing-coordinates 
-               when polygon-record = '<coordinates>'
-                   move 'y' to processing-coordinates
-               when processing-coordinates = 'y'
-                   perform until polygon-record = spaces
-      ***               extract the left-most coordinate triple
-      ***               from the polygon-record
-                       move 1 to polygon-pointer
-                       inspect polygon-record
-                           tallying polygon-pointer
-                           for characters
-                           before initial space
-                       add 1 to node-max end-add
-                       unstring polygon-record(1:polygon-pointer)
-                           delimited by ',' or ' ' into
-                           kml-longitude(node-max)
-                           kml-latitude(node-max)
-                           kml-altitude(node-max)
-                       end-unstring
-      ***               remove the left-most coordinate triple
-      ***               from the polygon-record
-                       move spaces to polygon-record(1:polygon-pointer)
-                       move trim(polygon-record) to polygon-record
+           move spaces to define-new-file-name
+           string 'polygon-' run-timestamp '.kml'
+               delimited by size into define-new-file-name end-string
+           move spaces to polygon-file-name
+           string file-path delimited by space
+               '/' delimited by size
+               define-new-file-name delimited by size
+               into polygon-file-name end-string
+
+           open output polygon-file
+           write polygon-record from '<?xml version="1.0"?>' end-write
+           write polygon-record from '<kml>' end-write
+           write polygon-record from '<Document>' end-write
+           write polygon-record from '<Placemark>' end-write
+           write polygon-record from '<Polygon>' end-write
+           write polygon-record from '<outerBoundaryIs>' end-write
+           write polygon-record from '<LinearRing>' end-write
+           write polygon-record from '<coordinates>' end-write
 
-      ***               update the polygon min/max rectangle
-                       if kml-longitude(node-max) > max-longitude
-                           move kml-longitude(node-max) to max-longitude
-                       end-if
-                       if kml-longitude(node-max) < min-longitude
-                           move kml-longitude(node-max) to min-longitude
-                       end-if
-                       if kml-latitude(node-max) > max-latitude
-                           move kml-latitude(node-max) to max-latitude
-                       end-if
-                       if kml-latitude(node-max) < min-latitude
-                           move kml-latitude(node-max) to min-latitude
-                       end-if
+           evaluate true
+           when define-choice = 'CIRCLE'
+               display 'centre latitude: ' end-display
+               accept define-centre-latitude end-accept
+               display 'centre longitude: ' end-display
+               accept define-centre-longitude end-accept
+               display 'radius in km: ' end-display
+               accept define-radius-km end-accept
+               perform varying define-point-idx from 0 by 1
+               until define-point-idx > define-node-max
+                   compute define-bearing =
+                       define-point-idx * 360 / define-node-max
+                   end-compute
+                   compute define-radians =
+                       define-bearing * 3.14159265 / 180
+                   end-compute
+      ***           a simple equirectangular approximation is
+      ***           plenty accurate for a working extract polygon
+                   compute define-point-latitude =
+                       define-centre-latitude
+                       + (define-radius-km / 111.0)
+                       * function cos(define-radians)
+                   end-compute
+                   compute define-point-longitude =
+                       define-centre-longitude
+                       + (define-radius-km / 111.0)
+                       * function sin(define-radians)
+                   end-compute
+                   move spaces to polygon-record
+                   string trim(define-point-longitude) ','
+                       trim(define-point-latitude) ',0 '
+                       delimited by size into polygon-record
+                   end-string
+                   write polygon-record end-write
+               end-perform
+           when define-choice = 'POINTS'
+               move 1 to define-point-idx
+               move spaces to message-lines
+               move 'enter lat,long pairs, blank line to finish'
+                   to message-line
+               perform display-message-lines
+               move spaces to polygon-record
+               accept polygon-record end-accept
+               perform until trim(polygon-record) = spaces
+                   unstring polygon-record delimited by ','
+                       into polygon-latitude polygon-longitude
+                   end-unstring
+                   move spaces to polygon-record
+                   string trim(polygon-longitude) ','
+                       trim(polygon-latitude) ',0 '
+                       delimited by size into polygon-record
+                   end-string
+                   write polygon-record end-write
+                   add 1 to define-point-idx end-add
+                   accept polygon-record end-accept
+               end-perform
+           end-evaluate
 
-                   end-perform
-               end-evaluate
-               read polygon-file end-read
-               call 'checkfilestatus'
-                   using polygon-file-name polygon-file-status end-call
-           end-perform
+           write polygon-record from '</coordinates>' end-write
+           write polygon-record from '</LinearRing>' end-write
+           write polygon-record from '</outerBoundaryIs>' end-write
+           write polygon-record from '</Polygon>' end-write
+           write polygon-record from '</Placemark>' end-write
+           write polygon-record from '</Document>' end-write
+           write polygon-record from '</kml>' end-write
            close polygon-file
 
-      ***   calculate the polygon edge slope types and slope values
-           perform varying node-idx from 1 by 1
-           until node-idx > node-max
-               compute delta-latitude = 
-                   end-latitude(node-idx) - start-latitude(node-idx)
-               end-compute
-               compute delta-longitude = 
-                   end-longitude(node-idx) - start-longitude(node-idx)
-               end-compute
-               evaluate true
-               when abs(delta-latitude) > 100 * abs(delta-longitude)
-      ***           declare the edge vertical
-                   move 'v' to start-slope-type(node-idx)
-               when abs(delta-latitude) < .01 * abs(delta-longitude)
-      ***           declare the edge horizontal
-                   move 'h' to start-slope-type(node-idx)
-               when other
-                   move 's' to start-slope-type(node-idx)
-                   compute start-slope(node-idx) =
-                       delta-latitude / delta-longitude
-                   end-compute
-               end-evaluate
-           end-perform
-
+           move define-new-file-name to polygon-file-only
+           .
+      *==========================================================
+      *  load-config-file - reads back whatever
+      *  configure-environment last saved and, for every field the
+      *  operator actually set, overrides the browser/maps/source/
+      *  outdir/altlang values just pulled from the shell
+      *  environment - otherwise saving a setting on the
+      *  configuration screen would have no effect on later runs.
+      *==========================================================
+       load-config-file.
+           move spaces to config-printqueue
+           move spaces to config-browser
+           move spaces to config-maps
+           move spaces to config-source
+           move spaces to config-files-dir
+           move spaces to config-outdir
+           move spaces to config-altlang
+
+           open input config-file
+           if config-file-status = '00'
+               read config-file into config-printqueue end-read
+               read config-file into config-browser end-read
+               read config-file into config-maps end-read
+               read config-file into config-source end-read
+               read config-file into config-files-dir end-read
+               read config-file into config-outdir end-read
+               read config-file into config-altlang end-read
+               close config-file
+
+               if trim(config-browser) not = spaces
+                   move config-browser to browser-name
+               end-if
+               if trim(config-maps) not = spaces
+                   move config-maps to maps-name
+               end-if
+               if trim(config-source) not = spaces
+                   move config-source to source-name
+               end-if
+               if trim(config-outdir) not = spaces
+                   move config-outdir to outdir-name
+               end-if
+               if trim(config-altlang) not = spaces
+                   move config-altlang(1:4) to preferred-language
+               end-if
+           end-if
+           .
+      *==========================================================
+      *  configure-environment
+      *
+      *  a GCic-style full-screen settings editor that reads and
+      *  writes a small config file, so the print queue, browser,
+      *  maps viewer, city-file directory and geonames download
+      *  url can be changed without recompiling the techtonics
+      *  table.
+      *==========================================================
+       configure-environment.
+           perform load-config-file
+
+           display configuration-screen end-display
+           accept configuration-screen end-accept
+
+           open output config-file
+           write config-record from config-printqueue end-write
+           write config-record from config-browser end-write
+           write config-record from config-maps end-write
+           write config-record from config-source end-write
+           write config-record from config-files-dir end-write
+           write config-record from config-outdir end-write
+           write config-record from config-altlang end-write
+           close config-file
+
+           move 'configuration saved to ' to run-line
+           string 'configuration saved to ' config-file-name
+               delimited by size into run-line end-string
+           call 'printrunreport' using print-run-control end-call
+           .
+      *==========================================================
+      *  sort-input
+      *
+      *  filters the city-file by feature class and minimum
+      *  population only - the point-in-polygon test moves to
+      *  process-polygon so it can be repeated, cheaply, once per
+      *  polygon over the much smaller sorted result.
+      *==========================================================
+       sort-input.
+           move 'y' to first-city-record
            read city-file end-read
            call 'checkfilestatus'
                using city-file-name city-file-status end-call
@@ -950,7 +1632,12 @@
                    display screen-message1 end-display
                end-if
 
-               unstring city-record delimited by tab into
+               if first-city-record = 'y'
+                   perform validate-city-columns
+                   move 'n' to first-city-record
+               end-if
+
+               unstring city-record delimited by x'09' into
                    city-geonameid
                    city-name count in city-name-length
                    asciiname count in asciiname-length
@@ -978,82 +1665,18 @@
                    continue
                end-perform
 
-               evaluate true
-               when features-idx > features-max
-               when latitude <= min-latitude
-               when latitude >= max-latitude
-               when longitude <= min-longitude
-               when longitude >= max-longitude
-      ***           skip this record
-                   continue
-               when other
-      ***        we're inside the polygon min/max rectangle  
-      ***        =======================================================
-      ***        this common polygon inclusion algorithm traces a ray
-      ***        (in this case a horizontal ray) from the point in
-      ***        question to infinity (in this case positive infinity)
-      ***        if the ray doesn't cross any polygon edges or if it
-      ***        crosses an even number of polygon edges, the point is
-      ***        not in the polygon
-      ***        if the ray crosses an odd number of polygon edges the
-      ***        point is in the polygon
-      ***        =======================================================
-      ***        solve
-      ***            slope = (point y - end y) / (end x - intercept x)
-      ***        for intercept x and compare to point x where
-      ***        x = longitude and y = latitude
-      ***        =======================================================
-                   move 'even' to crossings
-                   perform varying node-idx from 1 by 1
-                   until node-idx > node-max
-                       evaluate true
-                       when latitude >=
-                       start-latitude(node-idx)
-                       and end-latitude(node-idx)
-                           continue
-                       when latitude <=
-                       start-latitude(node-idx)
-                       and end-latitude(node-idx)
-                           continue
-                       when start-slope-type(node-idx) = 'h'
-                           continue
-                       when start-slope-type(node-idx) = 'v'
-                       and longitude >=
-                       start-longitude(node-idx)
-                       and end-longitude(node-idx)
-                           continue
-                       when start-slope-type(node-idx) = 'v'
-                            if crossings = 'even'
-                                move 'odd' to crossings
-                            else
-                                move 'even' to crossings
-                            end-if
-                       when other
-                           compute crossing-longitude =
-                               end-longitude(node-idx)
-                               + (latitude - end-latitude(node-idx))
-                                 / start-slope(node-idx)
-                           end-compute
-                           if crossing-longitude > longitude
-                               if crossings = 'even'
-                                   move 'odd' to crossings
-                               else
-                                   move 'even' to crossings
-                               end-if
-                           end-if
-                       end-evaluate
-                   end-perform
-                   if crossings = 'odd'
-                       move city-country-code to sort-city-country-code
-                       move featureclass to sort-feature
-                       move city-population to sort-city-population
-                       move trim(city-name) to sort-city-name
-                       move latitude to sort-city-latitude
-                       move longitude to sort-city-longitude
-                       release sort-record
-                   end-if
-               end-evaluate
- 
+               if features-idx <= features-max
+               and city-population >= min-population
+                   move city-country-code to sort-city-country-code
+                   move featureclass to sort-feature
+                   move city-population to sort-city-population
+                   move trim(city-name) to sort-city-name
+                   move latitude to sort-city-latitude
+                   move longitude to sort-city-longitude
+                   move city-geonameid to sort-city-geonameid
+                   release sort-record
+               end-if
+
                read city-file end-read
                call 'checkfilestatus'
                    using city-file-name city-file-status end-call
@@ -1061,30 +1684,118 @@
 
            close city-file
            .
+      *==========================================================
+      *  validate-city-columns
+      *==========================================================
+       validate-city-columns.
+           move 0 to column-count
+           move 1 to column-pointer
+           inspect city-record tallying column-count
+               for all x'09'
+           if column-count <> 18
+               move spaces to run-line
+               string 'error: city-file has ' column-count
+                   ' tab-delimited columns, expected 18'
+                   delimited by size into run-line end-string
+               perform abort-run-message
+           end-if
+           unstring city-record delimited by x'09' into
+               city-geonameid city-name asciiname alternatenames
+               latitude longitude featureclass featurecode
+               city-country-code
+           end-unstring
+           if city-geonameid not numeric
+               move 'error: first city-file geonameid is not numeric'
+                   to run-line
+               perform abort-run-message
+           end-if
+           if city-country-code not alphabetic
+           or city-country-code = spaces
+               move spaces to run-line
+               string 'error: invalid country code '
+                   city-country-code ' in city-file'
+                   delimited by size into run-line
+               end-string
+               perform abort-run-message
+           end-if
+           .
+      *==========================================================
+      *  sort-output - just spool the sorted,
+      *  filtered result to a restartable work file; all of the
+      *  polygon/report/kml processing now happens afterwards,
+      *  once per polygon, against that spool file.
+      *==========================================================
        sort-output.
-
            move 'n' to end-sort-file
+           open output spool-file
            return sort-file at end
-               move 'error: no cities selected' to run-line
-               call 'printrunreport' using print-run-control end-call
-               move 'close' to print-run-function
-               call 'printrunreport' using print-run-control end-call
-               stop run
+               move 'y' to end-sort-file
            end-return
+           perform until end-sort-file = 'y'
+               add 1 to city-count end-add
+               move sort-record to spool-record
+               write spool-record end-write
+               return sort-file at end
+                   move 'y' to end-sort-file
+               end-return
+           end-perform
+           close spool-file
+
+           if city-count = 0
+               move 'error: no cities matched the selection criteria'
+                   to run-line
+               perform abort-run-message
+           end-if
 
-      *  load the country lookup table
+      ***       leave a marker recording that this spool file is
+      ***       valid for these selection criteria, in case the
+      ***       polygon/report/kml pass below is interrupted and a
+      ***       later run wants to restart from it instead of
+      ***       re-sorting the city-file.
+           open output restart-marker-file
+           move spool-file-name to restart-marker-record
+           write restart-marker-record end-write
+           move city-file-name to restart-marker-record
+           write restart-marker-record end-write
+           move min-population-only to restart-marker-record
+           write restart-marker-record end-write
+           move features to restart-marker-record
+           write restart-marker-record end-write
+           close restart-marker-file
+           .
+      *==========================================================
+      *  load-country-table (extracted unchanged from the former
+      *  sort-output, plus a column-count sanity check)
+      *==========================================================
+       load-country-table.
            open input country-file
            call 'checkfilestatus'
                using country-file-name country-file-status end-call
            move 0 to country-max
+           move 'y' to first-country-record
            read country-file end-read
            call 'checkfilestatus'
                using country-file-name country-file-status end-call
            perform until country-file-status = '10'
            or country-max >= country-lim
                if country-record(1:1) <> '#'
+                   if first-country-record = 'y'
+                       move 0 to column-count
+                       inspect country-record tallying column-count
+                           for all x'09'
+                       if column-count <> 18
+                           move spaces to run-line
+                           string 'error: country-file has '
+                               column-count
+                               ' tab-delimited columns, expected 18'
+                               delimited by size into run-line
+                           end-string
+                           perform abort-run-message
+                       end-if
+                       move 'n' to first-country-record
+                   end-if
                    add 1 to country-max end-add
-                   unstring country-record delimited by tab into
+                   unstring country-record delimited by x'09' into
                        iso(country-max)
                        iso3(country-max)
                        iso-numeric(country-max)
@@ -1105,6 +1816,15 @@
                        neighbours(country-max)
                        equivalentfipscode(country-max)
                    end-unstring
+                   if iso(country-max) not alphabetic
+                   or iso(country-max) = spaces
+                       move spaces to run-line
+                       string 'error: invalid country code '
+                           iso(country-max) ' in country-file'
+                           delimited by size into run-line
+                       end-string
+                       perform abort-run-message
+                   end-if
                end-if
                read country-file end-read
                call 'checkfilestatus'
@@ -1116,21 +1836,202 @@
                string 'error: countries file exceeds ' country-lim
                    ' records'
                    delimited by size into run-line end-string
-               call 'printrunreport' using print-run-control end-call
-               move 'close' to print-run-function
-               call 'printrunreport' using print-run-control end-call
-               stop run
+               perform abort-run-message
            when country-max = 0
                string 'error: no country records loaded'
                    delimited by size into run-line end-string
-               call 'printrunreport' using print-run-control end-call
-               move 'close' to print-run-function
-               call 'printrunreport' using print-run-control end-call
-               stop run
+               perform abort-run-message
            end-evaluate
 
-      * define the color, size and icon of the featureclasses
+           if preferred-language <> spaces
+               perform load-alternate-names
+           end-if
+           .
+      *==========================================================
+      *  load-alternate-names
+      *
+      *  a bundled alternateNamesV2.txt, if present alongside the
+      *  city-file, is loaded into a small lookup table keyed by
+      *  geonameid so a localized name can be shown alongside
+      *  report-city-name. Table size is capped at altname-lim -
+      *  fine for a regional extract, not for the whole planet
+      *  file.
+      *==========================================================
+       load-alternate-names.
+           move spaces to altname-file-name
+           string file-path delimited by space
+               '/alternateNamesV2.txt' delimited by size
+               into altname-file-name end-string
+           open input altname-file
+           if altname-file-status = '00'
+               move 0 to altname-max
+               read altname-file end-read
+               perform until altname-file-status = '10'
+               or altname-max >= altname-lim
+                   unstring altname-record delimited by x'09' into
+                       altname-alternatenameid
+                       altname-c-geonameid
+                       altname-c-isolanguage
+                       altname-c-alternatename
+                       altname-c-ispreferredname
+                       altname-c-isshortname
+                       altname-c-iscolloquial
+                       altname-c-ishistoric
+                   end-unstring
+                   if altname-c-isolanguage(1:
+                       length(trim(preferred-language)))
+                       = trim(preferred-language)
+                       add 1 to altname-max end-add
+                       move altname-c-geonameid to
+                           altname-geonameid(altname-max)
+                       move altname-c-isolanguage to
+                           altname-iso-lang(altname-max)
+                       move altname-c-alternatename to
+                           altname-name(altname-max)
+                   end-if
+                   read altname-file end-read
+               end-perform
+               close altname-file
+           end-if
+           .
+       lookup-alternate-name.
+           move 'n' to found-altname
+           move spaces to city-alternate-name
+           perform varying altname-idx from 1 by 1
+           until altname-idx > altname-max
+           or found-altname = 'y'
+               if altname-geonameid(altname-idx)
+               = spool-geonameid
+                   move altname-name(altname-idx)
+                       to city-alternate-name
+                   move 'y' to found-altname
+               end-if
+           end-perform
+           .
+      *==========================================================
+      *  load-polygon (formerly the polygon half of sort-input)
+      *  now aborts cleanly if a polygon needs more
+      *  nodes than node-lim instead of silently overflowing the
+      *  table.
+      *==========================================================
+       load-polygon.
+      ***       one kml-file, opened fresh for the first polygon and
+      ***       extended for every polygon after it, so each
+      ***       polygon's placemarks land in the same document
+      ***       instead of the next polygon truncating the last
+      ***       one's.
+           if polygon-idx = 1
+               open output kml-file
+               write kml-record from '<?xml version="1.0"?>' end-write
+               write kml-record from '<kml>' end-write
+               write kml-record from '<Document>' end-write
+               perform write-kml-style-definitions
+               perform write-kml-legend
+           else
+               open extend kml-file
+           end-if
+
+           move 0 to node-max
+           move 'n' to processing-coordinates
+           move 370 to min-longitude min-latitude
+           move -370 to max-longitude max-latitude
+           open input polygon-file
+           call 'checkfilestatus'
+               using polygon-file-name polygon-file-status end-call
+           read polygon-file end-read
+           call 'checkfilestatus'
+               using polygon-file-name polygon-file-status end-call
+           perform until polygon-file-status = '10'
+               inspect polygon-record replacing all x'09' by space
+               move trim(polygon-record) to polygon-record
+
+               evaluate true
+               when polygon-record = '</coordinates>'
+                   move 'n' to processing-coordinates
+               when polygon-record = '<coordinates>'
+                   move 'y' to processing-coordinates
+               when processing-coordinates = 'y'
+                   perform until polygon-record = spaces
+      ***               extract the left-most coordinate triple
+      ***               from the polygon-record
+                       move 1 to polygon-pointer
+                       inspect polygon-record
+                           tallying polygon-pointer
+                           for characters
+                           before initial space
+                       add 1 to node-max end-add
+                       if node-max > node-lim
+                           move spaces to run-line
+                           string 'error: polygon '
+                               trim(polygon-file-name)
+                               ' needs more than ' node-lim
+                               ' nodes - raise node-lim'
+                               delimited by size into run-line
+                           end-string
+                           perform abort-run-message
+                       end-if
+                       unstring polygon-record(1:polygon-pointer)
+                           delimited by ',' or ' ' into
+                           kml-longitude(node-max)
+                           kml-latitude(node-max)
+                           kml-altitude(node-max)
+                       end-unstring
+      ***               remove the left-most coordinate triple
+      ***               from the polygon-record
+                       move spaces to polygon-record(1:polygon-pointer)
+                       move trim(polygon-record) to polygon-record
+
+      ***               update the polygon min/max rectangle
+                       if kml-longitude(node-max) > max-longitude
+                           move kml-longitude(node-max) to max-longitude
+                       end-if
+                       if kml-longitude(node-max) < min-longitude
+                           move kml-longitude(node-max) to min-longitude
+                       end-if
+                       if kml-latitude(node-max) > max-latitude
+                           move kml-latitude(node-max) to max-latitude
+                       end-if
+                       if kml-latitude(node-max) < min-latitude
+                           move kml-latitude(node-max) to min-latitude
+                       end-if
+
+                   end-perform
+               end-evaluate
+               read polygon-file end-read
+               call 'checkfilestatus'
+                   using polygon-file-name polygon-file-status end-call
+           end-perform
+           close polygon-file
 
+      ***   calculate the polygon edge slope types and slope values
+           perform varying node-idx from 1 by 1
+           until node-idx > node-max
+               compute delta-latitude =
+                   end-latitude(node-idx) - start-latitude(node-idx)
+               end-compute
+               compute delta-longitude =
+                   end-longitude(node-idx) - start-longitude(node-idx)
+               end-compute
+               evaluate true
+               when abs(delta-latitude) > 100 * abs(delta-longitude)
+      ***           declare the edge vertical
+                   move 'v' to start-slope-type(node-idx)
+               when abs(delta-latitude) < .01 * abs(delta-longitude)
+      ***           declare the edge horizontal
+                   move 'h' to start-slope-type(node-idx)
+               when other
+                   move 's' to start-slope-type(node-idx)
+                   compute start-slope(node-idx) =
+                       delta-latitude / delta-longitude
+                   end-compute
+               end-evaluate
+           end-perform
+           .
+      *==========================================================
+      *  write-kml-style-definitions - the fixed feature-class
+      *  Style blocks, unchanged from the former sort-output.
+      *==========================================================
+       write-kml-style-definitions.
       * define the A country style
            write kml-record from '<Style id="AStyle">' end-write
            write kml-record from '<IconStyle>' end-write
@@ -1265,36 +2166,64 @@
            write kml-record from '</Icon>' end-write
            write kml-record from '</IconStyle>' end-write
            write kml-record from '</Style>' end-write
-
-      * process the data
-           perform build-report-heading
-
+           .
+      *==========================================================
+      *  write-kml-legend - a folder/placemark that
+      *  lists only the feature classes actually selected on the
+      *  parameter screen, instead of always defining all nine and
+      *  leaving the operator to remember the program comments.
+      *==========================================================
+       write-kml-legend.
+           write kml-record from '<Folder>' end-write
+           write kml-record from '<name>Legend</name>' end-write
+           write kml-record from '<Placemark>' end-write
+           write kml-record from '<name>Feature classes used</name>'
+               end-write
+           move spaces to kml-record
+           string '<description>' delimited by size into kml-record
+           end-string
+           write kml-record end-write
+           perform varying fcx from 1 by 1
+           until fcx > fcx-max
+               if featureclass-used(fcx) = 'y'
+                   move spaces to kml-record
+                   string featureclassvalue(fcx) delimited by size
+                       into kml-record end-string
+                   write kml-record end-write
+               end-if
+           end-perform
+           write kml-record from '</description>' end-write
+           write kml-record from '</Placemark>' end-write
+           write kml-record from '</Folder>' end-write
+           .
+      *==========================================================
+      *  process-polygon
+      *
+      *  walks the spool-file once, applies the ray-casting
+      *  point-in-polygon test for the polygon just loaded, and
+      *  writes report/kml/csv output for every city selected.
+      *==========================================================
+       process-polygon.
            move 'features selected' to report-heading-1
            move 2 to report-skip-count
            perform varying fcx from 1 by 1
            until fcx > fcx-max
-                perform varying features-idx from 1 by 1
-                until features-idx > features-max
-                or features(features-idx:1) = featureclasscode(fcx)
-                    continue
-                end-perform
-                if features-idx <= features-max
-                    move featureclass-line(fcx) to report-line(5:)
-                    perform write-report-line
-                end-if
+               if featureclass-used(fcx) = 'y'
+                   move featureclass-line(fcx) to report-line(5:)
+                   perform write-report-line
+               end-if
            end-perform
 
            string
                'features with latitude and longitude in polygon '
                    delimited by size
-               polygon-file-only delimited by space
+               polygon-file-name delimited by space
                into report-line end-string
            move 2 to report-skip-count
            perform write-report-line
            move 2 to report-skip-count
            perform varying node-idx from 1 by 1
            until node-idx > node-max
-      ***       we're suppressing compiler warning messages here
                compute report-latitude =
                    1 * start-latitude(node-idx) end-compute
                compute report-longitude =
@@ -1304,62 +2233,421 @@
                perform write-report-line
            end-perform
 
-           move 0 to city-count
-           perform begin-country
-           perform until end-sort-file = 'y'
+           move spaces to current-country-code
+           open input spool-file
+           move 'n' to end-spool-file
+           read spool-file
+               at end move 'y' to end-spool-file
+               end-read
+           perform until end-spool-file = 'y'
+               move spool-country-code to sort-city-country-code
+               move spool-feature to sort-feature
+               move spool-population to sort-city-population
+               move spool-name to sort-city-name
+               move spool-latitude to sort-city-latitude
+               move spool-longitude to sort-city-longitude
+
                if sort-city-country-code <> current-country-code
-                   perform end-country
+                   if current-country-code <> spaces
+                       perform end-country
+                   end-if
                    perform begin-country
                end-if
-               add 1 to city-count end-add
 
-               move sort-city-population to report-city-population
-               move sort-city-name to report-city-name
-               move sort-city-latitude to report-latitude
-               move sort-city-longitude to report-longitude
-
-               write kml-record from '<Placemark>' end-write
-               write kml-record from '<name></name>' end-write
-               move spaces to kml-record
-               string '<styleUrl>#'
-                   sort-feature
-                   'Style</styleUrl>'
-                   delimited by size into kml-record end-string
-               write kml-record end-write
+               evaluate true
+               when sort-city-latitude <= min-latitude
+               when sort-city-latitude >= max-latitude
+               when sort-city-longitude <= min-longitude
+               when sort-city-longitude >= max-longitude
+      ***           skip - outside the polygon's bounding box
+                   continue
+               when other
+                   perform test-point-in-polygon
+                   if crossings = 'odd'
+                       add 1 to city-count end-add
+                       perform record-country-summary
+                       perform write-selected-city
+                   end-if
+               end-evaluate
+
+               read spool-file
+                   at end move 'y' to end-spool-file
+                   end-read
+           end-perform
+           if current-country-code <> spaces
+               perform end-country
+           end-if
+           close spool-file
+
+      ***       only the last polygon writes the closing tags and
+      ***       closes report-file/kml-file - earlier polygons leave
+      ***       both open so the next polygon's write-report-line and
+      ***       load-polygon can extend them.
+           if polygon-idx >= polygon-max
+               write kml-record from '</Document>' end-write
+               write kml-record from '</kml>' end-write
+               close kml-file
+               close report-file
+           end-if
+           .
+      *==========================================================
+      *  process-continent - a continent code is an
+      *  alternative to a polygon; cities are grouped by country
+      *  as before, but are capped to the top-N by population.
+      *==========================================================
+       process-continent.
+           move 'y' to display-run-line
+           move 'selecting by continent ' to run-line
+           string 'selecting by continent ' continent-code
+               delimited by size into run-line end-string
+           move 2 to run-skip-count
+           call 'printrunreport' using print-run-control end-call
+           move 'n' to display-run-line
+
+           move spaces to polygon-file-name
+           if min-population-only is numeric
+           and min-population > 0
+               move 999 to top-n-population
+           else
+               move 3 to top-n-population
+           end-if
+
+           open output kml-file
+           write kml-record from '<?xml version="1.0"?>' end-write
+           write kml-record from '<kml>' end-write
+           write kml-record from '<Document>' end-write
+           perform write-kml-style-definitions
+           perform write-kml-legend
+
+           move spaces to current-country-code
+           move 0 to top-n-count
+           open input spool-file
+           move 'n' to end-spool-file
+           read spool-file
+               at end move 'y' to end-spool-file
+               end-read
+           perform until end-spool-file = 'y'
+               move spool-country-code to sort-city-country-code
+               move spool-feature to sort-feature
+               move spool-population to sort-city-population
+               move spool-name to sort-city-name
+               move spool-latitude to sort-city-latitude
+               move spool-longitude to sort-city-longitude
+
+               if sort-city-country-code <> current-country-code
+                   if current-country-code <> spaces
+                       perform end-country
+                   end-if
+                   perform begin-country
+                   move 0 to top-n-count
+               end-if
+
+               perform varying country-idx from 1 by 1
+               until country-idx > country-max
+               or iso(country-idx) = sort-city-country-code
+                   continue
+               end-perform
+
+               if country-idx <= country-max
+               and continent(country-idx) = continent-code
+               and top-n-count < top-n-population
+                   add 1 to top-n-count end-add
+                   add 1 to city-count end-add
+                   perform record-country-summary
+                   perform write-selected-city
+               end-if
+
+               read spool-file
+                   at end move 'y' to end-spool-file
+                   end-read
+           end-perform
+           if current-country-code <> spaces
+               perform end-country
+           end-if
+           close spool-file
+
+           write kml-record from '</Document>' end-write
+           write kml-record from '</kml>' end-write
+           close kml-file
+           close report-file
+           .
+      *==========================================================
+      *  test-point-in-polygon - the ray-casting algorithm, moved
+      *  here unchanged from the former sort-input so it can run
+      *  once per polygon against the same spooled record.
+      *==========================================================
+       test-point-in-polygon.
+      ***        =======================================================
+      ***        this common polygon inclusion algorithm traces a ray
+      ***        (in this case a horizontal ray) from the point in
+      ***        question to infinity (in this case positive infinity)
+      ***        if the ray doesn't cross any polygon edges or if it
+      ***        crosses an even number of polygon edges, the point is
+      ***        not in the polygon
+      ***        if the ray crosses an odd number of polygon edges the
+      ***        point is in the polygon
+      ***        =======================================================
+      ***        solve
+      ***            slope = (point y - end y) / (end x - intercept x)
+      ***        for intercept x and compare to point x where
+      ***        x = longitude and y = latitude
+      ***        =======================================================
+           move 'even' to crossings
+           perform varying node-idx from 1 by 1
+           until node-idx > node-max
+               evaluate true
+               when sort-city-latitude >=
+               start-latitude(node-idx)
+               and end-latitude(node-idx)
+                   continue
+               when sort-city-latitude <=
+               start-latitude(node-idx)
+               and end-latitude(node-idx)
+                   continue
+               when start-slope-type(node-idx) = 'h'
+                   continue
+               when start-slope-type(node-idx) = 'v'
+               and sort-city-longitude >=
+               start-longitude(node-idx)
+               and end-longitude(node-idx)
+                   continue
+               when start-slope-type(node-idx) = 'v'
+                    if crossings = 'even'
+                        move 'odd' to crossings
+                    else
+                        move 'even' to crossings
+                    end-if
+               when other
+                   compute crossing-longitude =
+                       end-longitude(node-idx)
+                       + (sort-city-latitude - end-latitude(node-idx))
+                         / start-slope(node-idx)
+                   end-compute
+                   if crossing-longitude > sort-city-longitude
+                       if crossings = 'even'
+                           move 'odd' to crossings
+                       else
+                           move 'even' to crossings
+                       end-if
+                   end-if
+               end-evaluate
+           end-perform
+           .
+      *==========================================================
+      *  write-selected-city - writes the kml placemark, the
+      *  report line, and the csv line (if requested) for one
+      *  selected city, including its alternate name if one was
+      *  matched.
+      *==========================================================
+       write-selected-city.
+           move sort-city-population to report-city-population
+           move sort-city-name to report-city-name
+           move sort-city-latitude to report-latitude
+           move sort-city-longitude to report-longitude
+
+           move spaces to city-alternate-name
+           if altname-max > 0
+               move sort-city-geonameid to spool-geonameid
+               perform lookup-alternate-name
+           end-if
+
+           write kml-record from '<Placemark>' end-write
+           write kml-record from '<name></name>' end-write
+           move spaces to kml-record
+           string '<styleUrl>#'
+               sort-feature
+               'Style</styleUrl>'
+               delimited by size into kml-record end-string
+           write kml-record end-write
       ***       the google-earth parser doesn't like & in the data
-               inspect sort-city-name replacing all '&' by '+'
-               move spaces to kml-record
+           inspect sort-city-name replacing all '&' by '+'
+           move spaces to kml-record
+           if city-alternate-name <> spaces
                string '<description>'
                    trim(sort-city-name)
+                   ' / ' trim(city-alternate-name)
                    '</description>'
                    delimited by size into kml-record end-string
-               write kml-record end-write
-               move spaces to kml-record
-               string '<Point><coordinates>'
-                   trim(report-longitude)
-                   ','
-                   trim(report-latitude)
-                   '</coordinates></Point>'
+           else
+               string '<description>'
+                   trim(sort-city-name)
+                   '</description>'
                    delimited by size into kml-record end-string
-               write kml-record end-write
-               write kml-record from'</Placemark>' end-write
+           end-if
+           write kml-record end-write
+           move spaces to kml-record
+           string '<Point><coordinates>'
+               trim(report-longitude)
+               ','
+               trim(report-latitude)
+               '</coordinates></Point>'
+               delimited by size into kml-record end-string
+           write kml-record end-write
+           write kml-record from'</Placemark>' end-write
 
-               perform write-report-line
+           perform write-report-line
 
-               return sort-file at end
-                   move 'y' to end-sort-file
-               end-return
-           end-perform
-           perform end-country
+           if csv-export-only = 'Y'
+               perform write-csv-line
+           end-if
 
-      ***   write the closing kml records
-           write kml-record from '</Document>' end-write
-           write kml-record from '</kml>' end-write
+           if db-export-only = 'Y'
+               perform write-db-row
+           end-if
+           .
+      *==========================================================
+      *  write-csv-line - a properly quoted csv
+      *  export, replacing worldcities6's fixed-width semicolon
+      *  trick that broke on embedded semicolons or trailing
+      *  padding.
+      *==========================================================
+       write-csv-line.
+           move spaces to csv-record
+           string
+               '"' trim(sort-city-country-code) '",'
+               '"' trim(polygon-country-name) '",'
+               '"' trim(sort-city-name) '",'
+               trim(report-latitude) ','
+               trim(report-longitude) ','
+               sort-city-population
+               delimited by size into csv-record
+           end-string
+           write csv-record end-write
+           .
+      *==========================================================
+      *  open-database / write-db-row / reconcile-db-export
+      *  - a generalized revival of worldcities5/6's
+      *  "selectedcity" postgresql table load: drop/recreate the
+      *  table once per run, insert a row per selected city
+      *  alongside the report line, then reconcile the landed row
+      *  count against city-count at the end of the run - the
+      *  original worldcities5/6 code never checked that the two
+      *  agreed.
+      *==========================================================
+       open-database.
+           move 'testdb' to dbname
+           move 'stevew' to username
+           move spaces to password
+           exec sql
+               connect :username identified by :password using :dbname
+           end-exec
+           if sqlstate <> zeros
+               string 'error: ' delimited by size
+                   dbname delimited by space
+                   ' database connection failed'
+                   delimited by size into run-line end-string
+               perform database-error
+           end-if
 
-           close kml-file
+           exec sql
+               drop table selectedcity
+           end-exec
+           if sqlstate <> zeros
+               move 'warning: drop selectedcity table failed'
+                   to run-line
+               call 'printrunreport' using print-run-control end-call
+               exec sql
+                   rollback
+               end-exec
+           end-if
 
-           close report-file
+           exec sql
+               create table selectedcity(
+                   countrycode char(2)
+                  ,countryname varchar(72)
+                  ,cityname varchar(43)
+                  ,latitude real
+                  ,longitude real
+                  ,population integer
+               )
+           end-exec
+           if sqlstate <> zeros
+               move 'error: create selectedcity table failed'
+                   to run-line
+               perform database-error
+           end-if
+           .
+       write-db-row.
+           move sort-city-country-code to selected-country-code
+           move polygon-country-name to selected-country-name
+           move sort-city-name to selected-city-name
+           move report-latitude to selected-latitude
+           move report-longitude to selected-longitude
+           move sort-city-population to selected-population
+           exec sql
+               insert into selectedcity(
+                    countrycode
+                   ,countryname
+                   ,cityname
+                   ,latitude
+                   ,longitude
+                   ,population
+               )
+               values(
+                    :selected-country-code
+                   ,:selected-country-name
+                   ,:selected-city-name
+                   ,:selected-latitude
+                   ,:selected-longitude
+                   ,:selected-population
+               )
+           end-exec
+           if sqlstate <> zeros
+               move 'error: selectedcity insert failed' to run-line
+               perform database-error
+           end-if
+           add 1 to db-row-count end-add
+           .
+       reconcile-db-export.
+           exec sql
+               commit work
+           end-exec
+
+           exec sql
+               select count(*) into :db-reconcile-count
+               from selectedcity
+           end-exec
+           if sqlstate <> zeros
+               move 'warning: selectedcity row-count check failed'
+                   to run-line
+               call 'printrunreport' using print-run-control end-call
+           else
+               if db-reconcile-count <> db-row-count
+                   move 2 to run-skip-count
+                   string
+                       'warning: selectedcity has '
+                       db-reconcile-count
+                       ' rows, expected ' db-row-count
+                       delimited by size into run-line end-string
+                   call 'printrunreport' using print-run-control
+                       end-call
+               else
+                   move 2 to run-skip-count
+                   move db-row-count to display-count
+                   move 'rows landed in selectedcity, reconciled'
+                       to display-message
+                   call 'printrunreport' using print-run-control
+                       end-call
+               end-if
+           end-if
+
+           exec sql
+               disconnect all
+           end-exec
            .
+       database-error.
+           call 'printrunreport' using print-run-control end-call
+           string 'sqlstate: ' sqlstate
+               delimited by size into run-line end-string
+           call 'printrunreport' using print-run-control end-call
+           move 'close' to print-run-function
+           call 'printrunreport' using print-run-control end-call
+           stop run
+           .
+      *==========================================================
+      *  begin-country / end-country (adds unknown-
+      *  country tracking)
+      *==========================================================
        begin-country.
            move sort-city-country-code to current-country-code
            perform varying country-idx from 1 by 1
@@ -1369,6 +2657,7 @@
            end-perform
            if country-idx > country-max
                move unknown-country to report-country-name
+               perform record-unknown-country
            else
                move country(country-idx) to report-country-name
            end-if
@@ -1383,6 +2672,100 @@
            perform write-report-line
            .
        end-country.
+           continue
+           .
+      *==========================================================
+      *  record-unknown-country
+      *==========================================================
+       record-unknown-country.
+           perform varying unknown-idx from 1 by 1
+           until unknown-idx > unknown-max
+           or unk-country-code(unknown-idx) = sort-city-country-code
+               continue
+           end-perform
+           if unknown-idx > unknown-max
+           and unknown-max < unknown-lim
+               add 1 to unknown-max end-add
+               move sort-city-country-code to
+                   unk-country-code(unknown-max)
+               move sort-city-name to unk-sample-city(unknown-max)
+               move 1 to unk-count(unknown-max)
+           else
+               if unknown-idx <= unknown-max
+                   add 1 to unk-count(unknown-idx) end-add
+               end-if
+           end-if
+           .
+      *==========================================================
+      *  record-country-summary
+      *==========================================================
+       record-country-summary.
+           perform varying country-summary-idx from 1 by 1
+           until country-summary-idx > country-summary-max
+           or cs-country-code(country-summary-idx) =
+               sort-city-country-code
+               continue
+           end-perform
+           if country-summary-idx > country-summary-max
+           and country-summary-max < country-lim
+               add 1 to country-summary-max end-add
+               move sort-city-country-code to
+                   cs-country-code(country-summary-max)
+               move report-country-name to
+                   cs-country-name(country-summary-max)
+               move 1 to cs-count(country-summary-max)
+           else
+               if country-summary-idx <= country-summary-max
+                   add 1 to cs-count(country-summary-idx) end-add
+               end-if
+           end-if
+           .
+      *==========================================================
+      *  write-country-summary - written through
+      *  print-run-control, same as the other run statistics,
+      *  rather than buried in the middle of the country-sorted
+      *  report-file.
+      *==========================================================
+       write-country-summary.
+           move 2 to run-skip-count
+           move 'country summary - cities selected by country' to
+               run-line
+           call 'printrunreport' using print-run-control end-call
+           move 1 to run-skip-count
+           perform varying country-summary-idx from 1 by 1
+           until country-summary-idx > country-summary-max
+               move spaces to run-line
+               string cs-country-code(country-summary-idx) ' '
+                   cs-country-name(country-summary-idx) ' '
+                   cs-count(country-summary-idx)
+                   delimited by size into run-line end-string
+               call 'printrunreport' using print-run-control end-call
+           end-perform
+           .
+      *==========================================================
+      *  write-unknown-country-report - a distinct
+      *  reconciliation section, also through print-run-control,
+      *  listing every country code that fell through to
+      *  "unknown country" together with a sample city name.
+      *==========================================================
+       write-unknown-country-report.
+           if unknown-max = 0
+               exit paragraph
+           end-if
+           move 2 to run-skip-count
+           move 'unknown country codes encountered - see countryInfo'
+               to run-line
+           call 'printrunreport' using print-run-control end-call
+           move 1 to run-skip-count
+           perform varying unknown-idx from 1 by 1
+           until unknown-idx > unknown-max
+               move spaces to run-line
+               string unk-country-code(unknown-idx) ' '
+                   unk-sample-city(unknown-idx) ' count='
+                   unk-count(unknown-idx)
+                   delimited by size into run-line end-string
+               call 'printrunreport' using print-run-control end-call
+           end-perform
            .
        build-report-heading.
            move trim(polygon-file-only) to report-title
@@ -1428,4 +2811,3 @@
            move spaces to report-line
            .
        end program worldcities8.
-
